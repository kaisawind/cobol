@@ -0,0 +1,167 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                RPTDISTRIB.
+000300 AUTHOR.                    D DOUGHERTY.
+000400 INSTALLATION.              CORPORATE DATA CENTER.
+000500 DATE-WRITTEN.              08/09/2026.
+000600 DATE-COMPILED.             08/09/2026.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*    08/09/2026  DD  ORIGINAL INSTALLATION.  WRAPPER STEP THAT  *
+001000*                    RUNS AFTER REPGRPDESCVERT -- RENDERS THE    *
+001100*                    PRINTED REPORT1 OUTPUT TO A PDF FILE VIA    *
+001200*                    THE SITE PDFRENDER UTILITY, THEN QUEUES     *
+001300*                    THE RENDITION TO EVERY ACTIVE RECIPIENT ON  *
+001400*                    THE DISTRIBUTION LIST FOR THE SITE'S MAIL   *
+001500*                    SUBSYSTEM TO PICK UP AND SEND.              *
+001510*    08/09/2026  DD  1110-LOAD-DIST-ENTRY NOW STOPS AT THE       *
+001520*                    DISTRIBUTION TABLE'S 20-ROW LIMIT INSTEAD   *
+001530*                    OF OVERRUNNING IT.                          *
+001540*    08/09/2026  DD  CORRECTED SOURCE-COMPUTER/OBJECT-COMPUTER   *
+001550*                    TO IBM-370 -- THIS PROGRAM USES NO TANDEM   *
+001560*                    SYNTAX AND RUNS IN THE SAME NIGHTLY SUITE   *
+001570*                    AS THE IBM-370 PROGRAMS IT INTEGRATES WITH. *
+001600*****************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.           IBM-370.
+002000 OBJECT-COMPUTER.           IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT RPT-DISTLIST    ASSIGN TO RPTDISTL
+002400                            ORGANIZATION IS SEQUENTIAL.
+002500     SELECT RPT-MAILQ       ASSIGN TO RPTMAILQ
+002600                            ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  RPT-DISTLIST
+003000     RECORDING MODE IS F
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  DL-DIST-RECORD.
+003300     05  DL-RECIPIENT           PIC X(60).
+003400     05  DL-ACTIVE-FLAG         PIC X(01).
+003500         88  DL-ACTIVE                      VALUE 'Y'.
+003600     05  FILLER                 PIC X(19).
+003700 FD  RPT-MAILQ
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  MQ-MAILQ-RECORD.
+004100     05  MQ-RECIPIENT           PIC X(60).
+004200     05  MQ-SUBJECT             PIC X(60).
+004300     05  MQ-ATTACHMENT-PATH     PIC X(20).
+004400     05  MQ-QUEUED-DATE         PIC 9(08).
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-SWITCHES.
+004700     05  WS-EOF-SW              PIC X(01)   VALUE 'N'.
+004800         88  WS-END-OF-FILE                 VALUE 'Y' FALSE 'N'.
+004900 01  WS-RUN-DATE                PIC 9(08)   VALUE ZERO.
+005000 01  WS-RENDER-FIELDS.
+005100     05  WS-SOURCE-PATH         PIC X(20)   VALUE 'RPTOUT'.
+005200     05  WS-TARGET-PATH         PIC X(20)   VALUE 'RPTPDF'.
+005300     05  WS-RENDER-STATUS       PIC 9(02)   COMP    VALUE ZERO.
+005400 01  WS-COUNTERS                            COMP.
+005500     05  WS-DIST-COUNT          PIC 9(03)   VALUE ZERO.
+005600     05  WS-QUEUED-COUNT        PIC 9(03)   VALUE ZERO.
+005700*****************************************************************
+005800*  WS-DIST-TABLE -- ACTIVE DISTRIBUTION LIST LOADED FROM         *
+005900*      RPT-DISTLIST SO OPERATIONS CAN ADD OR DROP A RECIPIENT    *
+006000*      WITHOUT A PROGRAM CHANGE.                                 *
+006100*****************************************************************
+006200 01  WS-DIST-TABLE.
+006300     05  WS-DIST-ENTRY OCCURS 20 TIMES
+006400                        INDEXED BY WS-DIST-IDX.
+006500         10  WS-DIST-RECIPIENT  PIC X(60).
+006600         10  WS-DIST-ACTIVE     PIC X(01).
+006700             88  WS-DIST-IS-ACTIVE          VALUE 'Y'.
+006800 PROCEDURE DIVISION.
+006900*****************************************************************
+007000*  0000-MAINLINE                                                *
+007100*****************************************************************
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE
+007400         THRU 1000-EXIT.
+007500     PERFORM 2000-RENDER-PDF
+007600         THRU 2000-EXIT.
+007700     PERFORM 3000-QUEUE-DISTRIBUTION
+007800         THRU 3000-EXIT.
+007900     PERFORM 9000-TERMINATE
+008000         THRU 9000-EXIT.
+008100     STOP RUN.
+008200*****************************************************************
+008300*  1000-INITIALIZE                                               *
+008400*****************************************************************
+008500 1000-INITIALIZE.
+008600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+008700     OPEN INPUT  RPT-DISTLIST
+008800          OUTPUT RPT-MAILQ.
+008900     PERFORM 1100-LOAD-DISTLIST
+009000         THRU 1100-EXIT.
+009100     CLOSE RPT-DISTLIST.
+009200 1000-EXIT.
+009300     EXIT.
+009400 1100-LOAD-DISTLIST.
+009500     SET WS-DIST-IDX TO 1.
+009600     READ RPT-DISTLIST
+009700         AT END
+009800             SET WS-END-OF-FILE TO TRUE.
+009900     PERFORM 1110-LOAD-DIST-ENTRY
+010000         THRU 1110-EXIT
+010100         UNTIL WS-END-OF-FILE.
+010200 1100-EXIT.
+010300     EXIT.
+010400 1110-LOAD-DIST-ENTRY.
+010410     IF WS-DIST-COUNT < 20
+010420         MOVE DL-RECIPIENT  TO WS-DIST-RECIPIENT (WS-DIST-IDX)
+010430         MOVE DL-ACTIVE-FLAG TO WS-DIST-ACTIVE    (WS-DIST-IDX)
+010440         ADD 1 TO WS-DIST-COUNT
+010450         SET WS-DIST-IDX UP BY 1
+010460     ELSE
+010470         DISPLAY 'RPTDISTRIB - DIST TABLE FULL (MAX 20), ROW '
+010480             'DROPPED'
+010490     END-IF.
+010900     READ RPT-DISTLIST
+011000         AT END
+011100             SET WS-END-OF-FILE TO TRUE.
+011200 1110-EXIT.
+011300     EXIT.
+011400*****************************************************************
+011500*  2000-RENDER-PDF -- CALL THE SITE PDFRENDER UTILITY TO TURN    *
+011600*      REPGRPDESCVERT'S PRINTED REPORT1 OUTPUT INTO A PDF FILE.  *
+011700*****************************************************************
+011800 2000-RENDER-PDF.
+011900     CALL 'PDFRENDER' USING WS-SOURCE-PATH
+012000                             WS-TARGET-PATH
+012100                             WS-RENDER-STATUS.
+012200     IF WS-RENDER-STATUS NOT = ZERO
+012300         DISPLAY 'RPTDISTRIB - PDF RENDER FAILED, STATUS: '
+012400                 WS-RENDER-STATUS.
+012500 2000-EXIT.
+012600     EXIT.
+012700*****************************************************************
+012800*  3000-QUEUE-DISTRIBUTION -- QUEUE THE PDF TO EVERY ACTIVE      *
+012900*      RECIPIENT FOR THE MAIL SUBSYSTEM TO SEND.                 *
+013000*****************************************************************
+013100 3000-QUEUE-DISTRIBUTION.
+013200     PERFORM 3100-QUEUE-ONE-RECIPIENT
+013300         THRU 3100-EXIT
+013400         VARYING WS-DIST-IDX FROM 1 BY 1
+013500         UNTIL WS-DIST-IDX > WS-DIST-COUNT.
+013600 3000-EXIT.
+013700     EXIT.
+013800 3100-QUEUE-ONE-RECIPIENT.
+013900     IF WS-DIST-IS-ACTIVE (WS-DIST-IDX)
+014000         MOVE WS-DIST-RECIPIENT (WS-DIST-IDX) TO MQ-RECIPIENT
+014100         MOVE 'REPORT1 DISTRIBUTION'          TO MQ-SUBJECT
+014200         MOVE WS-TARGET-PATH                TO MQ-ATTACHMENT-PATH
+014300         MOVE WS-RUN-DATE                   TO MQ-QUEUED-DATE
+014400         WRITE MQ-MAILQ-RECORD
+014500         ADD 1 TO WS-QUEUED-COUNT.
+014600 3100-EXIT.
+014700     EXIT.
+014800*****************************************************************
+014900*  9000-TERMINATE                                                *
+015000*****************************************************************
+015100 9000-TERMINATE.
+015200     DISPLAY 'RPTDISTRIB - RECIPIENTS QUEUED: ' WS-QUEUED-COUNT.
+015300     CLOSE RPT-MAILQ.
+015400 9000-EXIT.
+015500     EXIT.
