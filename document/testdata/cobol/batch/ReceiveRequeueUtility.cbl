@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                RCVREQUEUE.
+000300 AUTHOR.                    D DOUGHERTY.
+000400 INSTALLATION.              CORPORATE DATA CENTER.
+000500 DATE-WRITTEN.              08/09/2026.
+000600 DATE-COMPILED.             08/09/2026.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*    08/09/2026  DD  ORIGINAL INSTALLATION.  COMPANION UTILITY  *
+001000*                    TO RECEIVEINTOSTMT -- COPIES EVERY RECORD   *
+001100*                    OFF RCV-DEADLTR ONTO RCV-REPLAY SO          *
+001200*                    OPERATIONS CAN REPLAY MESSAGES ONCE THE     *
+001300*                    UPSTREAM ISSUE THAT DEAD-LETTERED THEM IS   *
+001400*                    FIXED, INSTEAD OF LOSING THEM FOR GOOD.     *
+001500*                    RCV-DEADLTR IS THEN CLEARED BY REOPENING    *
+001600*                    IT FOR OUTPUT ONCE EVERY RECORD HAS BEEN    *
+001700*                    COPIED ACROSS.                              *
+001710*    08/09/2026  DD  OPEN INPUT ON RCV-DEADLTR ABENDED WHEN NO   *
+001720*                    DEAD LETTER HAS EVER BEEN WRITTEN.  THE     *
+001730*                    SELECT NOW CARRIES A FILE STATUS, AND A     *
+001740*                    '35' (FILE NOT FOUND) IS TREATED AS NOTHING *
+001750*                    TO REQUEUE RATHER THAN ABENDING.  ALSO      *
+001760*                    CORRECTED SOURCE-COMPUTER/OBJECT-COMPUTER   *
+001770*                    TO IBM-370 -- THIS PROGRAM USES NO TANDEM   *
+001780*                    SYNTAX AND RUNS IN THE SAME NIGHTLY SUITE   *
+001790*                    AS THE IBM-370 PROGRAMS IT INTEGRATES WITH. *
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.           IBM-370.
+002200 OBJECT-COMPUTER.           IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT RCV-DEADLTR     ASSIGN TO RCVDEADL
+002600                            ORGANIZATION IS SEQUENTIAL
+002650                            FILE STATUS IS WS-DEADLTR-STATUS.
+002700     SELECT RCV-REPLAY      ASSIGN TO RCVREPLY
+002800                            ORGANIZATION IS SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  RCV-DEADLTR
+003200     RECORDING MODE IS F
+003300     LABEL RECORDS ARE STANDARD.
+003400 01  DL-DEADLETTER-RECORD.
+003500     05  DL-THREAD-ID           PIC X(08).
+003600     05  DL-PAYLOAD             PIC X(80).
+003700     05  DL-SIZE                PIC 9(05).
+003800     05  DL-STATUS              PIC X(02).
+003900     05  DL-TIMESTAMP           PIC 9(08).
+004000     05  FILLER                 PIC X(21).
+004100 FD  RCV-REPLAY
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  RQ-REPLAY-RECORD.
+004500     05  RQ-THREAD-ID           PIC X(08).
+004600     05  RQ-PAYLOAD             PIC X(80).
+004700     05  RQ-ORIGINAL-SIZE       PIC 9(05).
+004800     05  RQ-ORIGINAL-STATUS     PIC X(02).
+004900     05  RQ-ORIGINAL-TIMESTAMP  PIC 9(08).
+005000     05  RQ-REQUEUE-DATE        PIC 9(08).
+005100     05  FILLER                 PIC X(13).
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-SWITCHES.
+005400     05  WS-EOF-SW              PIC X(01)   VALUE 'N'.
+005500         88  WS-END-OF-FILE                 VALUE 'Y'.
+005550 01  WS-DEADLTR-STATUS          PIC X(02)   VALUE '00'.
+005560     88  WS-DEADLTR-NOTFND                  VALUE '35'.
+005600 01  WS-REQUEUE-DATE            PIC 9(08)   VALUE ZERO.
+005700 01  WS-COUNTERS                            COMP.
+005800     05  WS-REQUEUE-COUNT       PIC 9(07)   VALUE ZERO.
+005900 PROCEDURE DIVISION.
+006000*****************************************************************
+006100*  0000-MAINLINE                                                *
+006200*****************************************************************
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE
+006500         THRU 1000-EXIT.
+006600     IF NOT WS-DEADLTR-NOTFND
+006650         PERFORM 2000-REQUEUE-RECORD
+006700             THRU 2000-EXIT
+006800             UNTIL WS-END-OF-FILE
+006850     END-IF.
+006900     PERFORM 9000-TERMINATE
+007000         THRU 9000-EXIT.
+007100     STOP RUN.
+007200*****************************************************************
+007300*  1000-INITIALIZE                                              *
+007400*****************************************************************
+007500 1000-INITIALIZE.
+007600     ACCEPT WS-REQUEUE-DATE FROM DATE YYYYMMDD.
+007700     OPEN INPUT  RCV-DEADLTR
+007800          OUTPUT RCV-REPLAY.
+007810     IF WS-DEADLTR-NOTFND
+007820         SET WS-END-OF-FILE TO TRUE
+007830     ELSE
+007900         READ RCV-DEADLTR
+008000             AT END
+008100                 SET WS-END-OF-FILE TO TRUE
+008150         END-READ
+008180     END-IF.
+008200 1000-EXIT.
+008300     EXIT.
+008400*****************************************************************
+008500*  2000-REQUEUE-RECORD -- COPY ONE DEAD-LETTER ONTO RCV-REPLAY   *
+008600*****************************************************************
+008700 2000-REQUEUE-RECORD.
+008800     ADD 1 TO WS-REQUEUE-COUNT.
+008900     MOVE DL-THREAD-ID  TO RQ-THREAD-ID.
+009000     MOVE DL-PAYLOAD    TO RQ-PAYLOAD.
+009100     MOVE DL-SIZE       TO RQ-ORIGINAL-SIZE.
+009200     MOVE DL-STATUS     TO RQ-ORIGINAL-STATUS.
+009300     MOVE DL-TIMESTAMP  TO RQ-ORIGINAL-TIMESTAMP.
+009400     MOVE WS-REQUEUE-DATE TO RQ-REQUEUE-DATE.
+009500     WRITE RQ-REPLAY-RECORD.
+009600     READ RCV-DEADLTR
+009700         AT END
+009800             SET WS-END-OF-FILE TO TRUE.
+009900 2000-EXIT.
+010000     EXIT.
+010100*****************************************************************
+010200*  9000-TERMINATE -- REPORT THE COUNT AND CLEAR THE DEAD-LETTER  *
+010300*      FILE NOW THAT EVERY RECORD HAS BEEN COPIED TO RCV-REPLAY  *
+010400*****************************************************************
+010500 9000-TERMINATE.
+010600     DISPLAY 'RCVREQUEUE - RECORDS REQUEUED: ' WS-REQUEUE-COUNT.
+010650     IF WS-DEADLTR-NOTFND
+010660         CLOSE RCV-REPLAY
+010670     ELSE
+010700         CLOSE RCV-DEADLTR
+010800               RCV-REPLAY
+010900         OPEN OUTPUT RCV-DEADLTR
+011000         CLOSE RCV-DEADLTR
+011050     END-IF.
+011100 9000-EXIT.
+011200     EXIT.
