@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                BATCHRECON.
+000300 AUTHOR.                    D DOUGHERTY.
+000400 INSTALLATION.              CORPORATE DATA CENTER.
+000500 DATE-WRITTEN.              08/09/2026.
+000600 DATE-COMPILED.             08/09/2026.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*    08/09/2026  DD  ORIGINAL INSTALLATION.  READS THE SHARED   *
+001000*                    BATCH-CKPT FILE (COPY CHKPTREC) THAT EVERY  *
+001100*                    STEP IN THE NIGHTLY WINDOW -- CONDTN, COND, *
+001200*                    RECEIVEINTOSTMT, MOVECORRTOSTMT, AND        *
+001300*                    REPGRPDESCVERT -- APPENDS ITS COMPLETE      *
+001400*                    MARKER TO, CARRYING THE RECON-IN/RECON-OUT/ *
+001500*                    RECON-REJECT BREAKDOWN ADDED TO CHKPTREC    *
+001600*                    FOR THIS PURPOSE, AND PRODUCES A SINGLE     *
+001700*                    BALANCING REPORT SHOWING EACH STEP'S        *
+001800*                    COUNTS SIDE BY SIDE, FLAGGING ANY STEP      *
+001900*                    WHOSE OWN IN/OUT/REJECT COUNTS DO NOT ADD   *
+002000*                    UP, AND ANY STEP WHOSE IN COUNT DOES NOT    *
+002100*                    TIE TO THE PRIOR STEP'S OUT COUNT IN THE    *
+002200*                    FIXED RUN ORDER.                            *
+002210*    08/09/2026  DD  5100-WRITE-STEP-DETAIL BUILT ITS LINE WITH  *
+002220*                    STRING ... INTO RR-REPORT-LINE WHILE ALSO   *
+002230*                    STRINGING FROM RR-REPORT-LINE, WHICH        *
+002240*                    CORRUPTED EVERY DETAIL LINE.  REWRITTEN TO  *
+002250*                    MOVE EACH FIELD TO ITS OWN FIXED COLUMN     *
+002260*                    POSITION INSTEAD.  ALSO, OPEN INPUT ON      *
+002270*                    BATCH-CKPT ABENDED ON THE FIRST-EVER RUN    *
+002280*                    SINCE THE FILE HAS NO BASELINE ARTIFACT; A  *
+002290*                    '35' (FILE NOT FOUND) FILE STATUS IS NOW    *
+002295*                    TREATED AS AN IMMEDIATELY EMPTY CHECKPOINT  *
+002298*                    FILE RATHER THAN ABENDING.                 *
+002299*    08/09/2026  DD  CORRECTED SOURCE-COMPUTER/OBJECT-COMPUTER   *
+002299*                    TO IBM-370 -- THIS PROGRAM USES NO TANDEM   *
+002299*                    SYNTAX AND RUNS IN THE SAME NIGHTLY SUITE   *
+002299*                    AS THE IBM-370 PROGRAMS IT INTEGRATES WITH. *
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.           IBM-370.
+002700 OBJECT-COMPUTER.           IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT BATCH-CKPT      ASSIGN TO BATCHCKPT
+003100                            ORGANIZATION IS SEQUENTIAL
+003150                            FILE STATUS IS WS-CKPT-STATUS.
+003200     SELECT RECON-RPT       ASSIGN TO RECONRPT
+003300                            ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  BATCH-CKPT
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY CHKPTREC.
+004000 FD  RECON-RPT
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  RR-REPORT-LINE             PIC X(80).
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-SWITCHES.
+004600     05  WS-EOF-SW              PIC X(01)   VALUE 'N'.
+004700         88  WS-END-OF-FILE                 VALUE 'Y' FALSE 'N'.
+004800     05  WS-FOUND-SW            PIC X(01)   VALUE 'N'.
+004900         88  WS-ENTRY-FOUND                 VALUE 'Y' FALSE 'N'.
+005000     05  WS-BALANCE-SW          PIC X(01)   VALUE 'Y'.
+005100         88  WS-ALL-STEPS-BALANCE           VALUE 'Y' FALSE 'N'.
+005110 01  WS-CKPT-STATUS             PIC X(02)   VALUE '00'.
+005120     88  WS-CKPT-NOTFND                     VALUE '35'.
+005200*****************************************************************
+005300*  WS-STEP-TABLE -- THE NIGHTLY WINDOW'S FIVE STEPS, IN THE      *
+005400*      FIXED ORDER THEY ARE RUN.  EACH ENTRY IS UPDATED FROM     *
+005500*      THE LAST COMPLETE BATCH-CKPT RECORD SEEN FOR ITS STEP     *
+005600*      NAME, SO THE TABLE ENDS UP HOLDING EACH STEP'S FINAL      *
+005700*      IN/OUT/REJECT BREAKDOWN FOR THE RUN.                      *
+005800*****************************************************************
+005900 01  WS-STEP-TABLE.
+006000     05  WS-STEP-ENTRY          OCCURS 5 TIMES
+006100                                 INDEXED BY WS-STEP-IDX.
+006200         10  WS-STEP-NAME       PIC X(15).
+006300         10  WS-STEP-SEEN-SW    PIC X(01)   VALUE 'N'.
+006400             88  WS-STEP-COMPLETE-SEEN      VALUE 'Y'.
+006500         10  WS-STEP-IN-COUNT   PIC 9(09)   VALUE ZERO.
+006600         10  WS-STEP-OUT-COUNT  PIC 9(09)   VALUE ZERO.
+006700         10  WS-STEP-REJ-COUNT  PIC 9(09)   VALUE ZERO.
+006800         10  WS-STEP-OWN-BAL-SW PIC X(01)   VALUE 'Y'.
+006900             88  WS-STEP-OWN-BALANCES       VALUE 'Y' FALSE 'N'.
+007000         10  WS-STEP-TIE-SW     PIC X(01)   VALUE 'Y'.
+007100             88  WS-STEP-TIES-TO-PRIOR      VALUE 'Y' FALSE 'N'.
+007200 01  WS-EXPECTED-COUNT          PIC 9(09)   VALUE ZERO.
+007300 PROCEDURE DIVISION.
+007400*****************************************************************
+007500*  0000-MAINLINE                                                *
+007600*****************************************************************
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE
+007900         THRU 1000-EXIT.
+008000     PERFORM 2000-SCAN-CHECKPOINTS
+008100         THRU 2000-EXIT
+008200         UNTIL WS-END-OF-FILE.
+008300     PERFORM 3000-CHECK-OWN-BALANCE
+008400         THRU 3000-EXIT
+008500         VARYING WS-STEP-IDX FROM 1 BY 1
+008600         UNTIL WS-STEP-IDX > 5.
+008700     PERFORM 4000-CHECK-TIE-TO-PRIOR
+008800         THRU 4000-EXIT
+008900         VARYING WS-STEP-IDX FROM 2 BY 1
+009000         UNTIL WS-STEP-IDX > 5.
+009100     PERFORM 5000-WRITE-REPORT
+009200         THRU 5000-EXIT.
+009300     PERFORM 9000-TERMINATE
+009400         THRU 9000-EXIT.
+009500     STOP RUN.
+009600*****************************************************************
+009700*  1000-INITIALIZE -- SEED THE STEP TABLE WITH THE FIXED RUN     *
+009800*      ORDER                                                    *
+009900*****************************************************************
+010000 1000-INITIALIZE.
+010100     MOVE 'CONDTN'          TO WS-STEP-NAME (1).
+010200     MOVE 'COND'            TO WS-STEP-NAME (2).
+010300     MOVE 'RECEIVEINTOSTMT' TO WS-STEP-NAME (3).
+010400     MOVE 'MOVECORRTOSTMT'  TO WS-STEP-NAME (4).
+010500     MOVE 'REPGRPDESCVERT'  TO WS-STEP-NAME (5).
+010600     OPEN INPUT  BATCH-CKPT.
+010700     OPEN OUTPUT RECON-RPT.
+010750     IF WS-CKPT-NOTFND
+010760         SET WS-END-OF-FILE TO TRUE
+010770     ELSE
+010800         READ BATCH-CKPT
+010900             AT END
+011000                 SET WS-END-OF-FILE TO TRUE
+011050         END-READ
+011060     END-IF.
+011100 1000-EXIT.
+011200     EXIT.
+011300*****************************************************************
+011400*  2000-SCAN-CHECKPOINTS -- FOLD EACH COMPLETE BATCH-CKPT        *
+011500*      RECORD INTO THE MATCHING STEP-TABLE ENTRY; IN-PROGRESS    *
+011600*      MARKERS CARRY NO RECON BREAKDOWN AND ARE IGNORED HERE.    *
+011700*****************************************************************
+011800 2000-SCAN-CHECKPOINTS.
+011900     IF CK-STEP-COMPLETE
+012000         SET WS-FOUND-SW TO 'N'
+012100         PERFORM 2100-FIND-STEP-ENTRY
+012200             THRU 2100-EXIT
+012300             VARYING WS-STEP-IDX FROM 1 BY 1
+012400             UNTIL WS-STEP-IDX > 5
+012500                OR WS-ENTRY-FOUND
+012600         IF WS-ENTRY-FOUND
+012700             SET WS-STEP-IDX DOWN BY 1
+012800             SET WS-STEP-COMPLETE-SEEN (WS-STEP-IDX) TO TRUE
+012900             MOVE CK-RECON-IN-COUNT
+013000                             TO WS-STEP-IN-COUNT  (WS-STEP-IDX)
+013100             MOVE CK-RECON-OUT-COUNT
+013200                             TO WS-STEP-OUT-COUNT (WS-STEP-IDX)
+013300             MOVE CK-RECON-REJECT-COUNT
+013400                             TO WS-STEP-REJ-COUNT (WS-STEP-IDX)
+013500         END-IF
+013600     END-IF.
+013700     READ BATCH-CKPT
+013800         AT END
+013900             SET WS-END-OF-FILE TO TRUE.
+014000 2000-EXIT.
+014100     EXIT.
+014200*****************************************************************
+014300*  2100-FIND-STEP-ENTRY                                          *
+014400*****************************************************************
+014500 2100-FIND-STEP-ENTRY.
+014600     IF CK-STEP-NAME = WS-STEP-NAME (WS-STEP-IDX)
+014700         SET WS-ENTRY-FOUND TO TRUE
+014800     END-IF.
+014900 2100-EXIT.
+015000     EXIT.
+015100*****************************************************************
+015200*  3000-CHECK-OWN-BALANCE -- A STEP BALANCES ON ITS OWN WHEN     *
+015300*      ITS OUT COUNT PLUS ITS REJECT COUNT EQUALS ITS IN COUNT.  *
+015400*****************************************************************
+015500 3000-CHECK-OWN-BALANCE.
+015600     IF WS-STEP-COMPLETE-SEEN (WS-STEP-IDX)
+015700         ADD WS-STEP-OUT-COUNT (WS-STEP-IDX)
+015800             WS-STEP-REJ-COUNT (WS-STEP-IDX)
+015900             GIVING WS-EXPECTED-COUNT
+016000         IF WS-EXPECTED-COUNT NOT = WS-STEP-IN-COUNT (WS-STEP-IDX)
+016100             SET WS-STEP-OWN-BAL-SW (WS-STEP-IDX) TO 'N'
+016200             SET WS-ALL-STEPS-BALANCE TO FALSE
+016300         END-IF
+016400     END-IF.
+016500 3000-EXIT.
+016600     EXIT.
+016700*****************************************************************
+016800*  4000-CHECK-TIE-TO-PRIOR -- A STEP TIES TO THE PRIOR STEP      *
+016900*      WHEN ITS IN COUNT EQUALS THE PRIOR STEP'S OUT COUNT, SO   *
+017000*      THE FIXED RUN ORDER'S HANDOFFS ARE ACCOUNTED FOR.  A      *
+017100*      STEP THAT NEVER WROTE A COMPLETE MARKER THIS RUN IS NOT   *
+017200*      JUDGED -- THERE IS NOTHING TO TIE.                        *
+017300*****************************************************************
+017400 4000-CHECK-TIE-TO-PRIOR.
+017500     IF WS-STEP-COMPLETE-SEEN (WS-STEP-IDX)
+017600        AND WS-STEP-COMPLETE-SEEN (WS-STEP-IDX - 1)
+017700         IF WS-STEP-IN-COUNT (WS-STEP-IDX) NOT =
+017800            WS-STEP-OUT-COUNT (WS-STEP-IDX - 1)
+017900             SET WS-STEP-TIE-SW (WS-STEP-IDX) TO 'N'
+018000             SET WS-ALL-STEPS-BALANCE TO FALSE
+018100         END-IF
+018200     END-IF.
+018300 4000-EXIT.
+018400     EXIT.
+018500*****************************************************************
+018600*  5000-WRITE-REPORT -- ONE DETAIL LINE PER STEP PLUS AN         *
+018700*      OVERALL BALANCING VERDICT                                 *
+018800*****************************************************************
+018900 5000-WRITE-REPORT.
+019000     MOVE
+019100       '  STEP NAME       IN COUNT  OUT COUNT  REJ COUNT  STATUS'
+019200                             TO RR-REPORT-LINE.
+019300     WRITE RR-REPORT-LINE.
+019400     PERFORM 5100-WRITE-STEP-DETAIL
+019500         THRU 5100-EXIT
+019600         VARYING WS-STEP-IDX FROM 1 BY 1
+019700         UNTIL WS-STEP-IDX > 5.
+019800     MOVE SPACES TO RR-REPORT-LINE.
+019900     WRITE RR-REPORT-LINE.
+020000     IF WS-ALL-STEPS-BALANCE
+020100         MOVE 'RECONCILIATION: ALL STEPS BALANCE'
+020200                             TO RR-REPORT-LINE
+020300     ELSE
+020400         MOVE 'RECONCILIATION: ONE OR MORE STEPS OUT OF BALANCE'
+020500                             TO RR-REPORT-LINE
+020600     END-IF.
+020700     WRITE RR-REPORT-LINE.
+020800 5000-EXIT.
+020900     EXIT.
+021000*****************************************************************
+021100*  5100-WRITE-STEP-DETAIL                                        *
+021200*****************************************************************
+021300 5100-WRITE-STEP-DETAIL.
+021400     MOVE SPACES TO RR-REPORT-LINE.
+021500     MOVE WS-STEP-NAME (WS-STEP-IDX) TO RR-REPORT-LINE (3:15).
+021600     IF NOT WS-STEP-COMPLETE-SEEN (WS-STEP-IDX)
+021700         MOVE '- NO COMPLETE MARKER THIS RUN'
+021800                             TO RR-REPORT-LINE (19:30)
+021900     ELSE
+022000         MOVE WS-STEP-IN-COUNT  (WS-STEP-IDX)
+022100                             TO RR-REPORT-LINE (19:9)
+022200         MOVE WS-STEP-OUT-COUNT (WS-STEP-IDX)
+022300                             TO RR-REPORT-LINE (29:9)
+022400         MOVE WS-STEP-REJ-COUNT (WS-STEP-IDX)
+022500                             TO RR-REPORT-LINE (39:9)
+022600         IF WS-STEP-OWN-BALANCES (WS-STEP-IDX)
+022700            AND WS-STEP-TIES-TO-PRIOR (WS-STEP-IDX)
+022800             MOVE 'OK'          TO RR-REPORT-LINE (49:2)
+022900         ELSE
+023000             MOVE 'OUT OF BALANCE' TO RR-REPORT-LINE (49:14)
+023100         END-IF
+023200     END-IF.
+023300     WRITE RR-REPORT-LINE.
+024100 5100-EXIT.
+024200     EXIT.
+024300*****************************************************************
+024400*  9000-TERMINATE                                                *
+024500*****************************************************************
+024600 9000-TERMINATE.
+024700     CLOSE BATCH-CKPT
+024800           RECON-RPT.
+024900 9000-EXIT.
+025000     EXIT.
