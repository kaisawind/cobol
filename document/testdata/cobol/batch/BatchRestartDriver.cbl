@@ -0,0 +1,236 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                BATCHRESTART.
+000300 AUTHOR.                    D DOUGHERTY.
+000400 INSTALLATION.              CORPORATE DATA CENTER.
+000500 DATE-WRITTEN.              08/09/2026.
+000600 DATE-COMPILED.             08/09/2026.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*    08/09/2026  DD  ORIGINAL INSTALLATION.  READS THE SHARED   *
+001000*                    BATCH-CKPT FILE (COPY CHKPTREC) THAT EVERY  *
+001100*                    STEP IN THE NIGHTLY WINDOW -- CONDTN, COND, *
+001200*                    RECEIVEINTOSTMT, MOVECORRTOSTMT, AND        *
+001300*                    REPGRPDESCVERT -- APPENDS ITS OWN PROGRESS  *
+001400*                    MARKERS TO, KEEPS THE LAST MARKER WRITTEN   *
+001500*                    FOR EACH STEP, AND PRODUCES A RESTART PLAN  *
+001600*                    NAMING THE FIRST STEP (IN THE FIXED RUN     *
+001700*                    ORDER) THAT IS NOT MARKED COMPLETE, SO AN   *
+001800*                    OPERATOR RECOVERING FROM AN ABEND DOES NOT  *
+001900*                    HAVE TO RECONSTRUCT THE FAILED STEP BY      *
+002000*                    HAND OR RE-RUN THE WHOLE WINDOW FROM THE    *
+002100*                    TOP.                                        *
+002110*    08/09/2026  DD  OPEN INPUT ON BATCH-CKPT ABENDED ON THE     *
+002120*                    FIRST-EVER RUN SINCE THE FILE HAS NO        *
+002130*                    BASELINE ARTIFACT.  A '35' (FILE NOT FOUND) *
+002140*                    FILE STATUS IS NOW TREATED AS AN            *
+002150*                    IMMEDIATELY EMPTY CHECKPOINT FILE (NO STEP  *
+002160*                    HAS EVER CHECKPOINTED) RATHER THAN ABENDING.*
+002170*    08/09/2026  DD  CORRECTED SOURCE-COMPUTER/OBJECT-COMPUTER   *
+002180*                    TO IBM-370 -- THIS PROGRAM USES NO TANDEM   *
+002190*                    SYNTAX AND RUNS IN THE SAME NIGHTLY SUITE   *
+002195*                    AS THE IBM-370 PROGRAMS IT INTEGRATES WITH. *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.           IBM-370.
+002600 OBJECT-COMPUTER.           IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT BATCH-CKPT      ASSIGN TO BATCHCKPT
+003000                            ORGANIZATION IS SEQUENTIAL
+003050                            FILE STATUS IS WS-CKPT-STATUS.
+003100     SELECT RESTART-PLAN    ASSIGN TO RESTPLAN
+003200                            ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  BATCH-CKPT
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY CHKPTREC.
+003900 FD  RESTART-PLAN
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  RP-PLAN-LINE               PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-SWITCHES.
+004500     05  WS-EOF-SW              PIC X(01)   VALUE 'N'.
+004600         88  WS-END-OF-FILE                 VALUE 'Y' FALSE 'N'.
+004700     05  WS-FOUND-SW            PIC X(01)   VALUE 'N'.
+004800         88  WS-ENTRY-FOUND                 VALUE 'Y' FALSE 'N'.
+004810 01  WS-CKPT-STATUS             PIC X(02)   VALUE '00'.
+004820     88  WS-CKPT-NOTFND                     VALUE '35'.
+004900*****************************************************************
+005000*  WS-STEP-TABLE -- THE NIGHTLY WINDOW'S FIVE STEPS, IN THE      *
+005100*      FIXED ORDER THEY ARE RUN.  EACH ENTRY IS UPDATED FROM     *
+005200*      THE LAST BATCH-CKPT RECORD SEEN FOR ITS STEP NAME, SO     *
+005300*      THE TABLE ENDS UP HOLDING EVERY STEP'S MOST RECENT        *
+005400*      STATUS REGARDLESS OF HOW MANY MARKERS IT WROTE.           *
+005500*****************************************************************
+005600 01  WS-STEP-TABLE.
+005700     05  WS-STEP-ENTRY          OCCURS 5 TIMES
+005800                                 INDEXED BY WS-STEP-IDX.
+005900         10  WS-STEP-NAME       PIC X(15).
+006000         10  WS-STEP-COUNT      PIC 9(09).
+006100         10  WS-STEP-DATE       PIC 9(08).
+006200         10  WS-STEP-TIME       PIC 9(06).
+006300         10  WS-STEP-STATUS     PIC X(01)   VALUE SPACE.
+006400             88  WS-STEP-SEEN-COMPLETE       VALUE 'C'.
+006500             88  WS-STEP-SEEN-IN-PROGRESS    VALUE 'I'.
+006600             88  WS-STEP-SEEN-FAILED         VALUE 'F'.
+006700             88  WS-STEP-NEVER-SEEN          VALUE SPACE.
+006800 01  WS-RESTART-POINT           PIC X(15)   VALUE SPACES.
+006900     88  WS-RESTART-AT-TOP                  VALUE SPACES.
+007000 PROCEDURE DIVISION.
+007100*****************************************************************
+007200*  0000-MAINLINE                                                *
+007300*****************************************************************
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE
+007600         THRU 1000-EXIT.
+007700     PERFORM 2000-SCAN-CHECKPOINTS
+007800         THRU 2000-EXIT
+007900         UNTIL WS-END-OF-FILE.
+008000     PERFORM 3000-BUILD-RESTART-PLAN
+008100         THRU 3000-EXIT.
+008200     PERFORM 9000-TERMINATE
+008300         THRU 9000-EXIT.
+008400     STOP RUN.
+008500*****************************************************************
+008600*  1000-INITIALIZE -- SEED THE STEP TABLE WITH THE FIXED RUN     *
+008700*      ORDER; EVERY ENTRY STARTS NEVER-SEEN UNTIL A MARKER SAYS  *
+008800*      OTHERWISE.                                                *
+008900*****************************************************************
+009000 1000-INITIALIZE.
+009100     MOVE 'CONDTN'          TO WS-STEP-NAME (1).
+009200     MOVE 'COND'            TO WS-STEP-NAME (2).
+009300     MOVE 'RECEIVEINTOSTMT' TO WS-STEP-NAME (3).
+009400     MOVE 'MOVECORRTOSTMT'  TO WS-STEP-NAME (4).
+009500     MOVE 'REPGRPDESCVERT'  TO WS-STEP-NAME (5).
+009600     OPEN INPUT  BATCH-CKPT.
+009700     OPEN OUTPUT RESTART-PLAN.
+009750     IF WS-CKPT-NOTFND
+009760         SET WS-END-OF-FILE TO TRUE
+009770     ELSE
+009800         READ BATCH-CKPT
+009900             AT END
+010000                 SET WS-END-OF-FILE TO TRUE
+010050         END-READ
+010060     END-IF.
+010100 1000-EXIT.
+010200     EXIT.
+010300*****************************************************************
+010400*  2000-SCAN-CHECKPOINTS -- FOLD EACH BATCH-CKPT RECORD INTO     *
+010500*      THE MATCHING STEP-TABLE ENTRY; THE LAST RECORD READ FOR   *
+010600*      A GIVEN STEP NAME IS THE ONE THAT STICKS.                 *
+010700*****************************************************************
+010800 2000-SCAN-CHECKPOINTS.
+010900     SET WS-FOUND-SW TO 'N'.
+011000     PERFORM 2100-FIND-STEP-ENTRY
+011100         THRU 2100-EXIT
+011200         VARYING WS-STEP-IDX FROM 1 BY 1
+011300         UNTIL WS-STEP-IDX > 5
+011400            OR WS-ENTRY-FOUND.
+011500     IF WS-ENTRY-FOUND
+011600         SET WS-STEP-IDX DOWN BY 1
+011700         MOVE CK-CHECKPOINT-COUNT TO WS-STEP-COUNT (WS-STEP-IDX)
+011800         MOVE CK-CHECKPOINT-DATE  TO WS-STEP-DATE  (WS-STEP-IDX)
+011900         MOVE CK-CHECKPOINT-TIME  TO WS-STEP-TIME  (WS-STEP-IDX)
+012000         MOVE CK-STATUS           TO WS-STEP-STATUS (WS-STEP-IDX)
+012100     END-IF.
+012200     READ BATCH-CKPT
+012300         AT END
+012400             SET WS-END-OF-FILE TO TRUE.
+012500 2000-EXIT.
+012600     EXIT.
+012700*****************************************************************
+012800*  2100-FIND-STEP-ENTRY                                          *
+012900*****************************************************************
+013000 2100-FIND-STEP-ENTRY.
+013100     IF CK-STEP-NAME = WS-STEP-NAME (WS-STEP-IDX)
+013200         SET WS-ENTRY-FOUND TO TRUE
+013300     END-IF.
+013400 2100-EXIT.
+013500     EXIT.
+013600*****************************************************************
+013700*  3000-BUILD-RESTART-PLAN -- THE FIRST STEP, IN RUN ORDER, NOT  *
+013800*      MARKED COMPLETE IS WHERE THE WINDOW SHOULD RESUME; IF     *
+013900*      EVERY STEP IS COMPLETE THE WHOLE WINDOW IS CLEAN AND A    *
+014000*      RESTART IS NOT NEEDED.                                    *
+014100*****************************************************************
+014200 3000-BUILD-RESTART-PLAN.
+014300     MOVE SPACES TO WS-RESTART-POINT.
+014400     PERFORM 3100-CHECK-ONE-STEP
+014500         THRU 3100-EXIT
+014600         VARYING WS-STEP-IDX FROM 1 BY 1
+014700         UNTIL WS-STEP-IDX > 5
+014800            OR NOT WS-RESTART-AT-TOP.
+014900     IF WS-RESTART-AT-TOP
+015000         MOVE 'RESTART PLAN: ALL STEPS COMPLETE -- NO RESTART'
+015100                                 TO RP-PLAN-LINE
+015200         WRITE RP-PLAN-LINE
+015300     ELSE
+015400         STRING 'RESTART PLAN: RESUME FROM STEP '
+015500                 WS-RESTART-POINT DELIMITED BY SIZE
+015600                 INTO RP-PLAN-LINE
+015700         WRITE RP-PLAN-LINE
+015800     END-IF.
+015900     PERFORM 3200-WRITE-STEP-DETAIL
+016000         THRU 3200-EXIT
+016100         VARYING WS-STEP-IDX FROM 1 BY 1
+016200         UNTIL WS-STEP-IDX > 5.
+016300 3000-EXIT.
+016400     EXIT.
+016500*****************************************************************
+016600*  3100-CHECK-ONE-STEP                                           *
+016700*****************************************************************
+016800 3100-CHECK-ONE-STEP.
+016900     IF NOT WS-STEP-SEEN-COMPLETE (WS-STEP-IDX)
+017000         MOVE WS-STEP-NAME (WS-STEP-IDX) TO WS-RESTART-POINT
+017100     END-IF.
+017200 3100-EXIT.
+017300     EXIT.
+017400*****************************************************************
+017500*  3200-WRITE-STEP-DETAIL -- ONE DETAIL LINE PER STEP SO THE     *
+017600*      OPERATOR CAN SEE WHAT EVERY STEP'S LAST MARKER SAID,      *
+017700*      NOT JUST THE ONE THE PLAN SETTLED ON.                     *
+017800*****************************************************************
+017900 3200-WRITE-STEP-DETAIL.
+018000     MOVE SPACES TO RP-PLAN-LINE.
+018100     IF WS-STEP-NEVER-SEEN (WS-STEP-IDX)
+018200         STRING '  ' WS-STEP-NAME (WS-STEP-IDX)
+018300                 DELIMITED BY SIZE
+018400                 ' - NO CHECKPOINT WRITTEN THIS RUN'
+018500                     DELIMITED BY SIZE
+018600                 INTO RP-PLAN-LINE
+018700     ELSE
+018800         IF WS-STEP-SEEN-COMPLETE (WS-STEP-IDX)
+018900             STRING '  ' WS-STEP-NAME (WS-STEP-IDX)
+019000                     DELIMITED BY SIZE
+019100                     ' - COMPLETE' DELIMITED BY SIZE
+019200                     INTO RP-PLAN-LINE
+019300         ELSE
+019400             IF WS-STEP-SEEN-FAILED (WS-STEP-IDX)
+019500                 STRING '  ' WS-STEP-NAME (WS-STEP-IDX)
+019600                         DELIMITED BY SIZE
+019700                         ' - FAILED' DELIMITED BY SIZE
+019800                         INTO RP-PLAN-LINE
+019900             ELSE
+020000                 STRING '  ' WS-STEP-NAME (WS-STEP-IDX)
+020100                         DELIMITED BY SIZE
+020200                         ' - IN PROGRESS, NOT COMPLETE'
+020300                             DELIMITED BY SIZE
+020400                         INTO RP-PLAN-LINE
+020500             END-IF
+020600         END-IF
+020700     END-IF.
+020800     WRITE RP-PLAN-LINE.
+020900 3200-EXIT.
+021000     EXIT.
+021100*****************************************************************
+021200*  9000-TERMINATE                                                *
+021300*****************************************************************
+021400 9000-TERMINATE.
+021500     CLOSE BATCH-CKPT
+021600           RESTART-PLAN.
+021700 9000-EXIT.
+021800     EXIT.
