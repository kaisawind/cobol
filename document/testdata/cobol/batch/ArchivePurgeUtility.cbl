@@ -0,0 +1,309 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                RPTARCHV.
+000300 AUTHOR.                    D DOUGHERTY.
+000400 INSTALLATION.              CORPORATE DATA CENTER.
+000500 DATE-WRITTEN.              08/09/2026.
+000600 DATE-COMPILED.             08/09/2026.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*    08/09/2026  DD  ORIGINAL INSTALLATION.  PERIOD-END STEP    *
+001000*                    THAT RUNS AFTER REPGRPDESCVERT -- COPIES   *
+001100*                    REPORT1'S PRINTED (RPTOUT) AND CSV         *
+001200*                    (RPTCSV) OUTPUT TO A DATED ARCHIVE LOCATION*
+001300*                    VIA THE SITE ARCHCOPY UTILITY, RECORDS     *
+001400*                    EACH COPY IN THE ARCH-CATALOG HISTORY, AND *
+001500*                    PURGES ANY CATALOGED COPY OLDER THAN THE   *
+001600*                    CONFIGURED NUMBER OF CYCLES TO RETAIN VIA  *
+001700*                    THE SITE FILEPURGE UTILITY.  RETENTION IS  *
+001800*                    EXPRESSED AS A CYCLE COUNT PER OUTPUT TYPE *
+001900*                    (GENERATIONS TO KEEP), NOT A CALENDAR-DAY  *
+002000*                    CUTOFF, SINCE THE CATALOG IS APPENDED IN   *
+002100*                    RUN ORDER AND THIS AVOIDS DATE ARITHMETIC. *
+002110*    08/09/2026  DD  OPEN EXTEND ON ARCH-CATALOG AND PURGE-LOG   *
+002120*                    ABENDED ON THE FIRST-EVER RUN SINCE NEITHER*
+002130*                    HAS A BASELINE ARTIFACT.  EACH SELECT NOW   *
+002140*                    CARRIES A FILE STATUS AND FALLS BACK TO     *
+002150*                    OPEN OUTPUT ON A '35' (FILE NOT FOUND).     *
+002160*    08/09/2026  DD  CORRECTED SOURCE-COMPUTER/OBJECT-COMPUTER   *
+002170*                    TO IBM-370 -- THIS PROGRAM USES NO TANDEM   *
+002180*                    SYNTAX AND RUNS IN THE SAME NIGHTLY SUITE   *
+002190*                    AS THE IBM-370 PROGRAMS IT INTEGRATES WITH. *
+002191*    08/09/2026  DD  AC-CATALOG-RECORD HAD NO PURGED FLAG, AND   *
+002192*                    THE CATALOG WAS NEVER REWRITTEN, SO AN      *
+002193*                    ENTRY PAST THE RETENTION WINDOW STAYED PAST *
+002194*                    IT FOREVER AND WAS RE-PURGED EVERY RUN.     *
+002195*                    AC-CATALOG-RECORD NOW CARRIES               *
+002196*                    AC-PURGED-FLAG; 4000-PURGE-PAST-RETENTION   *
+002197*                    OPENS THE CATALOG I-O AND REWRITES EACH     *
+002198*                    ENTRY ONCE PURGED, AND BOTH CATALOG PASSES  *
+002199*                    NOW SKIP ENTRIES ALREADY MARKED PURGED.     *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.           IBM-370.
+002600 OBJECT-COMPUTER.           IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ARCH-CATALOG    ASSIGN TO ARCHCAT
+003000                            ORGANIZATION IS SEQUENTIAL
+003050                            FILE STATUS IS WS-CATALOG-STATUS.
+003100     SELECT PURGE-LOG       ASSIGN TO PURGELOG
+003200                            ORGANIZATION IS SEQUENTIAL
+003250                            FILE STATUS IS WS-PURGELOG-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500*****************************************************************
+003600*  ARCH-CATALOG -- CUMULATIVE, APPEND-ONLY HISTORY OF EVERY      *
+003700*      DATED COPY THIS STEP HAS EVER ARCHIVED.  READ TWICE PER   *
+003800*      RUN -- ONCE TO COUNT HOW MANY CYCLES EXIST PER OUTPUT     *
+003900*      TYPE, AND AGAIN TO IDENTIFY THE CYCLES OLDER THAN THE     *
+004000*      RETENTION WINDOW.                                         *
+004100*****************************************************************
+004200 FD  ARCH-CATALOG
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  AC-CATALOG-RECORD.
+004600     05  AC-SOURCE-NAME         PIC X(08).
+004700     05  AC-ARCHIVE-DATE        PIC 9(08).
+004800     05  AC-ARCHIVE-PATH        PIC X(40).
+004850     05  AC-PURGED-FLAG         PIC X(01)   VALUE SPACE.
+004860         88  AC-IS-PURGED                   VALUE 'Y'.
+004900     05  FILLER                 PIC X(23).
+005000*****************************************************************
+005100*  PURGE-LOG -- APPEND-ONLY RECORD OF EVERY COPY THIS STEP HAS   *
+005200*      EVER PURGED, FOR AUDIT PULLS.                             *
+005300*****************************************************************
+005400 FD  PURGE-LOG
+005500     RECORDING MODE IS F
+005600     LABEL RECORDS ARE STANDARD.
+005700 01  PG-PURGE-RECORD.
+005800     05  PG-SOURCE-NAME         PIC X(08).
+005900     05  PG-ARCHIVE-DATE        PIC 9(08).
+006000     05  PG-ARCHIVE-PATH        PIC X(40).
+006100     05  PG-PURGE-DATE          PIC 9(08).
+006200     05  FILLER                 PIC X(16).
+006300 WORKING-STORAGE SECTION.
+006400 01  WS-SWITCHES.
+006500     05  WS-EOF-SW              PIC X(01)   VALUE 'N'.
+006600         88  WS-END-OF-FILE                 VALUE 'Y' FALSE 'N'.
+006700     05  WS-FOUND-SW            PIC X(01)   VALUE 'N'.
+006800         88  WS-ENTRY-FOUND                 VALUE 'Y' FALSE 'N'.
+006900 01  WS-RUN-DATE                PIC 9(08)   VALUE ZERO.
+007000 01  WS-RETENTION-CYCLES        PIC 9(03)   VALUE ZERO.
+007100 01  WS-ARCHIVE-FIELDS.
+007200     05  WS-SOURCE-PATH         PIC X(20)   VALUE SPACES.
+007300     05  WS-TARGET-PATH         PIC X(40)   VALUE SPACES.
+007400     05  WS-ARCHIVE-STATUS      PIC 9(02)   COMP    VALUE ZERO.
+007500 01  WS-PURGE-FIELDS.
+007600     05  WS-PURGE-PATH          PIC X(40)   VALUE SPACES.
+007700     05  WS-PURGE-STATUS        PIC 9(02)   COMP    VALUE ZERO.
+007800 01  WS-COUNTERS                            COMP.
+007900     05  WS-ARCHIVE-COUNT       PIC 9(03)   VALUE ZERO.
+008000     05  WS-PURGE-COUNT         PIC 9(03)   VALUE ZERO.
+008010 01  WS-CATALOG-STATUS          PIC X(02)   VALUE '00'.
+008020     88  WS-CATALOG-NOTFND                  VALUE '35'.
+008030 01  WS-PURGELOG-STATUS         PIC X(02)   VALUE '00'.
+008040     88  WS-PURGELOG-NOTFND                 VALUE '35'.
+008100*****************************************************************
+008200*  WS-SOURCE-TABLE -- THE TWO FORMS OF REPORT1 OUTPUT THIS STEP  *
+008300*      ARCHIVES.  WS-SOURCE-TOTAL-COUNT IS LOADED BY THE FIRST   *
+008400*      CATALOG PASS; WS-SOURCE-SEEN-COUNT IS THE RUNNING COUNT   *
+008500*      KEPT DURING THE SECOND PASS SO EACH ENTRY CAN TELL HOW    *
+008600*      MANY NEWER ENTRIES OF ITS OWN TYPE FOLLOW IT.             *
+008700*****************************************************************
+008800 01  WS-SOURCE-TABLE.
+008900     05  WS-SOURCE-ENTRY        OCCURS 2 TIMES
+009000                                 INDEXED BY WS-SOURCE-IDX.
+009100         10  WS-SOURCE-NAME     PIC X(08).
+009200         10  WS-SOURCE-TOTAL-COUNT  PIC 9(05)   VALUE ZERO.
+009300         10  WS-SOURCE-SEEN-COUNT   PIC 9(05)   VALUE ZERO.
+009400 01  WS-REMAINING-COUNT         PIC 9(05)   VALUE ZERO.
+009500 PROCEDURE DIVISION.
+009600*****************************************************************
+009700*  0000-MAINLINE                                                *
+009800*****************************************************************
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE
+010100         THRU 1000-EXIT.
+010200     PERFORM 2000-ARCHIVE-CURRENT-CYCLE
+010300         THRU 2000-EXIT.
+010400     PERFORM 3000-COUNT-CATALOG-ENTRIES
+010500         THRU 3000-EXIT.
+010600     PERFORM 4000-PURGE-PAST-RETENTION
+010700         THRU 4000-EXIT.
+010800     PERFORM 9000-TERMINATE
+010900         THRU 9000-EXIT.
+011000     STOP RUN.
+011100*****************************************************************
+011200*  1000-INITIALIZE                                               *
+011300*****************************************************************
+011400 1000-INITIALIZE.
+011500     ACCEPT WS-RUN-DATE         FROM DATE YYYYMMDD.
+011600     ACCEPT WS-RETENTION-CYCLES FROM SYSIN.
+011700     MOVE 'RPTOUT'              TO WS-SOURCE-NAME (1).
+011800     MOVE 'RPTCSV'              TO WS-SOURCE-NAME (2).
+011900     OPEN EXTEND PURGE-LOG.
+011910     IF WS-PURGELOG-NOTFND
+011920         OPEN OUTPUT PURGE-LOG
+011930     END-IF.
+012000 1000-EXIT.
+012100     EXIT.
+012200*****************************************************************
+012300*  2000-ARCHIVE-CURRENT-CYCLE -- COPY THIS CYCLE'S PRINTED AND   *
+012400*      CSV REPORT1 OUTPUT TO A DATED ARCHIVE PATH AND ADD A      *
+012500*      CATALOG ENTRY FOR EACH.                                   *
+012600*****************************************************************
+012700 2000-ARCHIVE-CURRENT-CYCLE.
+012800     OPEN EXTEND ARCH-CATALOG.
+012810     IF WS-CATALOG-NOTFND
+012820         OPEN OUTPUT ARCH-CATALOG
+012830     END-IF.
+012900     PERFORM 2100-ARCHIVE-ONE-SOURCE
+013000         THRU 2100-EXIT
+013100         VARYING WS-SOURCE-IDX FROM 1 BY 1
+013200         UNTIL WS-SOURCE-IDX > 2.
+013300     CLOSE ARCH-CATALOG.
+013400 2000-EXIT.
+013500     EXIT.
+013600 2100-ARCHIVE-ONE-SOURCE.
+013700     MOVE WS-SOURCE-NAME (WS-SOURCE-IDX) TO WS-SOURCE-PATH.
+013800     STRING 'ARCHIVE/' WS-SOURCE-NAME (WS-SOURCE-IDX)
+013900                 DELIMITED BY SPACE
+014000             '.' WS-RUN-DATE     DELIMITED BY SIZE
+014100             INTO WS-TARGET-PATH.
+014200     CALL 'ARCHCOPY' USING WS-SOURCE-PATH
+014300                            WS-TARGET-PATH
+014400                            WS-ARCHIVE-STATUS.
+014500     IF WS-ARCHIVE-STATUS NOT = ZERO
+014600         DISPLAY 'RPTARCHV - ARCHIVE COPY FAILED, SOURCE: '
+014700                 WS-SOURCE-NAME (WS-SOURCE-IDX)
+014800                 ' STATUS: ' WS-ARCHIVE-STATUS
+014900     ELSE
+015000         MOVE WS-SOURCE-NAME (WS-SOURCE-IDX) TO AC-SOURCE-NAME
+015100         MOVE WS-RUN-DATE       TO AC-ARCHIVE-DATE
+015200         MOVE WS-TARGET-PATH    TO AC-ARCHIVE-PATH
+015300         WRITE AC-CATALOG-RECORD
+015400         ADD 1 TO WS-ARCHIVE-COUNT
+015500     END-IF.
+015600 2100-EXIT.
+015700     EXIT.
+015800*****************************************************************
+015900*  3000-COUNT-CATALOG-ENTRIES -- FIRST PASS OVER THE FULL        *
+016000*      CATALOG HISTORY, TALLYING HOW MANY CYCLES HAVE EVER BEEN  *
+016100*      ARCHIVED FOR EACH OUTPUT TYPE.                            *
+016200*****************************************************************
+016300 3000-COUNT-CATALOG-ENTRIES.
+016400     OPEN INPUT ARCH-CATALOG.
+016500     SET WS-EOF-SW TO 'N'.
+016600     READ ARCH-CATALOG
+016700         AT END
+016800             SET WS-END-OF-FILE TO TRUE.
+016900     PERFORM 3100-TALLY-ONE-ENTRY
+017000         THRU 3100-EXIT
+017100         UNTIL WS-END-OF-FILE.
+017200     CLOSE ARCH-CATALOG.
+017300 3000-EXIT.
+017400     EXIT.
+017500 3100-TALLY-ONE-ENTRY.
+017550     IF NOT AC-IS-PURGED
+017600         SET WS-FOUND-SW TO 'N'
+017700         PERFORM 3110-FIND-SOURCE-ENTRY
+017800             THRU 3110-EXIT
+017900             VARYING WS-SOURCE-IDX FROM 1 BY 1
+018000             UNTIL WS-SOURCE-IDX > 2
+018100                OR WS-ENTRY-FOUND
+018200         IF WS-ENTRY-FOUND
+018300             SET WS-SOURCE-IDX DOWN BY 1
+018400             ADD 1 TO WS-SOURCE-TOTAL-COUNT (WS-SOURCE-IDX)
+018450         END-IF
+018460     END-IF.
+018600     READ ARCH-CATALOG
+018700         AT END
+018800             SET WS-END-OF-FILE TO TRUE.
+018900 3100-EXIT.
+019000     EXIT.
+019100 3110-FIND-SOURCE-ENTRY.
+019200     IF AC-SOURCE-NAME = WS-SOURCE-NAME (WS-SOURCE-IDX)
+019300         SET WS-ENTRY-FOUND TO TRUE
+019400     END-IF.
+019500 3110-EXIT.
+019600     EXIT.
+019700*****************************************************************
+019800*  4000-PURGE-PAST-RETENTION -- SECOND PASS OVER THE CATALOG IN  *
+019900*      THE SAME (CHRONOLOGICAL) ORDER.  EACH ENTRY'S RUNNING     *
+020000*      SEEN-COUNT TELLS HOW MANY NEWER CYCLES OF ITS OWN TYPE    *
+020100*      STILL FOLLOW IT; ONCE THAT MANY REACHES OR PASSES THE     *
+020200*      RETENTION LIMIT, THE ENTRY IS OLDER THAN THE WINDOW AND   *
+020300*      GETS PURGED.                                              *
+020400*****************************************************************
+020500 4000-PURGE-PAST-RETENTION.
+020600     OPEN I-O ARCH-CATALOG.
+020700     SET WS-EOF-SW TO 'N'.
+020800     READ ARCH-CATALOG
+020900         AT END
+021000             SET WS-END-OF-FILE TO TRUE.
+021100     PERFORM 4100-PURGE-ONE-ENTRY
+021200         THRU 4100-EXIT
+021300         UNTIL WS-END-OF-FILE.
+021400     CLOSE ARCH-CATALOG.
+021500 4000-EXIT.
+021600     EXIT.
+021700 4100-PURGE-ONE-ENTRY.
+021750     IF NOT AC-IS-PURGED
+021800         SET WS-FOUND-SW TO 'N'
+021900         PERFORM 4110-FIND-SOURCE-ENTRY
+022000             THRU 4110-EXIT
+022100             VARYING WS-SOURCE-IDX FROM 1 BY 1
+022200             UNTIL WS-SOURCE-IDX > 2
+022300                OR WS-ENTRY-FOUND
+022400         IF WS-ENTRY-FOUND
+022500             SET WS-SOURCE-IDX DOWN BY 1
+022600             ADD 1 TO WS-SOURCE-SEEN-COUNT (WS-SOURCE-IDX)
+022700             SUBTRACT WS-SOURCE-SEEN-COUNT (WS-SOURCE-IDX)
+022800                 FROM WS-SOURCE-TOTAL-COUNT (WS-SOURCE-IDX)
+022900                 GIVING WS-REMAINING-COUNT
+023000             IF WS-REMAINING-COUNT >= WS-RETENTION-CYCLES
+023100                 PERFORM 4200-PURGE-CATALOG-ENTRY
+023200                     THRU 4200-EXIT
+023300             END-IF
+023350         END-IF
+023360     END-IF.
+023500     READ ARCH-CATALOG
+023600         AT END
+023700             SET WS-END-OF-FILE TO TRUE.
+023800 4100-EXIT.
+023900     EXIT.
+024000 4110-FIND-SOURCE-ENTRY.
+024100     IF AC-SOURCE-NAME = WS-SOURCE-NAME (WS-SOURCE-IDX)
+024200         SET WS-ENTRY-FOUND TO TRUE
+024300     END-IF.
+024400 4110-EXIT.
+024500     EXIT.
+024600 4200-PURGE-CATALOG-ENTRY.
+024700     MOVE AC-ARCHIVE-PATH       TO WS-PURGE-PATH.
+024800     CALL 'FILEPURGE' USING WS-PURGE-PATH
+024900                             WS-PURGE-STATUS.
+025000     IF WS-PURGE-STATUS NOT = ZERO
+025100         DISPLAY 'RPTARCHV - PURGE FAILED, PATH: ' WS-PURGE-PATH
+025200                 ' STATUS: ' WS-PURGE-STATUS
+025300     ELSE
+025400         MOVE AC-SOURCE-NAME    TO PG-SOURCE-NAME
+025500         MOVE AC-ARCHIVE-DATE   TO PG-ARCHIVE-DATE
+025600         MOVE AC-ARCHIVE-PATH   TO PG-ARCHIVE-PATH
+025700         MOVE WS-RUN-DATE       TO PG-PURGE-DATE
+025800         WRITE PG-PURGE-RECORD
+025900         ADD 1 TO WS-PURGE-COUNT
+025950         SET AC-IS-PURGED       TO TRUE
+025960         REWRITE AC-CATALOG-RECORD
+026000     END-IF.
+026100 4200-EXIT.
+026200     EXIT.
+026300*****************************************************************
+026400*  9000-TERMINATE                                                *
+026500*****************************************************************
+026600 9000-TERMINATE.
+026700     DISPLAY 'RPTARCHV - CYCLES ARCHIVED: ' WS-ARCHIVE-COUNT.
+026800     DISPLAY 'RPTARCHV - CYCLES PURGED:   ' WS-PURGE-COUNT.
+026900     CLOSE PURGE-LOG.
+027000 9000-EXIT.
+027100     EXIT.
