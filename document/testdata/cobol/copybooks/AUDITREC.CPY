@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  AUDITREC -- SHARED RUN-HEADER AUDIT RECORD LAYOUT COMMON     *
+      *    TO EVERY STEP IN THE NIGHTLY BATCH SUITE.  EACH STEP       *
+      *    WRITES ONE OF THESE RECORDS TO THE SHARED BATCH-AUDIT      *
+      *    FILE AS ITS FIRST ACT, SO THERE IS A SINGLE PLACE TO SEE   *
+      *    WHO RAN WHAT, UNDER WHICH JOB, AND WHEN, ACROSS THE WHOLE  *
+      *    SUITE.                                                    *
+      *    08/09/2026  DD  ORIGINAL INSTALLATION.                    *
+      *****************************************************************
+       01  AR-AUDIT-RECORD.
+           05  AR-STEP-NAME           PIC X(15).
+           05  AR-USER-ID             PIC X(08).
+           05  AR-JOB-NAME            PIC X(08).
+           05  AR-START-DATE          PIC 9(08).
+           05  AR-START-TIME          PIC 9(06).
+           05  FILLER                 PIC X(35).
