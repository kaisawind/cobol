@@ -0,0 +1,32 @@
+      *****************************************************************
+      *  CHKPTREC -- SHARED CHECKPOINT RECORD LAYOUT                  *
+      *    COMMON TO EVERY STEP IN THE NIGHTLY BATCH SUITE.  EACH      *
+      *    STEP APPENDS ITS OWN PROGRESS MARKERS TO THE SAME SHARED   *
+      *    CHECKPOINT FILE, KEYED BY CK-STEP-NAME, SO A RESTART       *
+      *    DRIVER CAN DETERMINE WHICH STEP TO RESUME FROM WITHOUT     *
+      *    OPERATORS HAVING TO RECONSTRUCT IT BY HAND.                *
+      *    08/09/2026  DD  ORIGINAL INSTALLATION.                     *
+      *    08/09/2026  DD  ADDED CK-RECON-IN-COUNT/CK-RECON-OUT-COUNT/ *
+      *                    CK-RECON-REJECT-COUNT, CARVED OUT OF       *
+      *                    FILLER, SO EACH STEP'S COMPLETE MARKER     *
+      *                    CARRIES THE RECORDS-IN/RECORDS-OUT/        *
+      *                    RECORDS-REJECTED BREAKDOWN THE             *
+      *                    RECONCILIATION REPORT NEEDS.  NAMED        *
+      *                    CK-RECON-xxx, NOT CK-xxx-COUNT, SINCE      *
+      *                    SEVERAL ADOPTERS ALREADY OWN A PRIVATE     *
+      *                    CK-READ-COUNT/CK-ACCEPT-COUNT/             *
+      *                    CK-REJECT-COUNT OF THEIR OWN.               *
+      *****************************************************************
+       01  CK-CHECKPOINT-RECORD.
+           05  CK-STEP-NAME           PIC X(15).
+           05  CK-CHECKPOINT-COUNT    PIC 9(09).
+           05  CK-CHECKPOINT-DATE     PIC 9(08).
+           05  CK-CHECKPOINT-TIME     PIC 9(06).
+           05  CK-STATUS              PIC X(01).
+               88  CK-STEP-IN-PROGRESS            VALUE 'I'.
+               88  CK-STEP-COMPLETE               VALUE 'C'.
+               88  CK-STEP-FAILED                 VALUE 'F'.
+           05  CK-RECON-IN-COUNT      PIC 9(09).
+           05  CK-RECON-OUT-COUNT     PIC 9(09).
+           05  CK-RECON-REJECT-COUNT  PIC 9(09).
+           05  FILLER                 PIC X(14).
