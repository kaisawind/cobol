@@ -0,0 +1,35 @@
+      *****************************************************************
+      *  SDMSTREC -- SHARED INDEXED MASTER RECORD LAYOUT FOR THE      *
+      *    SOME-DATA/SOME-OTHER-DATA ENTITIES.  CONDTN AND            *
+      *    MOVECORRTOSTMT BOTH TREAT THESE FIELDS AS TRANSIENT        *
+      *    WORKING STORAGE TODAY; THIS RECORD GIVES THEM A DURABLE    *
+      *    HOME, KEYED BY MD-MASTER-KEY, SO A PRIOR VALUE CAN BE      *
+      *    LOOKED UP OUTSIDE OF A SINGLE PROGRAM RUN.  CONDTN KEYS    *
+      *    ITS ENTRIES BY THE INPUT RECORD KEY; MOVECORRTOSTMT KEYS   *
+      *    ITS ENTRIES BY THE ZERO-PADDED SOME-DATA TABLE INDEX.      *
+      *    08/09/2026  DD  ORIGINAL INSTALLATION.                     *
+      *    08/09/2026  DD  THE TWO PROGRAMS' KEYS WERE BUILT FROM     *
+      *                    UNRELATED SOURCES (A RAW INPUT KEY VS. A   *
+      *                    ZERO-PADDED TABLE INDEX) SHARING ONE       *
+      *                    KEYSPACE, SO A CONDTN RECORD KEY COULD     *
+      *                    COLLIDE WITH A MOVECORRTOSTMT INDEX VALUE  *
+      *                    AND ONE PROGRAM COULD SILENTLY OVERWRITE   *
+      *                    THE OTHER'S ROW.  MD-MASTER-KEY NOW LEADS  *
+      *                    WITH A ONE-BYTE OWNING-PROGRAM             *
+      *                    DISCRIMINATOR SO EACH PROGRAM OWNS A       *
+      *                    DISJOINT SLICE OF THE KEYSPACE.            *
+      *    08/09/2026  DD  THE DISCRIMINATOR BYTE ADDED ABOVE GREW     *
+      *                    MD-MASTER-KEY BY ONE BYTE BUT FILLER WAS    *
+      *                    LEFT AT ITS OLD WIDTH, MAKING THE RECORD    *
+      *                    81 BYTES INSTEAD OF THE DOCUMENTED 80.      *
+      *                    SHRANK FILLER BY ONE BYTE TO MATCH.         *
+      *****************************************************************
+       01  MD-MASTER-RECORD.
+           05  MD-MASTER-KEY.
+               10  MD-KEY-SOURCE      PIC X(01).
+               10  MD-KEY-VALUE       PIC X(10).
+           05  MD-SOME-DATA           PIC X(01).
+           05  MD-SOME-OTHER-DATA     PIC X(10).
+           05  MD-SD-FIELD-A          PIC X(05).
+           05  MD-SD-FIELD-B          PIC 9(05).
+           05  FILLER                 PIC X(48).
