@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  EXCPREC -- SHARED EXCEPTION RECORD LAYOUT AND SEVERITY       *
+      *    CODES COMMON TO CONDTN, COND, AND RECEIVEINTOSTMT.  EACH    *
+      *    PROGRAM KEEPS ITS OWN DETAILED EXCEPTION FILE, BUT ALSO     *
+      *    WRITES ONE OF THESE RECORDS TO THE SHARED BATCH-EXCP FILE   *
+      *    SO OPERATIONS CAN SEE "WHAT WENT WRONG ACROSS THE SUITE     *
+      *    TONIGHT" IN ONE PLACE WITHOUT LEARNING EACH PROGRAM'S OWN   *
+      *    EXCEPTION LAYOUT.                                          *
+      *    08/09/2026  DD  ORIGINAL INSTALLATION.                     *
+      *****************************************************************
+       01  EH-EXCEPTION-RECORD.
+           05  EH-STEP-NAME           PIC X(15).
+           05  EH-SEVERITY            PIC X(01).
+               88  EH-SEV-WARNING             VALUE 'W'.
+               88  EH-SEV-ERROR               VALUE 'E'.
+               88  EH-SEV-CRITICAL            VALUE 'C'.
+           05  EH-RECORD-KEY          PIC X(20).
+           05  EH-REASON              PIC X(40).
+           05  EH-EXCEPTION-DATE      PIC 9(08).
+           05  EH-EXCEPTION-TIME      PIC 9(06).
+           05  FILLER                 PIC X(10).
