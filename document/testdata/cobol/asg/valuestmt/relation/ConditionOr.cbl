@@ -1,8 +1,460 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. COND.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 77 SOMECOND1 PICTURE IS 9(1).
- 77 SOMECOND2 PICTURE IS 9(1).
- PROCEDURE DIVISION.
-    IF SOMECOND1 OR NOT SOMECOND2 THEN END-IF.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                COND.
+000300 AUTHOR.                    D DOUGHERTY.
+000400 INSTALLATION.              CORPORATE DATA CENTER.
+000500 DATE-WRITTEN.              02/20/1996.
+000600 DATE-COMPILED.             08/09/2026.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*    02/20/1996  DD  ORIGINAL INSTALLATION.                     *
+001000*    08/09/2026  DD  SOMECOND1/SOMECOND2 WERE PROMOTED FROM     *
+001100*                    ELEMENTARY NUMERIC ITEMS TO LEVEL-88        *
+001200*                    CONDITION NAMES UNDER SWITCH BYTES SO THE   *
+001300*                    IF TEST IS A VALID CONDITIONAL EXPRESSION.  *
+001400*                    COND NOW READS COND-IN, EVALUATES THE       *
+001500*                    ELIGIBILITY TEST PER RECORD, AND WRITES A   *
+001600*                    DECISION RECORD (KEY, BOTH FLAGS, AND THE   *
+001700*                    RESULTING VERDICT) TO COND-DLOG SO THE      *
+001800*                    CHECK IS NO LONGER A BLACK BOX.             *
+001900*    08/09/2026  DD  THE ELIGIBILITY RULE IS NOW DRIVEN FROM     *
+002000*                    COND-RULES INSTEAD OF A FIXED SOMECOND1 OR  *
+002100*                    NOT SOMECOND2 TEST.  EACH RULE ROW CAN      *
+002200*                    WILDCARD A FACTOR WITH '*'.  A THIRD        *
+002300*                    QUALIFYING FLAG (SOMECOND3) IS NOW CARRIED  *
+002400*                    ON THE INPUT AND AVAILABLE TO THE RULE      *
+002500*                    TABLE FOR THE NEXT UNDERWRITING CHANGE      *
+002600*                    WITHOUT TOUCHING THIS PROGRAM AGAIN.  IF    *
+002700*                    NO RULE ROW MATCHES, THE ORIGINAL           *
+002800*                    SOMECOND1 OR NOT SOMECOND2 TEST IS USED AS  *
+002900*                    A SAFE FALLBACK.                            *
+003000*    08/09/2026  DD  A TRUE VERDICT NOW WRITES THE QUALIFYING    *
+003100*                    RECORD KEY TO COND-NOTIFY IMMEDIATELY SO    *
+003200*                    THE SERVICING TEAM CAN ACT SAME-DAY         *
+003300*                    INSTEAD OF WAITING ON THE NEXT REPORT       *
+003400*                    CYCLE.                                      *
+003500*    08/09/2026  DD  WRITES START/COMPLETE MARKERS TO THE        *
+003600*                    SHARED BATCH-CKPT FILE (COPY CHKPTREC) SO   *
+003700*                    THE NIGHTLY RESTART DRIVER CAN SEE COND'S   *
+003800*                    PROGRESS ALONGSIDE THE OTHER SUITE STEPS.   *
+003900*    08/09/2026  DD  SOMECOND1/SOMECOND2/SOMECOND3 ARE NOW       *
+004000*                    VALIDATED AS 'Y' OR 'N' BEFORE THE RULE     *
+004100*                    TABLE IS APPLIED.  AN INVALID FLAG IS       *
+004200*                    DEFAULTED TO 'N', THE RECORD IS STILL       *
+004300*                    DECIDED AND LOGGED AS BEFORE, AND A         *
+004400*                    WARNING IS WRITTEN TO THE SHARED BATCH-EXCP *
+004500*                    EXCEPTION FILE (COPY EXCPREC) SO THIS NO    *
+004600*                    LONGER PASSES SILENTLY.                    *
+004700*    08/09/2026  DD  WRITES A RUN-HEADER AUDIT RECORD (USER ID,  *
+004800*                    JOB NAME, START TIMESTAMP) TO THE SHARED    *
+004900*                    BATCH-AUDIT FILE (COPY AUDITREC) AS ITS     *
+005000*                    FIRST ACT.                                 *
+005010*    08/09/2026  DD  OPEN EXTEND ON THE SHARED BATCH-CKPT/       *
+005020*                    BATCH-EXCP/BATCH-AUDIT FILES NOW FALLS      *
+005030*                    BACK TO OPEN OUTPUT ON A '35' (FILE NOT     *
+005040*                    FOUND) FILE STATUS SO THE FIRST-EVER RUN    *
+005050*                    DOESN'T ABEND.  1110-LOAD-RULE-ENTRY NOW    *
+005060*                    STOPS LOADING AT THE RULE TABLE'S 20-ROW    *
+005070*                    LIMIT INSTEAD OF OVERRUNNING IT, AND        *
+005080*                    2046-WRITE-FLAG-EXCEPTION NO LONGER RE-     *
+005090*                    ACCEPTS WS-CURRENT-DATE MID-RUN.            *
+005100*****************************************************************
+005200 ENVIRONMENT DIVISION.
+005300 CONFIGURATION SECTION.
+005400 SOURCE-COMPUTER.           IBM-370.
+005500 OBJECT-COMPUTER.           IBM-370.
+005600 INPUT-OUTPUT SECTION.
+005700 FILE-CONTROL.
+005800     SELECT COND-IN         ASSIGN TO CONDIN2
+005900                            ORGANIZATION IS SEQUENTIAL.
+006000     SELECT COND-DLOG       ASSIGN TO CONDDLOG
+006100                            ORGANIZATION IS SEQUENTIAL.
+006200     SELECT COND-RULES      ASSIGN TO CONDRULE
+006300                            ORGANIZATION IS SEQUENTIAL.
+006400     SELECT COND-NOTIFY     ASSIGN TO CONDNOTF
+006500                            ORGANIZATION IS SEQUENTIAL.
+006600     SELECT BATCH-CKPT      ASSIGN TO BATCHCKPT
+006700                            ORGANIZATION IS SEQUENTIAL
+006710                            FILE STATUS IS WS-CKPT-STATUS.
+006800     SELECT BATCH-EXCP      ASSIGN TO BATCHEXCP
+006900                            ORGANIZATION IS SEQUENTIAL
+006910                            FILE STATUS IS WS-EXCP-STATUS.
+007000     SELECT BATCH-AUDIT     ASSIGN TO BATCHAUDT
+007100                            ORGANIZATION IS SEQUENTIAL
+007110                            FILE STATUS IS WS-AUDIT-STATUS.
+007200 DATA DIVISION.
+007300 FILE SECTION.
+007400 FD  COND-IN
+007500     RECORDING MODE IS F
+007600     LABEL RECORDS ARE STANDARD.
+007700 01  CD-INPUT-RECORD.
+007800     05  CD-RECORD-KEY          PIC X(10).
+007900     05  CD-SOMECOND1           PIC X(01).
+008000     05  CD-SOMECOND2           PIC X(01).
+008100     05  CD-SOMECOND3           PIC X(01).
+008200     05  FILLER                 PIC X(67).
+008300 FD  COND-RULES
+008400     RECORDING MODE IS F
+008500     LABEL RECORDS ARE STANDARD.
+008600 01  CR-RULE-RECORD.
+008700     05  CR-RULE-COND1          PIC X(01).
+008800     05  CR-RULE-COND2          PIC X(01).
+008900     05  CR-RULE-COND3          PIC X(01).
+009000     05  CR-RULE-VERDICT        PIC X(01).
+009100     05  FILLER                 PIC X(76).
+009200 FD  COND-DLOG
+009300     RECORDING MODE IS F
+009400     LABEL RECORDS ARE STANDARD.
+009500 01  DL-DECISION-RECORD.
+009600     05  DL-RECORD-KEY          PIC X(10).
+009700     05  DL-SOMECOND1           PIC X(01).
+009800     05  DL-SOMECOND2           PIC X(01).
+009900     05  DL-SOMECOND3           PIC X(01).
+010000     05  DL-VERDICT             PIC X(01).
+010100         88  DL-VERDICT-TRUE                VALUE 'Y'.
+010200         88  DL-VERDICT-FALSE               VALUE 'N'.
+010300     05  FILLER                 PIC X(66).
+010400 FD  COND-NOTIFY
+010500     RECORDING MODE IS F
+010600     LABEL RECORDS ARE STANDARD.
+010700 01  CN-NOTIFY-RECORD.
+010800     05  CN-RECORD-KEY          PIC X(10).
+010900     05  CN-NOTIFY-DATE         PIC 9(08).
+011000     05  CN-NOTIFY-TIME         PIC 9(08).
+011100     05  FILLER                 PIC X(54).
+011200*****************************************************************
+011300*  BATCH-CKPT -- SHARED SUITE-WIDE CHECKPOINT FILE (CHKPTREC).   *
+011400*****************************************************************
+011500 FD  BATCH-CKPT
+011600     RECORDING MODE IS F
+011700     LABEL RECORDS ARE STANDARD.
+011800     COPY CHKPTREC.
+011900*****************************************************************
+012000*  BATCH-EXCP -- SHARED SUITE-WIDE EXCEPTION FILE (EXCPREC).     *
+012100*****************************************************************
+012200 FD  BATCH-EXCP
+012300     RECORDING MODE IS F
+012400     LABEL RECORDS ARE STANDARD.
+012500     COPY EXCPREC.
+012600*****************************************************************
+012700*  BATCH-AUDIT -- SHARED SUITE-WIDE RUN-HEADER AUDIT FILE        *
+012800*      (AUDITREC).                                               *
+012900*****************************************************************
+013000 FD  BATCH-AUDIT
+013100     RECORDING MODE IS F
+013200     LABEL RECORDS ARE STANDARD.
+013300     COPY AUDITREC.
+013400 WORKING-STORAGE SECTION.
+013500 01  WS-SWITCHES.
+013600     05  WS-EOF-SW              PIC X(01)   VALUE 'N'.
+013700         88  WS-END-OF-FILE                 VALUE 'Y'.
+013800     05  WS-SOMECOND1-SW        PIC X(01)   VALUE 'N'.
+013900         88  SOMECOND1                      VALUE 'Y'.
+014000     05  WS-SOMECOND2-SW        PIC X(01)   VALUE 'N'.
+014100         88  SOMECOND2                      VALUE 'Y'.
+014200     05  WS-SOMECOND3-SW        PIC X(01)   VALUE 'N'.
+014300         88  SOMECOND3                      VALUE 'Y'.
+014400     05  WS-MATCH-SW            PIC X(01)   VALUE 'N'.
+014500         88  WS-MATCH-FOUND                 VALUE 'Y'.
+014600     05  WS-FLAG-INVALID-SW     PIC X(01)   VALUE 'N'.
+014700         88  WS-FLAG-INVALID                VALUE 'Y'.
+014710 01  WS-CKPT-STATUS             PIC X(02)   VALUE '00'.
+014720     88  WS-CKPT-NOTFND                     VALUE '35'.
+014730 01  WS-EXCP-STATUS             PIC X(02)   VALUE '00'.
+014740     88  WS-EXCP-NOTFND                     VALUE '35'.
+014750 01  WS-AUDIT-STATUS            PIC X(02)   VALUE '00'.
+014760     88  WS-AUDIT-NOTFND                    VALUE '35'.
+014800 01  WS-AUDIT-PARMS.
+014900     05  WS-AUDIT-USER-ID       PIC X(08)   VALUE SPACES.
+015000     05  WS-AUDIT-JOB-NAME      PIC X(08)   VALUE SPACES.
+015100 01  WS-COUNTERS                            COMP.
+015200     05  WS-TRUE-COUNT          PIC 9(07)   VALUE ZERO.
+015300     05  WS-FALSE-COUNT         PIC 9(07)   VALUE ZERO.
+015400     05  WS-RULE-COUNT          PIC 9(03)   VALUE ZERO.
+015500 01  WS-CURRENT-VERDICT         PIC X(01)   VALUE 'N'.
+015600     88  WS-CURRENT-VERDICT-TRUE            VALUE 'Y'.
+015700 01  WS-CURRENT-DATE            PIC 9(08)   VALUE ZERO.
+015800 01  WS-CURRENT-TIME            PIC 9(06)   VALUE ZERO.
+015900 01  WS-RULE-TABLE.
+016000     05  WS-RULE-ENTRY          OCCURS 20 TIMES
+016100                                 INDEXED BY WS-RULE-IDX.
+016200         10  WS-RULE-COND1      PIC X(01).
+016300         10  WS-RULE-COND2      PIC X(01).
+016400         10  WS-RULE-COND3      PIC X(01).
+016500         10  WS-RULE-VERDICT    PIC X(01).
+016600 PROCEDURE DIVISION.
+016700*****************************************************************
+016800*  0000-MAINLINE                                                *
+016900*****************************************************************
+017000 0000-MAINLINE.
+017100     PERFORM 1000-INITIALIZE
+017200         THRU 1000-EXIT.
+017300     PERFORM 2000-PROCESS-RECORD
+017400         THRU 2000-EXIT
+017500         UNTIL WS-END-OF-FILE.
+017600     PERFORM 9000-TERMINATE
+017700         THRU 9000-EXIT.
+017800     STOP RUN.
+017900*****************************************************************
+018000*  1000-INITIALIZE                                              *
+018100*****************************************************************
+018200 1000-INITIALIZE.
+018300     ACCEPT WS-AUDIT-USER-ID FROM SYSIN.
+018400     ACCEPT WS-AUDIT-JOB-NAME FROM SYSIN.
+018500     PERFORM 1100-LOAD-RULE-TABLE
+018600         THRU 1100-EXIT.
+018700     OPEN INPUT  COND-IN
+018800          OUTPUT COND-DLOG
+018900          OUTPUT COND-NOTIFY.
+019000     OPEN EXTEND BATCH-CKPT.
+019010     IF WS-CKPT-NOTFND
+019020         OPEN OUTPUT BATCH-CKPT
+019030     END-IF.
+019100     OPEN EXTEND BATCH-EXCP.
+019110     IF WS-EXCP-NOTFND
+019120         OPEN OUTPUT BATCH-EXCP
+019130     END-IF.
+019200     OPEN EXTEND BATCH-AUDIT.
+019210     IF WS-AUDIT-NOTFND
+019220         OPEN OUTPUT BATCH-AUDIT
+019230     END-IF.
+019300     PERFORM 1200-WRITE-RUN-START-MARKER
+019400         THRU 1200-EXIT.
+019500     PERFORM 1250-WRITE-AUDIT-HEADER
+019600         THRU 1250-EXIT.
+019700     READ COND-IN
+019800         AT END
+019900             SET WS-END-OF-FILE TO TRUE.
+020000 1000-EXIT.
+020100     EXIT.
+020200*****************************************************************
+020300*  1200-WRITE-RUN-START-MARKER -- FIRST ENTRY COND WRITES TO     *
+020400*      THE SHARED BATCH-CKPT FILE FOR THIS RUN.                  *
+020500*****************************************************************
+020600 1200-WRITE-RUN-START-MARKER.
+020700     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+020800     ACCEPT WS-CURRENT-TIME FROM TIME.
+020900     MOVE 'COND'             TO CK-STEP-NAME.
+021000     MOVE ZERO               TO CK-CHECKPOINT-COUNT.
+021100     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+021200     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+021300     SET CK-STEP-IN-PROGRESS TO TRUE.
+021400     WRITE CK-CHECKPOINT-RECORD.
+021500 1200-EXIT.
+021600     EXIT.
+021700*****************************************************************
+021800*  1250-WRITE-AUDIT-HEADER -- RUN-HEADER RECORD FOR THE SHARED   *
+021900*      BATCH-AUDIT FILE                                          *
+022000*****************************************************************
+022100 1250-WRITE-AUDIT-HEADER.
+022200     MOVE 'COND'             TO AR-STEP-NAME.
+022300     MOVE WS-AUDIT-USER-ID   TO AR-USER-ID.
+022400     MOVE WS-AUDIT-JOB-NAME  TO AR-JOB-NAME.
+022500     MOVE WS-CURRENT-DATE    TO AR-START-DATE.
+022600     MOVE WS-CURRENT-TIME    TO AR-START-TIME.
+022700     WRITE AR-AUDIT-RECORD.
+022800 1250-EXIT.
+022900     EXIT.
+023000*****************************************************************
+023100*  1100-LOAD-RULE-TABLE                                          *
+023200*****************************************************************
+023300 1100-LOAD-RULE-TABLE.
+023400     OPEN INPUT COND-RULES.
+023500     READ COND-RULES
+023600         AT END
+023700             SET WS-END-OF-FILE TO TRUE.
+023800     PERFORM 1110-LOAD-RULE-ENTRY
+023900         THRU 1110-EXIT
+024000         UNTIL WS-END-OF-FILE.
+024100     CLOSE COND-RULES.
+024200     MOVE 'N' TO WS-EOF-SW.
+024300 1100-EXIT.
+024400     EXIT.
+024500*****************************************************************
+024600*  1110-LOAD-RULE-ENTRY                                          *
+024700*****************************************************************
+024800 1110-LOAD-RULE-ENTRY.
+024810     IF WS-RULE-COUNT < 20
+024820         ADD 1 TO WS-RULE-COUNT
+024830         MOVE CR-RULE-COND1   TO WS-RULE-COND1   (WS-RULE-COUNT)
+024840         MOVE CR-RULE-COND2   TO WS-RULE-COND2   (WS-RULE-COUNT)
+024850         MOVE CR-RULE-COND3   TO WS-RULE-COND3   (WS-RULE-COUNT)
+024860         MOVE CR-RULE-VERDICT TO WS-RULE-VERDICT (WS-RULE-COUNT)
+024870     ELSE
+024880         DISPLAY 'COND - RULE TABLE FULL (MAX 20), ROW DROPPED'
+024890     END-IF.
+025400     READ COND-RULES
+025500         AT END
+025600             SET WS-END-OF-FILE TO TRUE.
+025700 1110-EXIT.
+025800     EXIT.
+025900*****************************************************************
+026000*  2000-PROCESS-RECORD -- EVALUATE THE ELIGIBILITY TEST AND      *
+026100*      RECORD THE VERDICT EITHER WAY                             *
+026200*****************************************************************
+026300 2000-PROCESS-RECORD.
+026400     MOVE CD-SOMECOND1 TO WS-SOMECOND1-SW.
+026500     MOVE CD-SOMECOND2 TO WS-SOMECOND2-SW.
+026600     MOVE CD-SOMECOND3 TO WS-SOMECOND3-SW.
+026700     PERFORM 2045-VALIDATE-CONDITION-FLAGS
+026800         THRU 2045-EXIT.
+026900     PERFORM 2050-APPLY-RULE-TABLE
+027000         THRU 2050-EXIT.
+027100     IF WS-CURRENT-VERDICT-TRUE
+027200         PERFORM 2100-LOG-TRUE-VERDICT
+027300             THRU 2100-EXIT
+027400     ELSE
+027500         PERFORM 2200-LOG-FALSE-VERDICT
+027600             THRU 2200-EXIT
+027700     END-IF.
+027800     READ COND-IN
+027900         AT END
+028000             SET WS-END-OF-FILE TO TRUE.
+028100 2000-EXIT.
+028200     EXIT.
+028300*****************************************************************
+028400*  2045-VALIDATE-CONDITION-FLAGS -- SOMECOND1/2/3 MUST EACH BE   *
+028500*      'Y' OR 'N'.  AN INVALID FLAG IS DEFAULTED TO 'N' SO THE   *
+028600*      RECORD STILL GETS A VERDICT, AND A WARNING GOES TO THE    *
+028700*      SHARED BATCH-EXCP FILE SO OPERATIONS CAN SEE IT.          *
+028800*****************************************************************
+028900 2045-VALIDATE-CONDITION-FLAGS.
+029000     MOVE 'N' TO WS-FLAG-INVALID-SW.
+029100     IF WS-SOMECOND1-SW NOT = 'Y' AND WS-SOMECOND1-SW NOT = 'N'
+029200         SET WS-FLAG-INVALID TO TRUE
+029300         MOVE 'N' TO WS-SOMECOND1-SW
+029400     END-IF.
+029500     IF WS-SOMECOND2-SW NOT = 'Y' AND WS-SOMECOND2-SW NOT = 'N'
+029600         SET WS-FLAG-INVALID TO TRUE
+029700         MOVE 'N' TO WS-SOMECOND2-SW
+029800     END-IF.
+029900     IF WS-SOMECOND3-SW NOT = 'Y' AND WS-SOMECOND3-SW NOT = 'N'
+030000         SET WS-FLAG-INVALID TO TRUE
+030100         MOVE 'N' TO WS-SOMECOND3-SW
+030200     END-IF.
+030300     IF WS-FLAG-INVALID
+030400         PERFORM 2046-WRITE-FLAG-EXCEPTION
+030500             THRU 2046-EXIT
+030600     END-IF.
+030700 2045-EXIT.
+030800     EXIT.
+030900*****************************************************************
+031000*  2046-WRITE-FLAG-EXCEPTION                                    *
+031100*****************************************************************
+031200 2046-WRITE-FLAG-EXCEPTION.
+031400     ACCEPT WS-CURRENT-TIME FROM TIME.
+031500     MOVE 'COND'             TO EH-STEP-NAME.
+031600     SET EH-SEV-WARNING      TO TRUE.
+031700     MOVE CD-RECORD-KEY      TO EH-RECORD-KEY.
+031800     MOVE 'SOMECOND FLAG NOT Y/N -- DEFAULTED TO N'
+031900                             TO EH-REASON.
+032000     MOVE WS-CURRENT-DATE    TO EH-EXCEPTION-DATE.
+032100     MOVE WS-CURRENT-TIME    TO EH-EXCEPTION-TIME.
+032200     WRITE EH-EXCEPTION-RECORD.
+032300 2046-EXIT.
+032400     EXIT.
+032500*****************************************************************
+032600*  2050-APPLY-RULE-TABLE -- FIRST MATCHING ROW WINS; FALL BACK   *
+032700*      TO THE ORIGINAL TEST IF NOTHING IN THE TABLE MATCHES      *
+032800*****************************************************************
+032900 2050-APPLY-RULE-TABLE.
+033000     MOVE 'N' TO WS-MATCH-SW.
+033100     PERFORM 2060-TEST-RULE
+033200         THRU 2060-EXIT
+033300         VARYING WS-RULE-IDX FROM 1 BY 1
+033400         UNTIL WS-RULE-IDX > WS-RULE-COUNT
+033500            OR WS-MATCH-FOUND.
+033600     IF NOT WS-MATCH-FOUND
+033700         IF SOMECOND1 OR NOT SOMECOND2
+033800             MOVE 'Y' TO WS-CURRENT-VERDICT
+033900         ELSE
+034000             MOVE 'N' TO WS-CURRENT-VERDICT
+034100         END-IF
+034200     END-IF.
+034300 2050-EXIT.
+034400     EXIT.
+034500*****************************************************************
+034600*  2060-TEST-RULE -- '*' WILDCARDS A FACTOR IN THE RULE ROW      *
+034700*****************************************************************
+034800 2060-TEST-RULE.
+034900     IF (WS-RULE-COND1 (WS-RULE-IDX) = '*'
+035000            OR WS-RULE-COND1 (WS-RULE-IDX) = WS-SOMECOND1-SW)
+035100        AND (WS-RULE-COND2 (WS-RULE-IDX) = '*'
+035200            OR WS-RULE-COND2 (WS-RULE-IDX) = WS-SOMECOND2-SW)
+035300        AND (WS-RULE-COND3 (WS-RULE-IDX) = '*'
+035400            OR WS-RULE-COND3 (WS-RULE-IDX) = WS-SOMECOND3-SW)
+035500         SET WS-MATCH-FOUND TO TRUE
+035600         MOVE WS-RULE-VERDICT (WS-RULE-IDX) TO WS-CURRENT-VERDICT
+035700     END-IF.
+035800 2060-EXIT.
+035900     EXIT.
+036000*****************************************************************
+036100*  2100-LOG-TRUE-VERDICT                                         *
+036200*****************************************************************
+036300 2100-LOG-TRUE-VERDICT.
+036400     ADD 1 TO WS-TRUE-COUNT.
+036500     PERFORM 2300-WRITE-DECISION
+036600         THRU 2300-EXIT.
+036700     PERFORM 2400-WRITE-NOTIFICATION
+036800         THRU 2400-EXIT.
+036900 2100-EXIT.
+037000     EXIT.
+037100*****************************************************************
+037200*  2200-LOG-FALSE-VERDICT                                        *
+037300*****************************************************************
+037400 2200-LOG-FALSE-VERDICT.
+037500     ADD 1 TO WS-FALSE-COUNT.
+037600     PERFORM 2300-WRITE-DECISION
+037700         THRU 2300-EXIT.
+037800 2200-EXIT.
+037900     EXIT.
+038000*****************************************************************
+038100*  2300-WRITE-DECISION                                           *
+038200*****************************************************************
+038300 2300-WRITE-DECISION.
+038400     MOVE CD-RECORD-KEY  TO DL-RECORD-KEY.
+038500     MOVE CD-SOMECOND1   TO DL-SOMECOND1.
+038600     MOVE CD-SOMECOND2   TO DL-SOMECOND2.
+038700     MOVE CD-SOMECOND3   TO DL-SOMECOND3.
+038800     IF WS-CURRENT-VERDICT-TRUE
+038900         SET DL-VERDICT-TRUE  TO TRUE
+039000     ELSE
+039100         SET DL-VERDICT-FALSE TO TRUE
+039200     END-IF.
+039300     WRITE DL-DECISION-RECORD.
+039400 2300-EXIT.
+039500     EXIT.
+039600*****************************************************************
+039700*  2400-WRITE-NOTIFICATION -- QUALIFYING RECORD KEYS FOR         *
+039800*      SAME-DAY DOWNSTREAM PICKUP                                *
+039900*****************************************************************
+040000 2400-WRITE-NOTIFICATION.
+040100     MOVE CD-RECORD-KEY TO CN-RECORD-KEY.
+040200     ACCEPT CN-NOTIFY-DATE FROM DATE YYYYMMDD.
+040300     ACCEPT CN-NOTIFY-TIME FROM TIME.
+040400     WRITE CN-NOTIFY-RECORD.
+040500 2400-EXIT.
+040600     EXIT.
+040700*****************************************************************
+040800*  9000-TERMINATE                                                *
+040900*****************************************************************
+041000 9000-TERMINATE.
+041100     DISPLAY 'COND - TRUE VERDICTS : ' WS-TRUE-COUNT.
+041200     DISPLAY 'COND - FALSE VERDICTS: ' WS-FALSE-COUNT.
+041300     ACCEPT WS-CURRENT-TIME FROM TIME.
+041400     MOVE 'COND'             TO CK-STEP-NAME.
+041500     ADD WS-TRUE-COUNT  WS-FALSE-COUNT GIVING CK-CHECKPOINT-COUNT.
+041600     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+041700     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+041800     MOVE CK-CHECKPOINT-COUNT TO CK-RECON-IN-COUNT.
+041900     MOVE CK-CHECKPOINT-COUNT TO CK-RECON-OUT-COUNT.
+042000     MOVE ZERO                TO CK-RECON-REJECT-COUNT.
+042100     SET CK-STEP-COMPLETE TO TRUE.
+042200     WRITE CK-CHECKPOINT-RECORD.
+042300     CLOSE COND-IN
+042400           COND-DLOG
+042500           COND-NOTIFY
+042600           BATCH-CKPT
+042700           BATCH-EXCP
+042800           BATCH-AUDIT.
+042900 9000-EXIT.
+043000     EXIT.
