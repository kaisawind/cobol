@@ -1,9 +1,408 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. RECEIVEINTOSTMT.
- PROCEDURE DIVISION.
-    RECEIVE SOMECD1 FROM THREAD SOMETHREAD1
-       BEFORE TIME SOMETIME1
-       WITH NO WAIT
-       THREAD IN SOMETHREAD1
-       SIZE IN SOMEID1
-       STATUS IN SOMEID2.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                RECEIVEINTOSTMT.
+000300 AUTHOR.                    D DOUGHERTY.
+000400 INSTALLATION.              CORPORATE DATA CENTER.
+000500 DATE-WRITTEN.              06/02/1997.
+000600 DATE-COMPILED.             08/09/2026.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*    06/02/1997  DD  ORIGINAL INSTALLATION.                     *
+001000*    08/09/2026  DD  REPLACED THE BARE WITH NO WAIT RECEIVE     *
+001100*                    WITH A CONFIGURABLE RETRY/BACKOFF LOOP SO   *
+001200*                    WE STOP LOSING MESSAGES TO TIMING RACES     *
+001300*                    AGAINST SOMETHREAD1.  ADDED A DISTINCT      *
+001400*                    TIMED-OUT-WAITING STATUS SEPARATE FROM THE  *
+001500*                    RECEIVE'S OWN STATUS IN SOMEID2 VALUES.     *
+001600*    08/09/2026  DD  ADDED AN AUDIT TRAIL.  EVERY RECEIVE        *
+001700*                    ATTEMPT (SUCCESS OR FAILURE) IS LOGGED TO   *
+001800*                    RCV-AUDIT SO MESSAGE COUNTS CAN BE          *
+001900*                    RECONCILED AGAINST THE SENDING APPLICATION. *
+002000*    08/09/2026  DD  THE THREAD TO SERVICE IS NOW DRIVEN FROM    *
+002100*                    RCV-THREAD-TBL INSTEAD OF BEING WIRED TO    *
+002200*                    SOMETHREAD1 AT COMPILE TIME.  ONE PROGRAM   *
+002300*                    NOW FANS OUT ACROSS A CONFIGURABLE POOL OF  *
+002400*                    THREADS AND ROUTES EACH SOMECD1 BY THE      *
+002500*                    THREAD'S ROUTE CODE.                        *
+002600*    08/09/2026  DD  WRITES START/COMPLETE MARKERS TO THE        *
+002700*                    SHARED BATCH-CKPT FILE (COPY CHKPTREC) SO   *
+002800*                    THE NIGHTLY RESTART DRIVER CAN SEE THIS     *
+002900*                    STEP'S PROGRESS ALONGSIDE THE OTHER STEPS.  *
+003000*    08/09/2026  DD  A FAILED/DEAD-LETTERED RECEIVE NOW ALSO     *
+003100*                    WRITES AN EXCEPTION TO THE SHARED           *
+003200*                    BATCH-EXCP FILE (COPY EXCPREC) SO IT SHOWS  *
+003300*                    UP ON THE SAME CONSOLIDATED REVIEW AS THE   *
+003400*                    OTHER SUITE STEPS' EXCEPTIONS.              *
+003500*    08/09/2026  DD  WRITES A RUN-HEADER AUDIT RECORD (USER ID,  *
+003600*                    JOB NAME, START TIMESTAMP) TO THE SHARED    *
+003700*                    BATCH-AUDIT FILE (COPY AUDITREC) AS ITS     *
+003800*                    FIRST ACT.                                 *
+003810*    08/09/2026  DD  OPEN EXTEND ON RCV-DEADLTR/BATCH-CKPT/      *
+003820*                    BATCH-EXCP/BATCH-AUDIT ABENDED ON THE       *
+003830*                    FIRST-EVER RUN SINCE NONE OF THEM HAS A     *
+003840*                    BASELINE ARTIFACT TO PRE-ALLOCATE THEM.     *
+003850*                    EACH SELECT NOW CARRIES A FILE STATUS AND   *
+003860*                    FALLS BACK TO OPEN OUTPUT ON A '35' (FILE   *
+003870*                    NOT FOUND).  1210-LOAD-THREAD-ENTRY ALSO    *
+003880*                    STOPS AT THE THREAD TABLE'S 20-ROW LIMIT    *
+003890*                    INSTEAD OF OVERRUNNING IT.                  *
+003900*                                                                *
+004000*  NOTE - THIS PROGRAM USES THE TANDEM/GUARDIAN RECEIVE...FROM  *
+004100*         THREAD EXTENSION.  IT IS NOT ISO COBOL AND IS NOT     *
+004200*         PORTABLE TO OTHER DIALECTS; DESK-CHECK CAREFULLY.     *
+004300*****************************************************************
+004400 ENVIRONMENT DIVISION.
+004500 CONFIGURATION SECTION.
+004600 SOURCE-COMPUTER.           TANDEM-NONSTOP.
+004700 OBJECT-COMPUTER.           TANDEM-NONSTOP.
+004800 INPUT-OUTPUT SECTION.
+004900 FILE-CONTROL.
+005000     SELECT RCV-AUDIT       ASSIGN TO RCVAUDIT
+005100                            ORGANIZATION IS SEQUENTIAL.
+005200     SELECT RCV-THREAD-TBL  ASSIGN TO RCVTHRDS
+005300                            ORGANIZATION IS SEQUENTIAL.
+005400     SELECT RCV-ROUTED      ASSIGN TO RCVROUTE
+005500                            ORGANIZATION IS SEQUENTIAL.
+005600     SELECT RCV-DEADLTR      ASSIGN TO RCVDEADL
+005700                            ORGANIZATION IS SEQUENTIAL
+005710                            FILE STATUS IS WS-DEADLTR-STATUS.
+005800     SELECT BATCH-CKPT      ASSIGN TO BATCHCKPT
+005900                            ORGANIZATION IS SEQUENTIAL
+005910                            FILE STATUS IS WS-CKPT-STATUS.
+006000     SELECT BATCH-EXCP      ASSIGN TO BATCHEXCP
+006100                            ORGANIZATION IS SEQUENTIAL
+006110                            FILE STATUS IS WS-EXCP-STATUS.
+006200     SELECT BATCH-AUDIT     ASSIGN TO BATCHAUDT
+006300                            ORGANIZATION IS SEQUENTIAL
+006310                            FILE STATUS IS WS-AUDIT-STATUS.
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600 FD  RCV-THREAD-TBL
+006700     RECORDING MODE IS F
+006800     LABEL RECORDS ARE STANDARD.
+006900 01  TH-THREAD-TBL-RECORD.
+007000     05  TH-THREAD-ID           PIC X(08).
+007100     05  TH-ROUTE-CODE          PIC X(04).
+007200     05  FILLER                 PIC X(68).
+007300 FD  RCV-ROUTED
+007400     RECORDING MODE IS F
+007500     LABEL RECORDS ARE STANDARD.
+007600 01  RT-ROUTED-RECORD.
+007700     05  RT-ROUTE-CODE          PIC X(04).
+007800     05  RT-THREAD-ID           PIC X(08).
+007900     05  RT-PAYLOAD             PIC X(80).
+008000 FD  RCV-DEADLTR
+008100     RECORDING MODE IS F
+008200     LABEL RECORDS ARE STANDARD.
+008300 01  DL-DEADLETTER-RECORD.
+008400     05  DL-THREAD-ID           PIC X(08).
+008500     05  DL-PAYLOAD             PIC X(80).
+008600     05  DL-SIZE                PIC 9(05).
+008700     05  DL-STATUS              PIC X(02).
+008800     05  DL-TIMESTAMP           PIC 9(08).
+008900     05  FILLER                 PIC X(21).
+009000 FD  RCV-AUDIT
+009100     RECORDING MODE IS F
+009200     LABEL RECORDS ARE STANDARD.
+009300 01  AU-AUDIT-RECORD.
+009400     05  AU-DATE                PIC 9(08).
+009500     05  AU-TIME                PIC 9(08).
+009600     05  AU-THREAD-ID           PIC X(08).
+009700     05  AU-SIZE                PIC 9(05).
+009800     05  AU-STATUS              PIC X(02).
+009900     05  FILLER                 PIC X(49).
+010000*****************************************************************
+010100*  BATCH-CKPT -- SHARED SUITE-WIDE CHECKPOINT FILE (CHKPTREC).   *
+010200*****************************************************************
+010300 FD  BATCH-CKPT
+010400     RECORDING MODE IS F
+010500     LABEL RECORDS ARE STANDARD.
+010600     COPY CHKPTREC.
+010700*****************************************************************
+010800*  BATCH-EXCP -- SHARED SUITE-WIDE EXCEPTION FILE (EXCPREC).     *
+010900*****************************************************************
+011000 FD  BATCH-EXCP
+011100     RECORDING MODE IS F
+011200     LABEL RECORDS ARE STANDARD.
+011300     COPY EXCPREC.
+011400*****************************************************************
+011500*  BATCH-AUDIT -- SHARED SUITE-WIDE RUN-HEADER AUDIT FILE        *
+011600*      (AUDITREC).                                               *
+011700*****************************************************************
+011800 FD  BATCH-AUDIT
+011900     RECORDING MODE IS F
+012000     LABEL RECORDS ARE STANDARD.
+012100     COPY AUDITREC.
+012200 WORKING-STORAGE SECTION.
+012300 01  SOMECD1                    PIC X(80).
+012400 01  SOMETIME1                  PIC 9(08)   COMP.
+012500 01  SOMEID1                    PIC 9(05)   COMP.
+012600 01  SOMEID2                    PIC X(02).
+012700 01  SOMETHREAD1                PIC X(08)   VALUE SPACES.
+012800 01  WS-SWITCHES.
+012900     05  WS-EOF-SW              PIC X(01)   VALUE 'N'.
+013000         88  WS-END-OF-FILE                 VALUE 'Y'.
+013010 01  WS-DEADLTR-STATUS          PIC X(02)   VALUE '00'.
+013020     88  WS-DEADLTR-NOTFND                  VALUE '35'.
+013030 01  WS-CKPT-STATUS             PIC X(02)   VALUE '00'.
+013040     88  WS-CKPT-NOTFND                     VALUE '35'.
+013050 01  WS-EXCP-STATUS             PIC X(02)   VALUE '00'.
+013060     88  WS-EXCP-NOTFND                     VALUE '35'.
+013070 01  WS-AUDIT-STATUS            PIC X(02)   VALUE '00'.
+013080     88  WS-AUDIT-NOTFND                    VALUE '35'.
+013100 01  WS-AUDIT-PARMS.
+013200     05  WS-AUDIT-USER-ID       PIC X(08)   VALUE SPACES.
+013300     05  WS-AUDIT-JOB-NAME      PIC X(08)   VALUE SPACES.
+013400 01  WS-THREAD-POOL.
+013500     05  WS-THREAD-COUNT        PIC 9(03)   VALUE ZERO COMP.
+013600     05  WS-THREAD-ENTRY        OCCURS 20 TIMES
+013700                                 INDEXED BY WS-THREAD-IDX.
+013800         10  WS-THREAD-ID       PIC X(08).
+013900         10  WS-ROUTE-CODE      PIC X(04).
+014000 01  WS-RETRY-CONTROL.
+014100     05  WS-RETRY-MAX           PIC 9(03)   VALUE 010 COMP.
+014200     05  WS-RETRY-ATTEMPT       PIC 9(03)   VALUE ZERO COMP.
+014300     05  WS-RETRY-DELAY-SECS    PIC 9(03)   VALUE 002 COMP.
+014400     05  WS-RECEIVE-STATUS      PIC X(02)   VALUE SPACES.
+014500         88  WS-RECEIVE-OK                  VALUE '00'.
+014600         88  WS-RECEIVE-NO-DATA             VALUE '70'.
+014700     05  WS-FINAL-STATUS        PIC X(02)   VALUE SPACES.
+014800         88  WS-TIMED-OUT-WAITING           VALUE '99'.
+014900 01  WS-CURRENT-DATE            PIC 9(08)   VALUE ZERO.
+015000 01  WS-CURRENT-TIME            PIC 9(06)   VALUE ZERO.
+015100 01  WS-RECEIVE-TOTAL           PIC 9(07)   VALUE ZERO COMP.
+015200 01  WS-DEADLETTER-COUNT        PIC 9(07)   VALUE ZERO COMP.
+015300 PROCEDURE DIVISION.
+015400*****************************************************************
+015500*  0000-MAINLINE                                                *
+015600*****************************************************************
+015700 0000-MAINLINE.
+015800     PERFORM 1000-INITIALIZE
+015900         THRU 1000-EXIT.
+016000     PERFORM 2500-SERVICE-THREAD-POOL
+016100         THRU 2500-EXIT
+016200         VARYING WS-THREAD-IDX FROM 1 BY 1
+016300         UNTIL WS-THREAD-IDX > WS-THREAD-COUNT.
+016400     PERFORM 9000-TERMINATE
+016500         THRU 9000-EXIT.
+016600     GOBACK.
+016700*****************************************************************
+016800*  1000-INITIALIZE                                              *
+016900*****************************************************************
+017000 1000-INITIALIZE.
+017100     ACCEPT WS-AUDIT-USER-ID FROM SYSIN.
+017200     ACCEPT WS-AUDIT-JOB-NAME FROM SYSIN.
+017300     OPEN EXTEND RCV-AUDIT.
+017400     OPEN OUTPUT RCV-ROUTED.
+017500     OPEN EXTEND RCV-DEADLTR.
+017510     IF WS-DEADLTR-NOTFND
+017520         OPEN OUTPUT RCV-DEADLTR
+017530     END-IF.
+017600     PERFORM 1200-LOAD-THREAD-POOL
+017700         THRU 1200-EXIT.
+017800     OPEN EXTEND BATCH-CKPT.
+017810     IF WS-CKPT-NOTFND
+017820         OPEN OUTPUT BATCH-CKPT
+017830     END-IF.
+017900     OPEN EXTEND BATCH-EXCP.
+017910     IF WS-EXCP-NOTFND
+017920         OPEN OUTPUT BATCH-EXCP
+017930     END-IF.
+018000     OPEN EXTEND BATCH-AUDIT.
+018010     IF WS-AUDIT-NOTFND
+018020         OPEN OUTPUT BATCH-AUDIT
+018030     END-IF.
+018100     PERFORM 1300-WRITE-RUN-START-MARKER
+018200         THRU 1300-EXIT.
+018300     PERFORM 1350-WRITE-AUDIT-HEADER
+018400         THRU 1350-EXIT.
+018500 1000-EXIT.
+018600     EXIT.
+018700*****************************************************************
+018800*  1300-WRITE-RUN-START-MARKER -- FIRST ENTRY THIS PROGRAM       *
+018900*      WRITES TO THE SHARED BATCH-CKPT FILE FOR THIS RUN.        *
+019000*****************************************************************
+019100 1300-WRITE-RUN-START-MARKER.
+019200     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+019300     ACCEPT WS-CURRENT-TIME FROM TIME.
+019400     MOVE 'RECEIVEINTOSTMT' TO CK-STEP-NAME.
+019500     MOVE ZERO               TO CK-CHECKPOINT-COUNT.
+019600     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+019700     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+019800     SET CK-STEP-IN-PROGRESS TO TRUE.
+019900     WRITE CK-CHECKPOINT-RECORD.
+020000 1300-EXIT.
+020100     EXIT.
+020200*****************************************************************
+020300*  1350-WRITE-AUDIT-HEADER -- RUN-HEADER RECORD FOR THE SHARED   *
+020400*      BATCH-AUDIT FILE                                          *
+020500*****************************************************************
+020600 1350-WRITE-AUDIT-HEADER.
+020700     MOVE 'RECEIVEINTOSTMT' TO AR-STEP-NAME.
+020800     MOVE WS-AUDIT-USER-ID   TO AR-USER-ID.
+020900     MOVE WS-AUDIT-JOB-NAME  TO AR-JOB-NAME.
+021000     MOVE WS-CURRENT-DATE    TO AR-START-DATE.
+021100     MOVE WS-CURRENT-TIME    TO AR-START-TIME.
+021200     WRITE AR-AUDIT-RECORD.
+021300 1350-EXIT.
+021400     EXIT.
+021500*****************************************************************
+021600*  1200-LOAD-THREAD-POOL -- READ THE CONFIGURED THREAD LIST     *
+021700*****************************************************************
+021800 1200-LOAD-THREAD-POOL.
+021900     OPEN INPUT RCV-THREAD-TBL.
+022000     READ RCV-THREAD-TBL
+022100         AT END
+022200             SET WS-END-OF-FILE TO TRUE.
+022300     PERFORM 1210-LOAD-THREAD-ENTRY
+022400         THRU 1210-EXIT
+022500         UNTIL WS-END-OF-FILE.
+022600     CLOSE RCV-THREAD-TBL.
+022700     MOVE 'N' TO WS-EOF-SW.
+022800 1200-EXIT.
+022900     EXIT.
+023000*****************************************************************
+023100*  1210-LOAD-THREAD-ENTRY                                        *
+023200*****************************************************************
+023300 1210-LOAD-THREAD-ENTRY.
+023310     IF WS-THREAD-COUNT < 20
+023320         ADD 1 TO WS-THREAD-COUNT
+023330         MOVE TH-THREAD-ID  TO WS-THREAD-ID  (WS-THREAD-COUNT)
+023340         MOVE TH-ROUTE-CODE TO WS-ROUTE-CODE (WS-THREAD-COUNT)
+023350     ELSE
+023360         DISPLAY 'RECEIVEINTOSTMT - THREAD TABLE FULL (MAX 20), '
+023370             'ROW DROPPED'
+023380     END-IF.
+023700     READ RCV-THREAD-TBL
+023800         AT END
+023900             SET WS-END-OF-FILE TO TRUE.
+024000 1210-EXIT.
+024100     EXIT.
+024200*****************************************************************
+024300*  2500-SERVICE-THREAD-POOL -- ONE RECEIVE-WITH-RETRY PER        *
+024400*      CONFIGURED THREAD, THEN ROUTE WHAT CAME BACK              *
+024500*****************************************************************
+024600 2500-SERVICE-THREAD-POOL.
+024700     MOVE WS-THREAD-ID (WS-THREAD-IDX) TO SOMETHREAD1.
+024800     PERFORM 2000-RECEIVE-WITH-RETRY
+024900         THRU 2000-EXIT.
+025000     IF WS-RECEIVE-OK
+025100         MOVE WS-ROUTE-CODE (WS-THREAD-IDX) TO RT-ROUTE-CODE
+025200         MOVE SOMETHREAD1                   TO RT-THREAD-ID
+025300         MOVE SOMECD1                       TO RT-PAYLOAD
+025400         WRITE RT-ROUTED-RECORD
+025500         ADD 1 TO WS-RECEIVE-TOTAL
+025600     ELSE
+025700         PERFORM 2600-WRITE-DEADLETTER
+025800             THRU 2600-EXIT
+025900     END-IF.
+026000 2500-EXIT.
+026100     EXIT.
+026200*****************************************************************
+026300*  2600-WRITE-DEADLETTER -- PRESERVE WHAT A FAILED RECEIVE       *
+026400*      ACTUALLY RETURNED SO IT CAN BE REPLAYED LATER             *
+026500*****************************************************************
+026600 2600-WRITE-DEADLETTER.
+026700     ADD 1 TO WS-DEADLETTER-COUNT.
+026800     MOVE SOMETHREAD1     TO DL-THREAD-ID.
+026900     MOVE SOMECD1         TO DL-PAYLOAD.
+027000     MOVE SOMEID1         TO DL-SIZE.
+027100     MOVE WS-FINAL-STATUS TO DL-STATUS.
+027200     MOVE SOMETIME1       TO DL-TIMESTAMP.
+027300     WRITE DL-DEADLETTER-RECORD.
+027400     MOVE 'RECEIVEINTOSTMT' TO EH-STEP-NAME.
+027500     SET EH-SEV-ERROR        TO TRUE.
+027600     MOVE SOMETHREAD1        TO EH-RECORD-KEY.
+027700     STRING 'RECEIVE FAILED, STATUS ' WS-FINAL-STATUS
+027800             DELIMITED BY SIZE
+027900             INTO EH-REASON.
+028000     MOVE WS-CURRENT-DATE    TO EH-EXCEPTION-DATE.
+028100     ACCEPT WS-CURRENT-TIME  FROM TIME.
+028200     MOVE WS-CURRENT-TIME    TO EH-EXCEPTION-TIME.
+028300     WRITE EH-EXCEPTION-RECORD.
+028400 2600-EXIT.
+028500     EXIT.
+028600*****************************************************************
+028700*  9000-TERMINATE                                                *
+028800*****************************************************************
+028900 9000-TERMINATE.
+029000     ACCEPT WS-CURRENT-TIME FROM TIME.
+029100     MOVE 'RECEIVEINTOSTMT' TO CK-STEP-NAME.
+029200     MOVE WS-RECEIVE-TOTAL   TO CK-CHECKPOINT-COUNT.
+029300     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+029400     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+029500     ADD WS-RECEIVE-TOTAL WS-DEADLETTER-COUNT
+029600                             GIVING CK-RECON-IN-COUNT.
+029700     MOVE WS-RECEIVE-TOTAL   TO CK-RECON-OUT-COUNT.
+029800     MOVE WS-DEADLETTER-COUNT TO CK-RECON-REJECT-COUNT.
+029900     SET CK-STEP-COMPLETE TO TRUE.
+030000     WRITE CK-CHECKPOINT-RECORD.
+030100     CLOSE RCV-AUDIT
+030200           RCV-ROUTED
+030300           RCV-DEADLTR
+030400           BATCH-CKPT
+030500           BATCH-EXCP
+030600           BATCH-AUDIT.
+030700 9000-EXIT.
+030800     EXIT.
+030900*****************************************************************
+031000*  2000-RECEIVE-WITH-RETRY -- POLL SOMETHREAD1 UNTIL A MESSAGE  *
+031100*      ARRIVES OR THE RETRY BUDGET IS EXHAUSTED                 *
+031200*****************************************************************
+031300 2000-RECEIVE-WITH-RETRY.
+031400     MOVE ZERO TO WS-RETRY-ATTEMPT.
+031450     MOVE '70' TO WS-RECEIVE-STATUS.
+031500     MOVE SPACES TO WS-FINAL-STATUS.
+031600     PERFORM 2100-ATTEMPT-RECEIVE
+031700         THRU 2100-EXIT
+031800         VARYING WS-RETRY-ATTEMPT FROM 1 BY 1
+031900         UNTIL WS-RETRY-ATTEMPT > WS-RETRY-MAX
+032000            OR WS-RECEIVE-OK
+032100            OR NOT WS-RECEIVE-NO-DATA.
+032200     IF NOT WS-RECEIVE-OK
+032300        AND WS-RECEIVE-NO-DATA
+032400         MOVE '99' TO WS-FINAL-STATUS
+032500     ELSE
+032600         MOVE WS-RECEIVE-STATUS TO WS-FINAL-STATUS
+032700     END-IF.
+032800     MOVE WS-FINAL-STATUS TO SOMEID2.
+032900 2000-EXIT.
+033000     EXIT.
+033100*****************************************************************
+033200*  2100-ATTEMPT-RECEIVE -- ONE NON-BLOCKING RECEIVE, THEN A     *
+033300*      BACKOFF DELAY IF NO MESSAGE WAS WAITING                  *
+033400*****************************************************************
+033500 2100-ATTEMPT-RECEIVE.
+033600     RECEIVE SOMECD1 FROM THREAD SOMETHREAD1
+033700        BEFORE TIME SOMETIME1
+033800        WITH NO WAIT
+033900        THREAD IN SOMETHREAD1
+034000        SIZE IN SOMEID1
+034100        STATUS IN WS-RECEIVE-STATUS.
+034200     PERFORM 8000-WRITE-AUDIT-RECORD
+034300         THRU 8000-EXIT.
+034400     IF WS-RECEIVE-NO-DATA
+034500        AND WS-RETRY-ATTEMPT < WS-RETRY-MAX
+034600         PERFORM 2150-BACKOFF-DELAY
+034700             THRU 2150-EXIT
+034800     END-IF.
+034900 2100-EXIT.
+035000     EXIT.
+035100*****************************************************************
+035200*  2150-BACKOFF-DELAY                                           *
+035300*****************************************************************
+035400 2150-BACKOFF-DELAY.
+035500     CALL 'C$SLEEP' USING WS-RETRY-DELAY-SECS.
+035600 2150-EXIT.
+035700     EXIT.
+035800*****************************************************************
+035900*  8000-WRITE-AUDIT-RECORD -- LOG EVERY RECEIVE, GOOD OR BAD     *
+036000*****************************************************************
+036100 8000-WRITE-AUDIT-RECORD.
+036200     ACCEPT AU-DATE FROM DATE YYYYMMDD.
+036300     ACCEPT AU-TIME FROM TIME.
+036400     MOVE SOMETHREAD1            TO AU-THREAD-ID.
+036500     MOVE SOMEID1                TO AU-SIZE.
+036600     MOVE WS-RECEIVE-STATUS      TO AU-STATUS.
+036700     WRITE AU-AUDIT-RECORD.
+036800 8000-EXIT.
+036900     EXIT.
