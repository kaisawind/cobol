@@ -1,9 +1,415 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. MOVECORRTOSTMT.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 77 SOME-TEXT PICTURE IS X(9).
- 77 SOME-TEXT2 PICTURE IS X(9).
- PROCEDURE DIVISION.
-     MOVE CORRESPONDING SOME-TEXT TO SOME-TEXT2.
-     MOVE CORR SOME-DATA (SOME-INDEX) TO SOME-DATA2.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                MOVECORRTOSTMT.
+000300 AUTHOR.                    D DOUGHERTY.
+000400 INSTALLATION.              CORPORATE DATA CENTER.
+000500 DATE-WRITTEN.              11/09/1996.
+000600 DATE-COMPILED.             08/09/2026.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*    11/09/1996  DD  ORIGINAL INSTALLATION.                     *
+001000*    08/09/2026  DD  SOME-TEXT/SOME-TEXT2 AND SOME-DATA/         *
+001100*                    SOME-DATA2 WERE PROMOTED FROM ELEMENTARY    *
+001200*                    77-LEVEL ITEMS TO GROUPS SO THE MOVE        *
+001300*                    CORRESPONDING STATEMENTS ACTUALLY HAVE      *
+001400*                    SUBORDINATE FIELDS TO LINE UP.  ADDED AN    *
+001500*                    EXCEPTION REPORT FLAGGING THE TWO KNOWN     *
+001600*                    MISMATCHES BETWEEN THESE TWO LAYOUTS AS OF  *
+001700*                    THIS WRITING (SOME-TEXT2'S ST-FIELD-D HAS   *
+001800*                    NO COUNTERPART IN SOME-TEXT, AND ST-FIELD-E *
+001810*                    IS NUMERIC ON ONE SIDE AND ALPHANUMERIC ON  *
+001820*                    THE OTHER).  THIS IS A FIXED CHECK, NOT A   *
+001830*                    GENERAL ONE -- IF EITHER COPYBOOK IS        *
+001840*                    CHANGED AGAIN, 2100-CHECK-SOME-TEXT-FIELDS  *
+001850*                    AND 3100-CHECK-SOME-DATA-FIELDS MUST BE     *
+001860*                    REVISITED BY HAND.                         *
+001900*    08/09/2026  DD  ADDED A RANGED MODE FOR THE SOME-DATA       *
+002000*                    CORRESPONDING MOVE.  A START/END INDEX IS   *
+002100*                    READ FROM SYSIN AND EVERY OCCURRENCE IN     *
+002200*                    THAT RANGE IS REMAPPED IN ONE PASS INSTEAD  *
+002300*                    OF MAKING THE CALLER PERFORM THIS PROGRAM   *
+002400*                    ONCE PER INDEX.                             *
+002500*    08/09/2026  DD  ADDED AN OPTIONAL BEFORE/AFTER IMAGE LOG    *
+002600*                    FOR SOME-DATA2.  A THIRD SYSIN TOGGLE       *
+002700*                    TURNS IT ON SO AUDIT HAS A TRAIL OF WHAT    *
+002800*                    CHANGED ON EACH CORRESPONDING MOVE, AND WE  *
+002900*                    ONLY PAY THE I/O COST WHEN IT IS ASKED FOR. *
+003000*    08/09/2026  DD  WRITES START/COMPLETE MARKERS TO THE        *
+003100*                    SHARED BATCH-CKPT FILE (COPY CHKPTREC) SO   *
+003200*                    THE NIGHTLY RESTART DRIVER CAN SEE THIS     *
+003300*                    STEP'S PROGRESS ALONGSIDE THE OTHER STEPS.  *
+003400*    08/09/2026  DD  WRITES A RUN-HEADER AUDIT RECORD (USER ID,  *
+003500*                    JOB NAME, START TIMESTAMP) TO THE SHARED    *
+003600*                    BATCH-AUDIT FILE (COPY AUDITREC) AS ITS     *
+003700*                    FIRST ACT.                                 *
+003800*    08/09/2026  DD  SOME-DATA2 IS NOW ALSO KEPT ON THE SHARED   *
+003900*                    SOME-MASTER INDEXED FILE (COPY SDMSTREC),   *
+004000*                    KEYED BY THE ZERO-PADDED SOME-DATA TABLE    *
+004100*                    INDEX, SO A PRIOR VALUE HAS A DURABLE HOME  *
+004200*                    OUTSIDE OF ONE RUN'S WORKING STORAGE.       *
+004210*    08/09/2026  DD  OPEN EXTEND ON THE SHARED BATCH-CKPT/       *
+004220*                    BATCH-AUDIT FILES ABENDED ON THE FIRST-EVER *
+004230*                    RUN SINCE NEITHER HAS A BASELINE ARTIFACT.  *
+004240*                    EACH SELECT NOW CARRIES A FILE STATUS AND   *
+004250*                    FALLS BACK TO OPEN OUTPUT ON A '35' (FILE   *
+004260*                    NOT FOUND).  ALSO REWORDED THE 2100/3100    *
+004270*                    EXCEPTION-REPORT COMMENTS ABOVE TO MAKE     *
+004280*                    CLEAR THEY CHECK A FIXED, KNOWN LIST OF     *
+004290*                    MISMATCHES AND ARE NOT A GENERAL COPYBOOK-  *
+004295*                    DRIFT DETECTOR.                            *
+004296*    08/09/2026  DD  OPEN I-O SOME-MASTER ABENDED ON THE FIRST-  *
+004297*                    EVER RUN, BEFORE SOMEMSTR EXISTS.  A '35'   *
+004298*                    (FILE NOT FOUND) NOW FALLS BACK TO OPEN     *
+004299*                    OUTPUT SO THE FIRST RUN CREATES THE FILE.   *
+004299*                    ALSO, MD-MASTER-KEY NOW CARRIES A LEADING   *
+004299*                    DISCRIMINATOR BYTE ('M') SO THIS PROGRAM'S  *
+004299*                    ENTRIES CANNOT COLLIDE WITH CONDTN'S        *
+004299*                    ENTRIES ON THE SAME SHARED SOME-MASTER      *
+004299*                    FILE.  ALSO, 3100-CHECK-SOME-DATA-FIELDS    *
+004299*                    WAS WRITING ITS STATIC SD-FIELD-C EXCEPTION *
+004299*                    ONCE PER OCCURRENCE (UP TO 10 TIMES A RUN)  *
+004299*                    FOR A FACT THAT NEVER VARIES BY OCCURRENCE; *
+004299*                    IT NOW RUNS ONCE, FROM 1000-INITIALIZE.     *
+004301*    08/09/2026  DD  WS-RANGE-START/WS-RANGE-END WERE ACCEPTED   *
+004302*                    FROM SYSIN AND ONLY DEFAULTED WHEN ZERO,    *
+004303*                    WITH NO CLAMP AGAINST WS-TABLE-MAX, SO A    *
+004304*                    RANGE END ABOVE 10 WALKED SOME-DATA PAST    *
+004305*                    ITS TABLE BOUND.  BOTH ARE NOW ALSO CLAMPED *
+004306*                    TO WS-TABLE-MAX, THE SAME WAY EVERY CONFIG- *
+004307*                    TABLE LOADER IN THIS SUITE BOUNDS-CHECKS    *
+004308*                    ITS OWN OCCURS TABLE.                       *
+004309*****************************************************************
+004400 ENVIRONMENT DIVISION.
+004500 CONFIGURATION SECTION.
+004600 SOURCE-COMPUTER.           IBM-370.
+004700 OBJECT-COMPUTER.           IBM-370.
+004800 INPUT-OUTPUT SECTION.
+004900 FILE-CONTROL.
+005000     SELECT MC-EXCEPT       ASSIGN TO MCEXCPT
+005100                            ORGANIZATION IS SEQUENTIAL.
+005200     SELECT MC-BEFAFT       ASSIGN TO MCBEFAFT
+005300                            ORGANIZATION IS SEQUENTIAL.
+005400     SELECT BATCH-CKPT      ASSIGN TO BATCHCKPT
+005500                            ORGANIZATION IS SEQUENTIAL
+005550                            FILE STATUS IS WS-CKPT-STATUS.
+005600     SELECT BATCH-AUDIT     ASSIGN TO BATCHAUDT
+005700                            ORGANIZATION IS SEQUENTIAL
+005750                            FILE STATUS IS WS-AUDIT-STATUS.
+005800     SELECT SOME-MASTER     ASSIGN TO SOMEMSTR
+005900                            ORGANIZATION IS INDEXED
+006000                            ACCESS MODE IS DYNAMIC
+006100                            RECORD KEY IS MD-MASTER-KEY
+006200                            FILE STATUS IS WS-MASTER-STATUS.
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500 FD  MC-EXCEPT
+006600     RECORDING MODE IS F
+006700     LABEL RECORDS ARE STANDARD.
+006800 01  ME-EXCEPTION-RECORD.
+006900     05  ME-MOVE-SEQ            PIC 9(05).
+007000     05  ME-INDEX               PIC 9(05).
+007100     05  ME-FIELD-NAME          PIC X(15).
+007200     05  ME-REASON              PIC X(30).
+007300     05  FILLER                 PIC X(25).
+007400 FD  MC-BEFAFT
+007500     RECORDING MODE IS F
+007600     LABEL RECORDS ARE STANDARD.
+007700 01  BA-BEFORE-AFTER-RECORD.
+007800     05  BA-MOVE-SEQ            PIC 9(05).
+007900     05  BA-INDEX               PIC 9(02).
+008000     05  BA-BEFORE-IMAGE.
+008100         10  BA-BEFORE-FIELD-A  PIC X(05).
+008200         10  BA-BEFORE-FIELD-B  PIC 9(05).
+008300         10  BA-BEFORE-FIELD-C  PIC X(04).
+008400     05  BA-AFTER-IMAGE.
+008500         10  BA-AFTER-FIELD-A   PIC X(05).
+008600         10  BA-AFTER-FIELD-B   PIC 9(05).
+008700         10  BA-AFTER-FIELD-C   PIC X(04).
+008800     05  FILLER                 PIC X(24).
+008900*****************************************************************
+009000*  BATCH-CKPT -- SHARED SUITE-WIDE CHECKPOINT FILE (CHKPTREC).   *
+009100*****************************************************************
+009200 FD  BATCH-CKPT
+009300     RECORDING MODE IS F
+009400     LABEL RECORDS ARE STANDARD.
+009500     COPY CHKPTREC.
+009600*****************************************************************
+009700*  BATCH-AUDIT -- SHARED SUITE-WIDE RUN-HEADER AUDIT FILE        *
+009800*      (AUDITREC).                                               *
+009900*****************************************************************
+010000 FD  BATCH-AUDIT
+010100     RECORDING MODE IS F
+010200     LABEL RECORDS ARE STANDARD.
+010300     COPY AUDITREC.
+010400*****************************************************************
+010500*  SOME-MASTER -- INDEXED MASTER FILE GIVING SOME-DATA/          *
+010600*      SOME-OTHER-DATA A DURABLE HOME ACROSS RUNS (SDMSTREC).    *
+010700*      KEYED HERE BY THE ZERO-PADDED SOME-DATA TABLE INDEX.      *
+010800*****************************************************************
+010900 FD  SOME-MASTER
+011000     RECORDING MODE IS F
+011100     LABEL RECORDS ARE STANDARD.
+011200     COPY SDMSTREC.
+011300 WORKING-STORAGE SECTION.
+011400 01  SOME-TEXT.
+011500     05  ST-FIELD-A             PIC X(03).
+011600     05  ST-FIELD-B             PIC X(03).
+011700     05  ST-FIELD-E             PIC 9(03).
+011800 01  SOME-TEXT2.
+011900     05  ST-FIELD-A             PIC X(03).
+012000     05  ST-FIELD-B             PIC X(03).
+012100     05  ST-FIELD-E             PIC X(03).
+012200     05  ST-FIELD-D             PIC X(03).
+012300 01  SOME-DATA-TABLE.
+012400     05  SOME-DATA              OCCURS 10 TIMES
+012500                                 INDEXED BY SOME-INDEX.
+012600         10  SD-FIELD-A         PIC X(05).
+012700         10  SD-FIELD-B         PIC 9(05).
+012800 01  SOME-DATA2.
+012900     05  SD-FIELD-A             PIC X(05).
+013000     05  SD-FIELD-B             PIC 9(05).
+013100     05  SD-FIELD-C             PIC X(04).
+013200 01  WS-COUNTERS                            COMP.
+013300     05  WS-MOVE-SEQ            PIC 9(05)   VALUE ZERO.
+013400 01  WS-MASTER-STATUS           PIC X(02)   VALUE '00'.
+013500     88  WS-MASTER-OK                       VALUE '00'.
+013600     88  WS-MASTER-NOTFND                   VALUE '23'.
+013650     88  WS-MASTER-FILE-NOTFND              VALUE '35'.
+013700 01  WS-MASTER-KEY-NUM          PIC 9(10)   VALUE ZERO.
+013710 01  WS-CKPT-STATUS             PIC X(02)   VALUE '00'.
+013720     88  WS-CKPT-NOTFND                     VALUE '35'.
+013730 01  WS-AUDIT-STATUS            PIC X(02)   VALUE '00'.
+013740     88  WS-AUDIT-NOTFND                    VALUE '35'.
+013800 01  WS-RANGE-PARMS.
+013900     05  WS-RANGE-START         PIC 9(02)   VALUE ZERO.
+014000     05  WS-RANGE-END           PIC 9(02)   VALUE ZERO.
+014100     05  WS-TABLE-MAX           PIC 9(02)   VALUE 10.
+014200 01  WS-SWITCHES.
+014300     05  WS-BEFAFT-TOGGLE       PIC X(01)   VALUE 'N'.
+014400         88  WS-LOG-BEFORE-AFTER            VALUE 'Y'.
+014500 01  WS-AUDIT-PARMS.
+014600     05  WS-AUDIT-USER-ID       PIC X(08)   VALUE SPACES.
+014700     05  WS-AUDIT-JOB-NAME      PIC X(08)   VALUE SPACES.
+014800 01  WS-CURRENT-DATE            PIC 9(08)   VALUE ZERO.
+014900 01  WS-CURRENT-TIME            PIC 9(06)   VALUE ZERO.
+015000 PROCEDURE DIVISION.
+015100*****************************************************************
+015200*  0000-MAINLINE                                                *
+015300*****************************************************************
+015400 0000-MAINLINE.
+015500     PERFORM 1000-INITIALIZE
+015600         THRU 1000-EXIT.
+015700     PERFORM 2000-MOVE-SOME-TEXT
+015800         THRU 2000-EXIT.
+015900     PERFORM 3000-MOVE-SOME-DATA-RANGE
+016000         THRU 3000-EXIT.
+016100     PERFORM 9000-TERMINATE
+016200         THRU 9000-EXIT.
+016300     STOP RUN.
+016400*****************************************************************
+016500*  1000-INITIALIZE -- READ THE RANGE TO REMAP; A ZERO RANGE      *
+016600*      DEFAULTS TO THE WHOLE SOME-DATA TABLE                     *
+016700*****************************************************************
+016800 1000-INITIALIZE.
+016900     ACCEPT WS-AUDIT-USER-ID FROM SYSIN.
+017000     ACCEPT WS-AUDIT-JOB-NAME FROM SYSIN.
+017100     OPEN OUTPUT MC-EXCEPT.
+017200     ACCEPT WS-RANGE-START FROM SYSIN.
+017300     ACCEPT WS-RANGE-END   FROM SYSIN.
+017400     ACCEPT WS-BEFAFT-TOGGLE FROM SYSIN.
+017500     IF WS-RANGE-START = ZERO
+017600         MOVE 1 TO WS-RANGE-START
+017700     END-IF.
+017800     IF WS-RANGE-END = ZERO
+017900         MOVE WS-TABLE-MAX TO WS-RANGE-END
+018000     END-IF.
+018010     IF WS-RANGE-START > WS-TABLE-MAX
+018020         MOVE WS-TABLE-MAX TO WS-RANGE-START
+018030     END-IF.
+018040     IF WS-RANGE-END > WS-TABLE-MAX
+018050         MOVE WS-TABLE-MAX TO WS-RANGE-END
+018060     END-IF.
+018100     IF WS-LOG-BEFORE-AFTER
+018200         OPEN OUTPUT MC-BEFAFT
+018300     END-IF.
+018400     OPEN EXTEND BATCH-CKPT.
+018410     IF WS-CKPT-NOTFND
+018420         OPEN OUTPUT BATCH-CKPT
+018430     END-IF.
+018500     OPEN EXTEND BATCH-AUDIT.
+018510     IF WS-AUDIT-NOTFND
+018520         OPEN OUTPUT BATCH-AUDIT
+018530     END-IF.
+018600     OPEN I-O SOME-MASTER.
+018610     IF WS-MASTER-FILE-NOTFND
+018620         OPEN OUTPUT SOME-MASTER
+018630         CLOSE SOME-MASTER
+018640         OPEN I-O SOME-MASTER
+018650     END-IF.
+018700     PERFORM 1200-WRITE-RUN-START-MARKER
+018800         THRU 1200-EXIT.
+018900     PERFORM 1250-WRITE-AUDIT-HEADER
+019000         THRU 1250-EXIT.
+019050     PERFORM 3100-CHECK-SOME-DATA-FIELDS
+019060         THRU 3100-EXIT.
+019100 1000-EXIT.
+019200     EXIT.
+019300*****************************************************************
+019400*  1200-WRITE-RUN-START-MARKER -- FIRST ENTRY THIS PROGRAM       *
+019500*      WRITES TO THE SHARED BATCH-CKPT FILE FOR THIS RUN.        *
+019600*****************************************************************
+019700 1200-WRITE-RUN-START-MARKER.
+019800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+019900     ACCEPT WS-CURRENT-TIME FROM TIME.
+020000     MOVE 'MOVECORRTOSTMT'  TO CK-STEP-NAME.
+020100     MOVE ZERO               TO CK-CHECKPOINT-COUNT.
+020200     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+020300     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+020400     SET CK-STEP-IN-PROGRESS TO TRUE.
+020500     WRITE CK-CHECKPOINT-RECORD.
+020600 1200-EXIT.
+020700     EXIT.
+020800*****************************************************************
+020900*  1250-WRITE-AUDIT-HEADER -- RUN-HEADER RECORD FOR THE SHARED   *
+021000*      BATCH-AUDIT FILE                                          *
+021100*****************************************************************
+021200 1250-WRITE-AUDIT-HEADER.
+021300     MOVE 'MOVECORRTOSTMT'  TO AR-STEP-NAME.
+021400     MOVE WS-AUDIT-USER-ID   TO AR-USER-ID.
+021500     MOVE WS-AUDIT-JOB-NAME  TO AR-JOB-NAME.
+021600     MOVE WS-CURRENT-DATE    TO AR-START-DATE.
+021700     MOVE WS-CURRENT-TIME    TO AR-START-TIME.
+021800     WRITE AR-AUDIT-RECORD.
+021900 1250-EXIT.
+022000     EXIT.
+022100*****************************************************************
+022200*  2000-MOVE-SOME-TEXT -- SOME-TEXT TO SOME-TEXT2                *
+022300*****************************************************************
+022400 2000-MOVE-SOME-TEXT.
+022500     ADD 1 TO WS-MOVE-SEQ.
+022600     MOVE CORRESPONDING SOME-TEXT TO SOME-TEXT2.
+022700     PERFORM 2100-CHECK-SOME-TEXT-FIELDS
+022800         THRU 2100-EXIT.
+022900 2000-EXIT.
+023000     EXIT.
+023100*****************************************************************
+023200*  2100-CHECK-SOME-TEXT-FIELDS -- FLAG THE TWO KNOWN MISMATCHES  *
+023300*      BETWEEN SOME-TEXT AND SOME-TEXT2 (FIXED LIST, SEE THE     *
+023350*      MODIFICATION HISTORY ABOVE -- NOT A GENERAL DRIFT CHECK)  *
+023400*****************************************************************
+023500 2100-CHECK-SOME-TEXT-FIELDS.
+023600     MOVE WS-MOVE-SEQ    TO ME-MOVE-SEQ.
+023700     MOVE ZERO           TO ME-INDEX.
+023800     MOVE 'ST-FIELD-D'   TO ME-FIELD-NAME.
+023900     MOVE 'NO CORRESPONDING FIELD IN SOME-TEXT'
+024000                         TO ME-REASON.
+024100     WRITE ME-EXCEPTION-RECORD.
+024200     MOVE 'ST-FIELD-E'   TO ME-FIELD-NAME.
+024300     MOVE 'TYPE MISMATCH - NUMERIC MOVED TO ALPHANUMERIC'
+024400                         TO ME-REASON.
+024500     WRITE ME-EXCEPTION-RECORD.
+024600 2100-EXIT.
+024700     EXIT.
+024800*****************************************************************
+024900*  3000-MOVE-SOME-DATA-RANGE -- REMAP EVERY OCCURRENCE IN THE    *
+025000*      CONFIGURED START/END RANGE IN A SINGLE PASS               *
+025100*****************************************************************
+025200 3000-MOVE-SOME-DATA-RANGE.
+025300     PERFORM 3050-MOVE-ONE-OCCURRENCE
+025400         THRU 3050-EXIT
+025500         VARYING SOME-INDEX FROM WS-RANGE-START BY 1
+025600         UNTIL SOME-INDEX > WS-RANGE-END.
+025700 3000-EXIT.
+025800     EXIT.
+025900*****************************************************************
+026000*  3050-MOVE-ONE-OCCURRENCE -- SOME-DATA (SOME-INDEX) TO         *
+026100*      SOME-DATA2, ONE OCCURRENCE AT A TIME                      *
+026200*****************************************************************
+026300 3050-MOVE-ONE-OCCURRENCE.
+026400     ADD 1 TO WS-MOVE-SEQ.
+026500     IF WS-LOG-BEFORE-AFTER
+026600         MOVE SD-FIELD-A IN SOME-DATA2 TO BA-BEFORE-FIELD-A
+026700         MOVE SD-FIELD-B IN SOME-DATA2 TO BA-BEFORE-FIELD-B
+026800         MOVE SD-FIELD-C IN SOME-DATA2 TO BA-BEFORE-FIELD-C
+026900     END-IF.
+027000     MOVE CORR SOME-DATA (SOME-INDEX) TO SOME-DATA2.
+027300     PERFORM 3150-UPDATE-SOME-MASTER
+027400         THRU 3150-EXIT.
+027500     IF WS-LOG-BEFORE-AFTER
+027600         PERFORM 3200-WRITE-BEFORE-AFTER
+027700             THRU 3200-EXIT
+027800     END-IF.
+027900 3050-EXIT.
+028000     EXIT.
+028100*****************************************************************
+028200*  3100-CHECK-SOME-DATA-FIELDS -- FLAG THE ONE KNOWN MISMATCH    *
+028250*      BETWEEN SOME-DATA AND SOME-DATA2 (FIXED LIST, NOT A       *
+028260*      GENERAL DRIFT CHECK).  THE MISMATCH IS A FACT ABOUT THE   *
+028270*      TWO COPYBOOKS, NOT ABOUT ANY ONE OCCURRENCE, SO THIS IS   *
+028280*      CALLED ONCE PER RUN FROM 1000-INITIALIZE RATHER THAN ONCE *
+028290*      PER OCCURRENCE FROM 3050-MOVE-ONE-OCCURRENCE.             *
+028300*****************************************************************
+028400 3100-CHECK-SOME-DATA-FIELDS.
+028500     MOVE WS-MOVE-SEQ          TO ME-MOVE-SEQ.
+028600     MOVE ZERO                 TO ME-INDEX.
+028700     MOVE 'SD-FIELD-C'         TO ME-FIELD-NAME.
+028800     MOVE 'NO CORRESPONDING FIELD IN SOME-DATA'
+028900                               TO ME-REASON.
+029000     WRITE ME-EXCEPTION-RECORD.
+029100 3100-EXIT.
+029200     EXIT.
+029300*****************************************************************
+029400*  3150-UPDATE-SOME-MASTER -- GIVE SOME-DATA2 A DURABLE HOME ON  *
+029500*      THE SHARED INDEXED MASTER, KEYED BY THE ZERO-PADDED       *
+029600*      SOME-DATA TABLE INDEX.                                    *
+029700*****************************************************************
+029800 3150-UPDATE-SOME-MASTER.
+029900     MOVE SOME-INDEX          TO WS-MASTER-KEY-NUM.
+029950     MOVE 'M'                 TO MD-KEY-SOURCE.
+030000     MOVE WS-MASTER-KEY-NUM   TO MD-KEY-VALUE.
+030100     READ SOME-MASTER
+030200         INVALID KEY
+030300             MOVE SD-FIELD-A IN SOME-DATA2 TO MD-SD-FIELD-A
+030400             MOVE SD-FIELD-B IN SOME-DATA2 TO MD-SD-FIELD-B
+030500             WRITE MD-MASTER-RECORD
+030600         NOT INVALID KEY
+030700             MOVE SD-FIELD-A IN SOME-DATA2 TO MD-SD-FIELD-A
+030800             MOVE SD-FIELD-B IN SOME-DATA2 TO MD-SD-FIELD-B
+030900             REWRITE MD-MASTER-RECORD
+031000     END-READ.
+031100 3150-EXIT.
+031200     EXIT.
+031300*****************************************************************
+031400*  3200-WRITE-BEFORE-AFTER -- KEY THE AUDIT TRAIL BY SOME-INDEX  *
+031500*****************************************************************
+031600 3200-WRITE-BEFORE-AFTER.
+031700     MOVE WS-MOVE-SEQ TO BA-MOVE-SEQ.
+031800     MOVE SOME-INDEX  TO BA-INDEX.
+031900     MOVE SD-FIELD-A IN SOME-DATA2 TO BA-AFTER-FIELD-A.
+032000     MOVE SD-FIELD-B IN SOME-DATA2 TO BA-AFTER-FIELD-B.
+032100     MOVE SD-FIELD-C IN SOME-DATA2 TO BA-AFTER-FIELD-C.
+032200     WRITE BA-BEFORE-AFTER-RECORD.
+032300 3200-EXIT.
+032400     EXIT.
+032500*****************************************************************
+032600*  9000-TERMINATE                                                *
+032700*****************************************************************
+032800 9000-TERMINATE.
+032900     IF WS-LOG-BEFORE-AFTER
+033000         CLOSE MC-BEFAFT
+033100     END-IF.
+033200     ACCEPT WS-CURRENT-TIME FROM TIME.
+033300     MOVE 'MOVECORRTOSTMT'  TO CK-STEP-NAME.
+033400     MOVE WS-MOVE-SEQ        TO CK-CHECKPOINT-COUNT.
+033500     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+033600     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+033700     MOVE WS-MOVE-SEQ        TO CK-RECON-IN-COUNT.
+033800     MOVE WS-MOVE-SEQ        TO CK-RECON-OUT-COUNT.
+033900     MOVE ZERO                TO CK-RECON-REJECT-COUNT.
+034000     SET CK-STEP-COMPLETE TO TRUE.
+034100     WRITE CK-CHECKPOINT-RECORD.
+034200     CLOSE MC-EXCEPT
+034300           BATCH-CKPT
+034400           BATCH-AUDIT
+034500           SOME-MASTER.
+034600 9000-EXIT.
+034700     EXIT.
