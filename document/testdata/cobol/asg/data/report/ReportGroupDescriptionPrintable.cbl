@@ -1,17 +1,608 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. REPGRPDESCVERT.
- DATA DIVISION.
-    REPORT SECTION.
-    RD REPORT1
-       IS GLOBAL.
-       01 SOMEDATANAME
-          PICTURE IS 9(10)
-          SIGN IS TRAILING SEPARATE
-          JUST RIGHT
-          BLANK WHEN ZERO
-          LINE NUMBER IS 2
-          COLUMN NUMBER IS 42
-          SUM SOMEID , SOMEID2 , SOMEID3
-             UPON SOMEID4 , SOMEID5
-          USAGE IS DISPLAY-1
-       .
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                REPGRPDESCVERT.
+000300 AUTHOR.                    D DOUGHERTY.
+000400 INSTALLATION.              CORPORATE DATA CENTER.
+000500 DATE-WRITTEN.              08/09/2026.
+000600 DATE-COMPILED.             08/09/2026.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*    08/09/2026  DD  ORIGINAL INSTALLATION.  PRINTS REPORT1 --  *
+001000*                    SOMEDATANAME AT LINE 2, COLUMN 42 -- AS A  *
+001100*                    SUM OF SOMEID, SOMEID2, SOMEID3 UPON THE    *
+001200*                    SOMEID4/SOMEID5 CONTROL BREAK, AND NOW      *
+001300*                    ALSO WRITES THE SAME TOTALS TO A CSV FILE   *
+001400*                    SO FINANCE CAN PULL THEM INTO A SPREADSHEET *
+001500*                    WITHOUT RETYPING THE PRINTED PAGE.          *
+001600*    08/09/2026  DD  ADDED SOMEDATANAME2, A SOMEID4-LEVEL ROLLUP *
+001700*                    CONTROL FOOTING, SO THE REPORT CARRIES BOTH *
+001800*                    THE SOMEID4/SOMEID5 DETAIL BREAK AND THE    *
+001900*                    GRAND TOTAL ACROSS ALL SOMEID5 VALUES       *
+002000*                    WITHIN A SOMEID4 GROUPING.  THE ROLLUP ALSO *
+002100*                    GETS ITS OWN CSV ROW, FLAGGED '(ALL)'.      *
+002200*    08/09/2026  DD  ADDED A LINE/COLUMN-DRIVEN DYNAMIC RENDITION*
+002300*                    (RPT-DYN) LOADED FROM RPT-LAYOUT, AND A     *
+002400*                    PRIOR-CYCLE COMPARISON (SOMEDATAPRIOR) AND  *
+002500*                    VARIANCE (SOMEDATAVARIANCE) ALONGSIDE THE   *
+002600*                    CURRENT TOTAL, SOURCED FROM RPT-PRIOR AND   *
+002700*                    ALSO CARRIED ON THE CSV EXPORT.             *
+002800*    08/09/2026  DD  ADDED AN OPTIONAL DRILL-DOWN COMPANION      *
+002900*                    OUTPUT, RPT-DRILL, TOGGLED AND KEYED BY A   *
+003000*                    SOMEID4/SOMEID5 SELECTION ACCEPTED FROM     *
+003100*                    SYSIN, SO A QUESTIONABLE TOTAL CAN BE       *
+003200*                    TRACED BACK TO ITS CONTRIBUTING DETAIL      *
+003300*                    RECORDS IN THE SAME RUN.                    *
+003400*    08/09/2026  DD  WRITES START/COMPLETE MARKERS TO THE        *
+003500*                    SHARED BATCH-CKPT FILE (COPY CHKPTREC) SO   *
+003600*                    THE NIGHTLY RESTART DRIVER CAN SEE THIS     *
+003700*                    STEP'S PROGRESS ALONGSIDE THE OTHER STEPS.  *
+003710*    08/09/2026  DD  OPEN EXTEND ON THE SHARED BATCH-CKPT/       *
+003720*                    BATCH-AUDIT FILES ABENDED ON THE FIRST-EVER *
+003730*                    RUN SINCE NEITHER HAS A BASELINE ARTIFACT.  *
+003740*                    EACH SELECT NOW CARRIES A FILE STATUS AND   *
+003750*                    FALLS BACK TO OPEN OUTPUT ON A '35' (FILE   *
+003760*                    NOT FOUND).  1310-LOAD-LAYOUT-ENTRY AND     *
+003770*                    1410-LOAD-PRIOR-ENTRY NOW STOP AT THEIR     *
+003780*                    TABLES' 10- AND 200-ROW LIMITS INSTEAD OF   *
+003790*                    OVERRUNNING THEM.                          *
+003791*    08/09/2026  DD  CORRECTED SOURCE-COMPUTER/OBJECT-COMPUTER   *
+003792*                    TO IBM-370 -- THIS PROGRAM USES NO TANDEM   *
+003793*                    SYNTAX AND RUNS IN THE SAME NIGHTLY SUITE   *
+003794*                    AS THE IBM-370 PROGRAMS IT INTEGRATES WITH. *
+003795*    08/09/2026  DD  0110-WRITE-CSV-DETAIL AND 0210-WRITE-CSV-   *
+003796*                    ROLLUP LEFT CS-CSV-RECORD'S UNUSED TAIL     *
+003797*                    HOLDING WHATEVER THE PRIOR WRITE LEFT THERE,*
+003798*                    CORRUPTING EVERY EXPORTED ROW; BOTH NOW     *
+003799*                    CLEAR THE RECORD BEFORE BUILDING IT, THE    *
+003801*                    SAME AS 2210-BUILD-DYNAMIC-LINE ALREADY     *
+003802*                    DOES FOR DY-DYN-RECORD.  ALSO, THE TWO      *
+003803*                    DECLARATIVE PARAGRAPHS WERE PERFORMING      *
+003804*                    2210-BUILD-DYNAMIC-LINE AND                 *
+003805*                    2230-FIND-PRIOR-ENTRY, BOTH OUTSIDE         *
+003806*                    DECLARATIVES, WHICH A USE-BEFORE-REPORTING  *
+003807*                    PARAGRAPH MAY NOT DO; BOTH TARGET           *
+003808*                    PARAGRAPHS MOVED INTO DECLARATIVES AS THEIR *
+003809*                    OWN SECTION.                                *
+003811*    08/09/2026  DD  WS-PRIOR-VALUE/WS-VARIANCE-VALUE HAD NO     *
+003812*                    SIGN IS TRAILING SEPARATE CLAUSE, SO THE    *
+003813*                    SIGN WAS OVERPUNCHED INTO THE LAST DIGIT'S  *
+003814*                    BYTE; STRINGING THEM STRAIGHT INTO THE CSV  *
+003815*                    RECORD WROTE A CORRUPT NON-DIGIT BYTE ON    *
+003816*                    ANY NEGATIVE VARIANCE.  BOTH NOW CARRY      *
+003817*                    SIGN IS TRAILING SEPARATE, THE SAME AS      *
+003818*                    SOMEDATANAME/SOMEDATANAME2.                *
+003819*****************************************************************
+003900 ENVIRONMENT DIVISION.
+004000 CONFIGURATION SECTION.
+004100 SOURCE-COMPUTER.           IBM-370.
+004200 OBJECT-COMPUTER.           IBM-370.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT RPT-IN          ASSIGN TO RPTIN
+004600                            ORGANIZATION IS SEQUENTIAL.
+004700     SELECT RPT-OUT         ASSIGN TO RPTOUT
+004800                            ORGANIZATION IS LINE SEQUENTIAL.
+004900     SELECT RPT-CSV         ASSIGN TO RPTCSV
+005000                            ORGANIZATION IS LINE SEQUENTIAL.
+005100     SELECT RPT-LAYOUT      ASSIGN TO RPTLAYT
+005200                            ORGANIZATION IS SEQUENTIAL.
+005300     SELECT RPT-DYN         ASSIGN TO RPTDYN
+005400                            ORGANIZATION IS LINE SEQUENTIAL.
+005500     SELECT RPT-PRIOR       ASSIGN TO RPTPRIOR
+005600                            ORGANIZATION IS SEQUENTIAL.
+005700     SELECT RPT-DRILL       ASSIGN TO RPTDRILL
+005800                            ORGANIZATION IS SEQUENTIAL.
+005900     SELECT BATCH-CKPT      ASSIGN TO BATCHCKPT
+006000                            ORGANIZATION IS SEQUENTIAL
+006050                            FILE STATUS IS WS-CKPT-STATUS.
+006100     SELECT BATCH-AUDIT     ASSIGN TO BATCHAUDT
+006200                            ORGANIZATION IS SEQUENTIAL
+006250                            FILE STATUS IS WS-AUDIT-STATUS.
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500 FD  RPT-IN
+006600     RECORDING MODE IS F
+006700     LABEL RECORDS ARE STANDARD.
+006800 01  RI-DETAIL-RECORD.
+006900     05  RI-SOMEID4             PIC X(05).
+007000     05  RI-SOMEID5             PIC X(05).
+007100     05  RI-SOMEID              PIC 9(10).
+007200     05  RI-SOMEID2             PIC 9(10).
+007300     05  RI-SOMEID3             PIC 9(10).
+007400     05  FILLER                 PIC X(45).
+007500 FD  RPT-OUT
+007600     REPORT IS REPORT1.
+007700 FD  RPT-CSV
+007800     RECORDING MODE IS V
+007900     LABEL RECORDS ARE STANDARD.
+008000 01  CS-CSV-RECORD              PIC X(80).
+008100 FD  RPT-LAYOUT
+008200     RECORDING MODE IS F
+008300     LABEL RECORDS ARE STANDARD.
+008400 01  LY-LAYOUT-RECORD.
+008500     05  LY-FIELD-NAME          PIC X(15).
+008600     05  LY-LINE-NUM            PIC 9(03).
+008700     05  LY-COLUMN-NUM          PIC 9(03).
+008800     05  LY-FIELD-LENGTH        PIC 9(03).
+008900     05  FILLER                 PIC X(56).
+009000 FD  RPT-DYN
+009100     RECORDING MODE IS V
+009200     LABEL RECORDS ARE STANDARD.
+009300 01  DY-DYN-RECORD              PIC X(132).
+009400 FD  RPT-PRIOR
+009500     RECORDING MODE IS F
+009600     LABEL RECORDS ARE STANDARD.
+009700 01  PR-PRIOR-RECORD.
+009800     05  PR-SOMEID4             PIC X(05).
+009900     05  PR-SOMEID5             PIC X(05).
+010000     05  PR-PRIOR-TOTAL         PIC S9(10).
+010100     05  FILLER                 PIC X(59).
+010200 FD  RPT-DRILL
+010300     RECORDING MODE IS F
+010400     LABEL RECORDS ARE STANDARD.
+010500 01  DR-DRILL-RECORD.
+010600     05  DR-SOMEID4             PIC X(05).
+010700     05  DR-SOMEID5             PIC X(05).
+010800     05  DR-SOMEID              PIC 9(10).
+010900     05  DR-SOMEID2             PIC 9(10).
+011000     05  DR-SOMEID3             PIC 9(10).
+011100     05  FILLER                 PIC X(45).
+011200*****************************************************************
+011300*  BATCH-CKPT -- SHARED SUITE-WIDE CHECKPOINT FILE (CHKPTREC).   *
+011400*****************************************************************
+011500 FD  BATCH-CKPT
+011600     RECORDING MODE IS F
+011700     LABEL RECORDS ARE STANDARD.
+011800     COPY CHKPTREC.
+011900*****************************************************************
+012000*  BATCH-AUDIT -- SHARED SUITE-WIDE RUN-HEADER AUDIT FILE        *
+012100*      (AUDITREC).                                               *
+012200*****************************************************************
+012300 FD  BATCH-AUDIT
+012400     RECORDING MODE IS F
+012500     LABEL RECORDS ARE STANDARD.
+012600     COPY AUDITREC.
+012700 WORKING-STORAGE SECTION.
+012800 01  WS-SWITCHES.
+012900     05  WS-EOF-SW              PIC X(01)   VALUE 'N'.
+013000         88  WS-END-OF-FILE                 VALUE 'Y' FALSE 'N'.
+013100     05  WS-FOUND-SW            PIC X(01)   VALUE 'N'.
+013200         88  WS-ENTRY-FOUND                 VALUE 'Y' FALSE 'N'.
+013300 01  WS-REPORT-FIELDS.
+013400     05  WS-SOMEID              PIC 9(10).
+013500     05  WS-SOMEID2             PIC 9(10).
+013600     05  WS-SOMEID3             PIC 9(10).
+013700     05  WS-SOMEID4             PIC X(05).
+013800     05  WS-SOMEID5             PIC X(05).
+013900 01  WS-COUNTERS                            COMP.
+014000     05  WS-READ-COUNT          PIC 9(07)   VALUE ZERO.
+014100     05  WS-DETAIL-COUNT        PIC 9(07)   VALUE ZERO.
+014200     05  WS-LAYOUT-COUNT        PIC 9(03)   VALUE ZERO.
+014210 01  WS-CKPT-STATUS             PIC X(02)   VALUE '00'.
+014220     88  WS-CKPT-NOTFND                     VALUE '35'.
+014230 01  WS-AUDIT-STATUS            PIC X(02)   VALUE '00'.
+014240     88  WS-AUDIT-NOTFND                    VALUE '35'.
+014300*****************************************************************
+014400*  WS-LAYOUT-TABLE -- LINE/COLUMN PLACEMENT FOR THE DYNAMIC      *
+014500*      RENDITION OF REPORT1'S TOTALS, LOADED FROM RPT-LAYOUT SO  *
+014600*      OPERATIONS CAN REFLOW THE PAGE FOR A DIFFERENT OUTPUT     *
+014700*      DEVICE WITHOUT A SOURCE CHANGE.                           *
+014800*****************************************************************
+014900 01  WS-LAYOUT-TABLE.
+015000     05  WS-LAYOUT-ENTRY OCCURS 10 TIMES
+015100                          INDEXED BY WS-LAYOUT-IDX.
+015200         10  WS-LY-FIELD-NAME   PIC X(15).
+015300         10  WS-LY-LINE-NUM     PIC 9(03)   COMP.
+015400         10  WS-LY-COLUMN-NUM   PIC 9(03)   COMP.
+015500         10  WS-LY-LENGTH       PIC 9(03)   COMP.
+015600 01  WS-SEARCH-NAME             PIC X(15).
+015700 01  WS-DYN-VALUE               PIC S9(10) SIGN TRAILING SEPARATE.
+015800*****************************************************************
+015900*  WS-PRIOR-TABLE -- PRIOR-CYCLE TOTALS LOADED FROM RPT-PRIOR,   *
+016000*      KEYED BY SOMEID4/SOMEID5, SO THE CURRENT RUN CAN SHOW A   *
+016100*      VARIANCE AGAINST LAST PERIOD WITHOUT A MANUAL COMPARE.    *
+016200*****************************************************************
+016300 01  WS-PRIOR-TABLE.
+016400     05  WS-PRIOR-ENTRY OCCURS 200 TIMES
+016500                         INDEXED BY WS-PRIOR-IDX.
+016600         10  WS-PRIOR-SOMEID4   PIC X(05).
+016700         10  WS-PRIOR-SOMEID5   PIC X(05).
+016800         10  WS-PRIOR-TOTAL     PIC S9(10).
+016900 01  WS-PRIOR-COUNT                         COMP.
+017000     05  WS-PRIOR-ENTRY-COUNT   PIC 9(05)   VALUE ZERO.
+017100 01  WS-PRIOR-VALUE             PIC S9(10)  VALUE ZERO
+017150                                 SIGN IS TRAILING SEPARATE.
+017200 01  WS-VARIANCE-VALUE          PIC S9(10)  VALUE ZERO
+017250                                 SIGN IS TRAILING SEPARATE.
+017300*****************************************************************
+017400*  WS-DRILL-PARMS -- OPTIONAL DRILL-DOWN SELECTION, ACCEPTED     *
+017500*      FROM SYSIN SO A RUN CAN TRACE ONE SOMEID4/SOMEID5 TOTAL   *
+017600*      BACK TO ITS CONTRIBUTING DETAIL RECORDS WITHOUT AN AD     *
+017700*      HOC QUERY.                                                *
+017800*****************************************************************
+017900 01  WS-DRILL-PARMS.
+018000     05  WS-DRILL-TOGGLE        PIC X(01)   VALUE 'N'.
+018100         88  WS-DRILL-ACTIVE                VALUE 'Y'.
+018200     05  WS-DRILL-SOMEID4       PIC X(05)   VALUE SPACES.
+018300     05  WS-DRILL-SOMEID5       PIC X(05)   VALUE SPACES.
+018400*****************************************************************
+018500*  WS-AUDIT-PARMS -- RUN-HEADER CREDENTIALS ACCEPTED FROM SYSIN  *
+018600*      AHEAD OF ANY OTHER CONTROL CARD, SO THE SHARED AUDIT      *
+018700*      RECORD CAN BE WRITTEN AS THIS PROGRAM'S FIRST ACT.        *
+018800*****************************************************************
+018900 01  WS-AUDIT-PARMS.
+019000     05  WS-AUDIT-USER-ID       PIC X(08)   VALUE SPACES.
+019100     05  WS-AUDIT-JOB-NAME      PIC X(08)   VALUE SPACES.
+019200 01  WS-CURRENT-DATE            PIC 9(08)   VALUE ZERO.
+019300 01  WS-CURRENT-TIME            PIC 9(06)   VALUE ZERO.
+019400*****************************************************************
+019500*  REPORT1 -- SOMEDATANAME PRINTS AT LINE 2, COLUMN 42, AS THE  *
+019600*      SUM OF SOMEID, SOMEID2 AND SOMEID3 UPON THE DETAIL       *
+019700*      GROUP, BROKEN AT EVERY CHANGE OF SOMEID4/SOMEID5.         *
+019800*****************************************************************
+019900 REPORT SECTION.
+020000 RD  REPORT1
+020100     CONTROLS ARE WS-SOMEID4 WS-SOMEID5
+020200     PAGE LIMIT IS 60 LINES
+020300     HEADING 1
+020400     FIRST DETAIL 3.
+020500 01  SOMEID                      TYPE IS DETAIL, LINE PLUS 1.
+020600     05  FILLER  PIC X(05)       SOURCE IS WS-SOMEID4   COLUMN 02.
+020700     05  FILLER  PIC X(05)       SOURCE IS WS-SOMEID5   COLUMN 10.
+020800     05  FILLER  PIC 9(10)       SOURCE IS WS-SOMEID    COLUMN 18.
+020900     05  FILLER  PIC 9(10)       SOURCE IS WS-SOMEID2   COLUMN 30.
+021000     05  FILLER  PIC 9(10)       SOURCE IS WS-SOMEID3   COLUMN 42.
+021100 01  SOMEDATANAME
+021200        PICTURE IS S9(10)
+021300        SIGN IS TRAILING SEPARATE
+021400        TYPE IS CONTROL FOOTING WS-SOMEID5
+021500        LINE NUMBER IS 2
+021600        COLUMN NUMBER IS 42
+021700        SUM WS-SOMEID , WS-SOMEID2 , WS-SOMEID3
+021800           UPON SOMEID
+021900        USAGE IS DISPLAY-1.
+022000 01  SOMEDATAPRIOR
+022100        PICTURE IS S9(10)
+022200        SIGN IS TRAILING SEPARATE
+022300        TYPE IS CONTROL FOOTING WS-SOMEID5
+022400        LINE NUMBER IS 2
+022500        COLUMN NUMBER IS 56
+022600        SOURCE IS WS-PRIOR-VALUE
+022700        USAGE IS DISPLAY-1.
+022800 01  SOMEDATAVARIANCE
+022900        PICTURE IS S9(10)
+023000        SIGN IS TRAILING SEPARATE
+023100        TYPE IS CONTROL FOOTING WS-SOMEID5
+023200        LINE NUMBER IS 2
+023300        COLUMN NUMBER IS 70
+023400        SOURCE IS WS-VARIANCE-VALUE
+023500        USAGE IS DISPLAY-1.
+023600 01  SOMEDATANAME2
+023700        PICTURE IS S9(10)
+023800        SIGN IS TRAILING SEPARATE
+023900        TYPE IS CONTROL FOOTING WS-SOMEID4
+024000        LINE NUMBER IS 4
+024100        COLUMN NUMBER IS 42
+024200        SUM WS-SOMEID , WS-SOMEID2 , WS-SOMEID3
+024300           UPON SOMEID
+024400        USAGE IS DISPLAY-1.
+024500 PROCEDURE DIVISION.
+024600*****************************************************************
+024700*  DECLARATIVES -- USE BEFORE REPORTING FIRES EACH TIME THE     *
+024800*      SOMEID4/SOMEID5 CONTROL FOOTING IS ABOUT TO PRINT, SO     *
+024900*      THE SAME TOTAL THAT LANDS ON THE PRINTED PAGE ALSO        *
+025000*      LANDS ON THE CSV EXPORT IN THE SAME RUN.                  *
+025100*****************************************************************
+025200 DECLARATIVES.
+025300 0100-CSV-EXPORT SECTION.
+025400     USE BEFORE REPORTING SOMEDATANAME.
+025500 0110-WRITE-CSV-DETAIL.
+025600     SET WS-ENTRY-FOUND TO FALSE.
+025700     SET WS-PRIOR-IDX TO 1.
+025800     PERFORM 2230-FIND-PRIOR-ENTRY
+025900         THRU 2230-EXIT
+026000         VARYING WS-PRIOR-IDX FROM 1 BY 1
+026100         UNTIL WS-PRIOR-IDX > WS-PRIOR-ENTRY-COUNT
+026200            OR WS-ENTRY-FOUND.
+026300     IF WS-ENTRY-FOUND
+026400         SET WS-PRIOR-IDX DOWN BY 1
+026500         MOVE WS-PRIOR-TOTAL (WS-PRIOR-IDX) TO WS-PRIOR-VALUE
+026600     ELSE
+026700         MOVE ZERO TO WS-PRIOR-VALUE
+026800     END-IF.
+026900     COMPUTE WS-VARIANCE-VALUE = SOMEDATANAME - WS-PRIOR-VALUE.
+026950     MOVE SPACES TO CS-CSV-RECORD.
+027000     STRING WS-SOMEID4      DELIMITED BY SIZE
+027100            ','             DELIMITED BY SIZE
+027200            WS-SOMEID5      DELIMITED BY SIZE
+027300            ','             DELIMITED BY SIZE
+027400            SOMEDATANAME    DELIMITED BY SIZE
+027500            ','             DELIMITED BY SIZE
+027600            WS-PRIOR-VALUE  DELIMITED BY SIZE
+027700            ','             DELIMITED BY SIZE
+027800            WS-VARIANCE-VALUE DELIMITED BY SIZE
+027900            INTO CS-CSV-RECORD.
+028000     WRITE CS-CSV-RECORD.
+028100     MOVE 'SOMEDATANAME'  TO WS-SEARCH-NAME.
+028200     MOVE SOMEDATANAME    TO WS-DYN-VALUE.
+028300     PERFORM 2210-BUILD-DYNAMIC-LINE
+028400         THRU 2210-EXIT.
+028500 0200-CSV-ROLLUP-EXPORT SECTION.
+028600     USE BEFORE REPORTING SOMEDATANAME2.
+028700 0210-WRITE-CSV-ROLLUP.
+028750     MOVE SPACES TO CS-CSV-RECORD.
+028800     STRING WS-SOMEID4      DELIMITED BY SIZE
+028900            ',(ALL)'        DELIMITED BY SIZE
+029000            ','             DELIMITED BY SIZE
+029100            SOMEDATANAME2   DELIMITED BY SIZE
+029200            INTO CS-CSV-RECORD.
+029300     WRITE CS-CSV-RECORD.
+029400     MOVE 'SOMEDATANAME2'  TO WS-SEARCH-NAME.
+029500     MOVE SOMEDATANAME2    TO WS-DYN-VALUE.
+029600     PERFORM 2210-BUILD-DYNAMIC-LINE
+029700         THRU 2210-EXIT.
+029710*****************************************************************
+029720*  2210-BUILD-DYNAMIC-LINE -- LOOK UP THE NAMED FIELD IN THE     *
+029730*      LAYOUT TABLE AND PLACE WS-DYN-VALUE AT ITS CONFIGURED     *
+029740*      LINE/COLUMN, INSTEAD OF THE SOURCE-CODED LINE 2/COLUMN 42 *
+029750*      REPORT1 USES FOR ITS PRINTED RENDITION.  KEPT HERE INSIDE *
+029760*      DECLARATIVES SINCE BOTH USE-BEFORE-REPORTING PARAGRAPHS   *
+029770*      ABOVE PERFORM IT, AND A DECLARATIVE PARAGRAPH MAY ONLY    *
+029780*      PERFORM OTHER PARAGRAPHS WITHIN DECLARATIVES.             *
+029790*****************************************************************
+029800 2210-BUILD-DYNAMIC-LINE.
+029810     SET WS-ENTRY-FOUND TO FALSE.
+029820     SET WS-LAYOUT-IDX TO 1.
+029830     PERFORM 2220-FIND-LAYOUT-ENTRY
+029840         THRU 2220-EXIT
+029850         VARYING WS-LAYOUT-IDX FROM 1 BY 1
+029860         UNTIL WS-LAYOUT-IDX > WS-LAYOUT-COUNT
+029870            OR WS-ENTRY-FOUND.
+029880     IF NOT WS-ENTRY-FOUND
+029890         GO TO 2210-EXIT.
+029900     SET WS-LAYOUT-IDX DOWN BY 1.
+029910     MOVE SPACES TO DY-DYN-RECORD.
+029920     MOVE WS-DYN-VALUE
+029930         TO DY-DYN-RECORD (WS-LY-COLUMN-NUM (WS-LAYOUT-IDX) :
+029940                            WS-LY-LENGTH (WS-LAYOUT-IDX)).
+029950     WRITE DY-DYN-RECORD.
+029960 2210-EXIT.
+029970     EXIT.
+029980 2220-FIND-LAYOUT-ENTRY.
+029990     IF WS-LY-FIELD-NAME (WS-LAYOUT-IDX) = WS-SEARCH-NAME
+030000         SET WS-ENTRY-FOUND TO TRUE.
+030010 2220-EXIT.
+030020     EXIT.
+030030*****************************************************************
+030040*  2230-FIND-PRIOR-ENTRY -- LOCATE LAST CYCLE'S TOTAL FOR THE    *
+030050*      CURRENT SOMEID4/SOMEID5 CONTROL BREAK.  KEPT HERE INSIDE  *
+030060*      DECLARATIVES FOR THE SAME REASON AS 2210-BUILD-DYNAMIC-   *
+030070*      LINE ABOVE.                                               *
+030080*****************************************************************
+030090 2230-FIND-PRIOR-ENTRY.
+030100     IF WS-PRIOR-SOMEID4 (WS-PRIOR-IDX) = WS-SOMEID4
+030110        AND WS-PRIOR-SOMEID5 (WS-PRIOR-IDX) = WS-SOMEID5
+030120         SET WS-ENTRY-FOUND TO TRUE.
+030130 2230-EXIT.
+030140     EXIT.
+030150 END DECLARATIVES.
+029900 0000-MAIN-LOGIC SECTION.
+030000*****************************************************************
+030100*  0000-MAINLINE                                                *
+030200*****************************************************************
+030300 0000-MAINLINE.
+030400     PERFORM 1000-INITIALIZE
+030500         THRU 1000-EXIT.
+030600     PERFORM 2000-PROCESS-RECORD
+030700         THRU 2000-EXIT
+030800         UNTIL WS-END-OF-FILE.
+030900     PERFORM 9000-TERMINATE
+031000         THRU 9000-EXIT.
+031100     STOP RUN.
+031200*****************************************************************
+031300*  1000-INITIALIZE                                               *
+031400*****************************************************************
+031500 1000-INITIALIZE.
+031600     ACCEPT WS-AUDIT-USER-ID  FROM SYSIN.
+031700     ACCEPT WS-AUDIT-JOB-NAME FROM SYSIN.
+031800     ACCEPT WS-DRILL-TOGGLE  FROM SYSIN.
+031900     IF WS-DRILL-ACTIVE
+032000         ACCEPT WS-DRILL-SOMEID4 FROM SYSIN
+032100         ACCEPT WS-DRILL-SOMEID5 FROM SYSIN
+032200     END-IF.
+032300     PERFORM 1300-LOAD-LAYOUT-TABLE
+032400         THRU 1300-EXIT.
+032500     PERFORM 1400-LOAD-PRIOR-TABLE
+032600         THRU 1400-EXIT.
+032700     OPEN INPUT  RPT-IN
+032800          OUTPUT RPT-OUT
+032900          OUTPUT RPT-CSV
+033000          OUTPUT RPT-DYN.
+033100     IF WS-DRILL-ACTIVE
+033200         OPEN OUTPUT RPT-DRILL
+033300     END-IF.
+033400     OPEN EXTEND BATCH-CKPT.
+033410     IF WS-CKPT-NOTFND
+033420         OPEN OUTPUT BATCH-CKPT
+033430     END-IF.
+033500     OPEN EXTEND BATCH-AUDIT.
+033510     IF WS-AUDIT-NOTFND
+033520         OPEN OUTPUT BATCH-AUDIT
+033530     END-IF.
+033600     PERFORM 1500-WRITE-RUN-START-MARKER
+033700         THRU 1500-EXIT.
+033800     PERFORM 1550-WRITE-AUDIT-HEADER
+033900         THRU 1550-EXIT.
+034000     INITIATE REPORT1.
+034100     READ RPT-IN
+034200         AT END
+034300             SET WS-END-OF-FILE TO TRUE.
+034400 1000-EXIT.
+034500     EXIT.
+034600*****************************************************************
+034700*  1500-WRITE-RUN-START-MARKER -- FIRST ENTRY THIS PROGRAM       *
+034800*      WRITES TO THE SHARED BATCH-CKPT FILE FOR THIS RUN.        *
+034900*****************************************************************
+035000 1500-WRITE-RUN-START-MARKER.
+035100     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+035200     ACCEPT WS-CURRENT-TIME FROM TIME.
+035300     MOVE 'REPGRPDESCVERT' TO CK-STEP-NAME.
+035400     MOVE ZERO               TO CK-CHECKPOINT-COUNT.
+035500     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+035600     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+035700     SET CK-STEP-IN-PROGRESS TO TRUE.
+035800     WRITE CK-CHECKPOINT-RECORD.
+035900 1500-EXIT.
+036000     EXIT.
+036100*****************************************************************
+036200*  1550-WRITE-AUDIT-HEADER -- FIRST ENTRY THIS PROGRAM WRITES   *
+036300*      TO THE SHARED BATCH-AUDIT FILE FOR THIS RUN.              *
+036400*****************************************************************
+036500 1550-WRITE-AUDIT-HEADER.
+036600     MOVE 'REPGRPDESCVERT' TO AR-STEP-NAME.
+036700     MOVE WS-AUDIT-USER-ID   TO AR-USER-ID.
+036800     MOVE WS-AUDIT-JOB-NAME  TO AR-JOB-NAME.
+036900     MOVE WS-CURRENT-DATE    TO AR-START-DATE.
+037000     MOVE WS-CURRENT-TIME    TO AR-START-TIME.
+037100     WRITE AR-AUDIT-RECORD.
+037200 1550-EXIT.
+037300     EXIT.
+037400*****************************************************************
+037500*  1300-LOAD-LAYOUT-TABLE -- READ THE LINE/COLUMN POSITION OF    *
+037600*      EACH NAMED FIELD IN REPORT1'S DYNAMIC RENDITION FROM      *
+037700*      RPT-LAYOUT, SO REFLOWING THE PAGE IS A CONTROL FILE       *
+037800*      CHANGE, NOT A SOURCE CHANGE.                              *
+037900*****************************************************************
+038000 1300-LOAD-LAYOUT-TABLE.
+038100     OPEN INPUT RPT-LAYOUT.
+038200     SET WS-LAYOUT-IDX TO 1.
+038300     READ RPT-LAYOUT
+038400         AT END
+038500             SET WS-END-OF-FILE TO TRUE.
+038600     PERFORM 1310-LOAD-LAYOUT-ENTRY
+038700         THRU 1310-EXIT
+038800         UNTIL WS-END-OF-FILE.
+038900     CLOSE RPT-LAYOUT.
+039000     SET WS-END-OF-FILE TO FALSE.
+039100 1300-EXIT.
+039200     EXIT.
+039300 1310-LOAD-LAYOUT-ENTRY.
+039310     IF WS-LAYOUT-COUNT < 10
+039320         MOVE LY-FIELD-NAME   TO WS-LY-FIELD-NAME (WS-LAYOUT-IDX)
+039330         MOVE LY-LINE-NUM     TO WS-LY-LINE-NUM   (WS-LAYOUT-IDX)
+039340         MOVE LY-COLUMN-NUM   TO WS-LY-COLUMN-NUM  (WS-LAYOUT-IDX)
+039350         MOVE LY-FIELD-LENGTH TO WS-LY-LENGTH      (WS-LAYOUT-IDX)
+039360         ADD 1 TO WS-LAYOUT-COUNT
+039370         SET WS-LAYOUT-IDX UP BY 1
+039380     ELSE
+039390         DISPLAY 'REPGRPDESCVERT - LAYOUT TABLE FULL (MAX 10), '
+039395             'ROW DROPPED'
+039398     END-IF.
+040000     READ RPT-LAYOUT
+040100         AT END
+040200             SET WS-END-OF-FILE TO TRUE.
+040300 1310-EXIT.
+040400     EXIT.
+040500*****************************************************************
+040600*  1400-LOAD-PRIOR-TABLE -- READ LAST CYCLE'S SOMEID4/SOMEID5    *
+040700*      TOTALS FROM RPT-PRIOR SO THE CURRENT RUN CAN SHOW A       *
+040800*      VARIANCE AGAINST THEM.                                    *
+040900*****************************************************************
+041000 1400-LOAD-PRIOR-TABLE.
+041100     OPEN INPUT RPT-PRIOR.
+041200     SET WS-PRIOR-IDX TO 1.
+041300     READ RPT-PRIOR
+041400         AT END
+041500             SET WS-END-OF-FILE TO TRUE.
+041600     PERFORM 1410-LOAD-PRIOR-ENTRY
+041700         THRU 1410-EXIT
+041800         UNTIL WS-END-OF-FILE.
+041900     CLOSE RPT-PRIOR.
+042000     SET WS-END-OF-FILE TO FALSE.
+042100 1400-EXIT.
+042200     EXIT.
+042300 1410-LOAD-PRIOR-ENTRY.
+042310     IF WS-PRIOR-ENTRY-COUNT < 200
+042320         MOVE PR-SOMEID4     TO WS-PRIOR-SOMEID4 (WS-PRIOR-IDX)
+042330         MOVE PR-SOMEID5     TO WS-PRIOR-SOMEID5 (WS-PRIOR-IDX)
+042340         MOVE PR-PRIOR-TOTAL TO WS-PRIOR-TOTAL   (WS-PRIOR-IDX)
+042350         ADD 1 TO WS-PRIOR-ENTRY-COUNT
+042360         SET WS-PRIOR-IDX UP BY 1
+042370     ELSE
+042380         DISPLAY 'REPGRPDESCVERT - PRIOR TABLE FULL (MAX 200), '
+042390             'ROW DROPPED'
+042398     END-IF.
+042900     READ RPT-PRIOR
+043000         AT END
+043100             SET WS-END-OF-FILE TO TRUE.
+043200 1410-EXIT.
+043300     EXIT.
+043400*****************************************************************
+043500*  2000-PROCESS-RECORD -- MOVE ONE DETAIL RECORD INTO THE        *
+043600*      REPORT'S SOURCE FIELDS AND GENERATE THE DETAIL LINE.      *
+043700*      GENERATE ALSO DRIVES ANY CONTROL FOOTING WHOSE BREAK      *
+043800*      FIELD JUST CHANGED, WHICH IN TURN FIRES THE CSV           *
+043900*      DECLARATIVE ABOVE.                                        *
+044000*****************************************************************
+044100 2000-PROCESS-RECORD.
+044200     ADD 1 TO WS-READ-COUNT.
+044300     MOVE RI-SOMEID4  TO WS-SOMEID4.
+044400     MOVE RI-SOMEID5  TO WS-SOMEID5.
+044500     MOVE RI-SOMEID   TO WS-SOMEID.
+044600     MOVE RI-SOMEID2  TO WS-SOMEID2.
+044700     MOVE RI-SOMEID3  TO WS-SOMEID3.
+044800     ADD 1 TO WS-DETAIL-COUNT.
+044900     IF WS-DRILL-ACTIVE
+045000        AND RI-SOMEID4 = WS-DRILL-SOMEID4
+045100        AND RI-SOMEID5 = WS-DRILL-SOMEID5
+045200         PERFORM 2300-WRITE-DRILL-RECORD
+045300             THRU 2300-EXIT
+045400     END-IF.
+045500     GENERATE SOMEID.
+045600     READ RPT-IN
+045700         AT END
+045800             SET WS-END-OF-FILE TO TRUE.
+045900 2000-EXIT.
+046000     EXIT.
+046100*****************************************************************
+046200*  2300-WRITE-DRILL-RECORD -- COPY ONE CONTRIBUTING DETAIL       *
+046300*      RECORD TO RPT-DRILL WHEN IT MATCHES THE SELECTED          *
+046400*      SOMEID4/SOMEID5 KEY.                                      *
+046500*****************************************************************
+046600 2300-WRITE-DRILL-RECORD.
+046700     MOVE RI-SOMEID4  TO DR-SOMEID4.
+046800     MOVE RI-SOMEID5  TO DR-SOMEID5.
+046900     MOVE RI-SOMEID   TO DR-SOMEID.
+047000     MOVE RI-SOMEID2  TO DR-SOMEID2.
+047100     MOVE RI-SOMEID3  TO DR-SOMEID3.
+047200     WRITE DR-DRILL-RECORD.
+047300 2300-EXIT.
+047400     EXIT.
+047500*****************************************************************
+051500*  9000-TERMINATE                                                *
+051600*****************************************************************
+051700 9000-TERMINATE.
+051800     TERMINATE REPORT1.
+051900     DISPLAY 'REPGRPDESCVERT - RECORDS READ:   ' WS-READ-COUNT.
+052000     DISPLAY 'REPGRPDESCVERT - DETAIL LINES:    ' WS-DETAIL-COUNT.
+052100     ACCEPT WS-CURRENT-TIME FROM TIME.
+052200     MOVE 'REPGRPDESCVERT' TO CK-STEP-NAME.
+052300     MOVE WS-DETAIL-COUNT    TO CK-CHECKPOINT-COUNT.
+052400     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+052500     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+052600     MOVE WS-READ-COUNT      TO CK-RECON-IN-COUNT.
+052700     MOVE WS-DETAIL-COUNT    TO CK-RECON-OUT-COUNT.
+052800     SUBTRACT WS-DETAIL-COUNT FROM WS-READ-COUNT
+052900                             GIVING CK-RECON-REJECT-COUNT.
+053000     SET CK-STEP-COMPLETE TO TRUE.
+053100     WRITE CK-CHECKPOINT-RECORD.
+053200     CLOSE RPT-IN
+053300           RPT-OUT
+053400           RPT-CSV
+053500           RPT-DYN
+053600           BATCH-CKPT
+053700           BATCH-AUDIT.
+053800     IF WS-DRILL-ACTIVE
+053900         CLOSE RPT-DRILL
+054000     END-IF.
+054100 9000-EXIT.
+054200     EXIT.
