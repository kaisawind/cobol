@@ -1,6 +1,503 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. CONDTN.
- PROCEDURE DIVISION.   
-    IF SOME-DATA IN SOME-OTHER-DATA NOT = ('A' AND 'B')
-       STOP RUN
-    END-IF.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                CONDTN.
+000300 AUTHOR.                    D DOUGHERTY.
+000400 INSTALLATION.              CORPORATE DATA CENTER.
+000500 DATE-WRITTEN.              03/14/1995.
+000600 DATE-COMPILED.             08/09/2026.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                         *
+000900*    03/14/1995  DD  ORIGINAL INSTALLATION.                     *
+001000*    08/09/2026  DD  REPLACED STOP RUN ON A BAD SOME-DATA/       *
+001100*                    SOME-OTHER-DATA COMPARE WITH EXCEPTION-     *
+001200*                    FILE LOGGING AND SKIP-AND-CONTINUE SO A     *
+001300*                    SINGLE BAD RECORD NO LONGER KILLS THE       *
+001400*                    BATCH WINDOW.  ADDED END-OF-RUN SUMMARY.    *
+001500*    08/09/2026  DD  ADDED CHECKPOINT/RESTART.  A CHECKPOINT     *
+001600*                    RECORD IS WRITTEN EVERY N INPUT RECORDS;    *
+001700*                    A 'Y' RESTART SWITCH ON SYSIN REPOSITIONS   *
+001800*                    THE INPUT PAST THE LAST CHECKPOINT BEFORE   *
+001900*                    PROCESSING RESUMES.                         *
+002000*    08/09/2026  DD  THE VALID SOME-DATA COMBINATION IS NOW      *
+002100*                    LOADED FROM THE CONDTN-CTL CONTROL FILE,    *
+002200*                    KEYED BY EFFECTIVE DATE, INSTEAD OF BEING   *
+002300*                    HARD-CODED.  OPERATIONS CAN ADD A NEW       *
+002400*                    EFFECTIVE-DATED ROW WITHOUT A RECOMPILE.    *
+002500*    08/09/2026  DD  ADDED MARKERS TO THE SHARED BATCH-CKPT      *
+002600*                    CHECKPOINT FILE (COPY CHKPTREC) SO THE      *
+002700*                    SUITE-WIDE RESTART DRIVER CAN SEE CONDTN'S  *
+002800*                    PROGRESS ALONGSIDE THE OTHER NIGHTLY STEPS; *
+002900*                    THE EXISTING CONDTN-CKPT FILE AND ITS OWN   *
+003000*                    RESTART-REPOSITION LOGIC ARE UNCHANGED.     *
+003100*    08/09/2026  DD  EVERY EXCEPTION WRITTEN TO CONDTN-EXC NOW   *
+003200*                    ALSO GOES TO THE SHARED BATCH-EXCP FILE     *
+003300*                    (COPY EXCPREC) SO OPERATIONS CAN SEE ALL    *
+003400*                    OF TONIGHT'S EXCEPTIONS, ACROSS EVERY STEP, *
+003500*                    IN ONE PLACE.                               *
+003600*    08/09/2026  DD  WRITES A RUN-HEADER AUDIT RECORD (USER ID,  *
+003700*                    JOB NAME, START TIMESTAMP) TO THE SHARED    *
+003800*                    BATCH-AUDIT FILE (COPY AUDITREC) AS ITS     *
+003900*                    FIRST ACT, SO OPERATIONS CAN SEE WHO RAN    *
+004000*                    THIS STEP AND UNDER WHAT JOB.               *
+004100*    08/09/2026  DD  SOME-DATA/SOME-OTHER-DATA ARE NOW ALSO      *
+004200*                    KEPT ON THE SHARED SOME-MASTER INDEXED      *
+004300*                    FILE (COPY SDMSTREC), KEYED BY THE INPUT    *
+004400*                    RECORD KEY, SO A PRIOR VALUE HAS A DURABLE  *
+004500*                    HOME OUTSIDE OF ONE RUN'S WORKING STORAGE.  *
+004510*    08/09/2026  DD  OPEN EXTEND ON THE SHARED BATCH-CKPT/       *
+004520*                    BATCH-EXCP/BATCH-AUDIT FILES ABENDED ON     *
+004530*                    THE FIRST-EVER RUN IN ANY ENVIRONMENT,      *
+004540*                    SINCE NONE OF THEM HAS A BASELINE ARTIFACT  *
+004550*                    TO PRE-ALLOCATE THEM.  EACH SELECT NOW      *
+004560*                    CARRIES A FILE STATUS; A '35' (FILE NOT     *
+004570*                    FOUND) FALLS BACK TO OPEN OUTPUT SO THE     *
+004580*                    FIRST RUN CREATES THE FILE INSTEAD OF       *
+004590*                    ABENDING.  1060-LOAD-CONTROL-ENTRY NOW      *
+004595*                    STOPS AT THE CONTROL TABLE'S 50-ROW LIMIT   *
+004598*                    INSTEAD OF OVERRUNNING IT.                 *
+004599*    08/09/2026  DD  OPEN I-O SOME-MASTER ABENDED ON THE FIRST-  *
+004599*                    EVER RUN, BEFORE SOMEMSTR EXISTS.  A '35'   *
+004599*                    (FILE NOT FOUND) NOW FALLS BACK TO OPEN     *
+004599*                    OUTPUT SO THE FIRST RUN CREATES THE FILE.   *
+004599*                    ALSO, MD-MASTER-KEY NOW CARRIES A LEADING   *
+004599*                    DISCRIMINATOR BYTE ('C') SO THIS PROGRAM'S  *
+004599*                    ENTRIES CANNOT COLLIDE WITH MOVECORRTOSTMT'S*
+004599*                    ENTRIES ON THE SAME SHARED SOME-MASTER FILE.*
+004599*    08/09/2026  DD  CONDTN-EXC WAS UNCONDITIONALLY OPENED       *
+004599*                    OUTPUT, TRUNCATING IT EVEN ON A RESTART RUN *
+004599*                    AND SILENTLY DISCARDING EVERY EXCEPTION     *
+004599*                    WRITTEN BEFORE THE ABEND.  IT NOW FOLLOWS   *
+004599*                    THE SAME OPEN EXTEND/OPEN OUTPUT BRANCH AS  *
+004599*                    CONDTN-CKPT, KEYED OFF WS-RESTART-RUN.      *
+004600*****************************************************************
+004700 ENVIRONMENT DIVISION.
+004800 CONFIGURATION SECTION.
+004900 SOURCE-COMPUTER.           IBM-370.
+005000 OBJECT-COMPUTER.           IBM-370.
+005100 INPUT-OUTPUT SECTION.
+005200 FILE-CONTROL.
+005300     SELECT CONDTN-IN       ASSIGN TO CONDIN
+005400                            ORGANIZATION IS SEQUENTIAL.
+005500     SELECT CONDTN-EXC      ASSIGN TO CONDEXC
+005600                            ORGANIZATION IS SEQUENTIAL.
+005700     SELECT CONDTN-CKPT     ASSIGN TO CONDCKPT
+005800                            ORGANIZATION IS SEQUENTIAL.
+005900     SELECT CONDTN-CTL      ASSIGN TO CONDCTL
+006000                            ORGANIZATION IS SEQUENTIAL.
+006100     SELECT BATCH-CKPT      ASSIGN TO BATCHCKPT
+006200                            ORGANIZATION IS SEQUENTIAL
+006210                            FILE STATUS IS WS-CKPT-STATUS.
+006300     SELECT BATCH-EXCP      ASSIGN TO BATCHEXCP
+006400                            ORGANIZATION IS SEQUENTIAL
+006410                            FILE STATUS IS WS-EXCP-STATUS.
+006500     SELECT BATCH-AUDIT     ASSIGN TO BATCHAUDT
+006600                            ORGANIZATION IS SEQUENTIAL
+006610                            FILE STATUS IS WS-AUDIT-STATUS.
+006700     SELECT SOME-MASTER     ASSIGN TO SOMEMSTR
+006800                            ORGANIZATION IS INDEXED
+006900                            ACCESS MODE IS DYNAMIC
+007000                            RECORD KEY IS MD-MASTER-KEY
+007100                            FILE STATUS IS WS-MASTER-STATUS.
+007200 DATA DIVISION.
+007300 FILE SECTION.
+007400 FD  CONDTN-IN
+007500     RECORDING MODE IS F
+007600     LABEL RECORDS ARE STANDARD.
+007700 01  CT-INPUT-RECORD.
+007800     05  CT-RECORD-KEY          PIC X(10).
+007900     05  SOME-OTHER-DATA.
+008000         10  SOME-DATA          PIC X(01).
+008100         10  FILLER             PIC X(09).
+008200     05  FILLER                 PIC X(60).
+008300 FD  CONDTN-EXC
+008400     RECORDING MODE IS F
+008500     LABEL RECORDS ARE STANDARD.
+008600 01  CE-EXCEPTION-RECORD.
+008700     05  CE-RECORD-KEY          PIC X(10).
+008800     05  CE-SOME-DATA           PIC X(01).
+008900     05  CE-SOME-OTHER-DATA     PIC X(10).
+009000     05  CE-REASON              PIC X(30).
+009100     05  FILLER                 PIC X(29).
+009200 FD  CONDTN-CKPT
+009300     RECORDING MODE IS F
+009400     LABEL RECORDS ARE STANDARD.
+009500 01  CK-CHECKPOINT-RECORD.
+009600     05  CK-READ-COUNT          PIC 9(07).
+009700     05  CK-ACCEPT-COUNT        PIC 9(07).
+009800     05  CK-REJECT-COUNT        PIC 9(07).
+009900     05  CK-LAST-KEY            PIC X(10).
+010000     05  FILLER                 PIC X(52).
+010100 FD  CONDTN-CTL
+010200     RECORDING MODE IS F
+010300     LABEL RECORDS ARE STANDARD.
+010400 01  CL-CONTROL-RECORD.
+010500     05  CL-EFFECTIVE-DATE      PIC 9(08).
+010600     05  CL-VALID-VALUE-1       PIC X(01).
+010700     05  CL-VALID-VALUE-2       PIC X(01).
+010800     05  FILLER                 PIC X(70).
+010900*****************************************************************
+011000*  BATCH-CKPT -- SHARED SUITE-WIDE CHECKPOINT FILE (CHKPTREC).   *
+011100*      RENAMED TO BC-CHECKPOINT-RECORD ON THE COPY SINCE THIS    *
+011200*      PROGRAM ALREADY OWNS A CK-CHECKPOINT-RECORD FOR ITS OWN   *
+011300*      CONDTN-CKPT RESTART FILE.                                 *
+011400*****************************************************************
+011500 FD  BATCH-CKPT
+011600     RECORDING MODE IS F
+011700     LABEL RECORDS ARE STANDARD.
+011800     COPY CHKPTREC
+011900         REPLACING CK-CHECKPOINT-RECORD BY BC-CHECKPOINT-RECORD.
+012000*****************************************************************
+012100*  BATCH-EXCP -- SHARED SUITE-WIDE EXCEPTION FILE (EXCPREC).     *
+012200*      PURELY ADDITIVE -- CONDTN-EXC REMAINS THE DETAILED        *
+012300*      EXCEPTION FILE FOR THIS PROGRAM'S OWN REPORTING.          *
+012400*****************************************************************
+012500 FD  BATCH-EXCP
+012600     RECORDING MODE IS F
+012700     LABEL RECORDS ARE STANDARD.
+012800     COPY EXCPREC.
+012900*****************************************************************
+013000*  BATCH-AUDIT -- SHARED SUITE-WIDE RUN-HEADER AUDIT FILE        *
+013100*      (AUDITREC).                                               *
+013200*****************************************************************
+013300 FD  BATCH-AUDIT
+013400     RECORDING MODE IS F
+013500     LABEL RECORDS ARE STANDARD.
+013600     COPY AUDITREC.
+013700*****************************************************************
+013800*  SOME-MASTER -- INDEXED MASTER FILE GIVING SOME-DATA/          *
+013900*      SOME-OTHER-DATA A DURABLE HOME ACROSS RUNS (SDMSTREC).    *
+014000*****************************************************************
+014100 FD  SOME-MASTER
+014200     RECORDING MODE IS F
+014300     LABEL RECORDS ARE STANDARD.
+014400     COPY SDMSTREC.
+014500 WORKING-STORAGE SECTION.
+014600 01  WS-SWITCHES.
+014700     05  WS-EOF-SW              PIC X(01)   VALUE 'N'.
+014800         88  WS-END-OF-FILE                 VALUE 'Y'.
+014900     05  WS-RESTART-SWITCH      PIC X(01)   VALUE 'N'.
+015000         88  WS-RESTART-RUN                 VALUE 'Y'.
+015100 01  WS-MASTER-STATUS           PIC X(02)   VALUE '00'.
+015200     88  WS-MASTER-OK                       VALUE '00'.
+015300     88  WS-MASTER-NOTFND                   VALUE '23'.
+015305     88  WS-MASTER-FILE-NOTFND              VALUE '35'.
+015310 01  WS-CKPT-STATUS             PIC X(02)   VALUE '00'.
+015320     88  WS-CKPT-NOTFND                     VALUE '35'.
+015330 01  WS-EXCP-STATUS             PIC X(02)   VALUE '00'.
+015340     88  WS-EXCP-NOTFND                     VALUE '35'.
+015350 01  WS-AUDIT-STATUS            PIC X(02)   VALUE '00'.
+015360     88  WS-AUDIT-NOTFND                    VALUE '35'.
+015400 01  WS-AUDIT-PARMS.
+015500     05  WS-AUDIT-USER-ID       PIC X(08)   VALUE SPACES.
+015600     05  WS-AUDIT-JOB-NAME      PIC X(08)   VALUE SPACES.
+015700 01  WS-COUNTERS                            COMP.
+015800     05  WS-READ-COUNT          PIC 9(07)   VALUE ZERO.
+015900     05  WS-ACCEPT-COUNT        PIC 9(07)   VALUE ZERO.
+016000     05  WS-REJECT-COUNT        PIC 9(07)   VALUE ZERO.
+016100     05  WS-RESTART-COUNT       PIC 9(07)   VALUE ZERO.
+016200     05  WS-SKIP-INDEX          PIC 9(07)   VALUE ZERO.
+016300     05  WS-CHECKPOINT-REMAIN   PIC 9(07)   VALUE ZERO.
+016400     05  WS-CTL-COUNT           PIC 9(03)   VALUE ZERO.
+016500 01  WS-CHECKPOINT-INTERVAL     PIC 9(05)   VALUE 01000 COMP.
+016600 01  WS-CURRENT-DATE            PIC 9(08)   VALUE ZERO.
+016700 01  WS-CURRENT-TIME            PIC 9(06)   VALUE ZERO.
+016800 01  WS-VALID-COMBINATION.
+016900     05  WS-VALID-VALUE-1       PIC X(01)   VALUE SPACE.
+017000     05  WS-VALID-VALUE-2       PIC X(01)   VALUE SPACE.
+017100 01  WS-CTL-TABLE.
+017200     05  WS-CTL-ENTRY           OCCURS 50 TIMES
+017300                                 INDEXED BY WS-CTL-IDX.
+017400         10  WS-CTL-EFF-DATE    PIC 9(08).
+017500         10  WS-CTL-VALUE-1     PIC X(01).
+017600         10  WS-CTL-VALUE-2     PIC X(01).
+017700 PROCEDURE DIVISION.
+017800*****************************************************************
+017900*  0000-MAINLINE                                                *
+018000*****************************************************************
+018100 0000-MAINLINE.
+018200     PERFORM 1000-INITIALIZE
+018300         THRU 1000-EXIT.
+018400     PERFORM 2000-PROCESS-RECORD
+018500         THRU 2000-EXIT
+018600         UNTIL WS-END-OF-FILE.
+018700     PERFORM 9000-TERMINATE
+018800         THRU 9000-EXIT.
+018900     STOP RUN.
+019000*****************************************************************
+019100*  1000-INITIALIZE                                              *
+019200*****************************************************************
+019300 1000-INITIALIZE.
+019400     ACCEPT WS-AUDIT-USER-ID FROM SYSIN.
+019500     ACCEPT WS-AUDIT-JOB-NAME FROM SYSIN.
+019600     ACCEPT WS-RESTART-SWITCH FROM SYSIN.
+019700     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+019800     PERFORM 1050-LOAD-VALID-COMBINATION
+019900         THRU 1050-EXIT.
+020000     OPEN INPUT  CONDTN-IN.
+020200     IF WS-RESTART-RUN
+020300         PERFORM 1100-RESTART-REPOSITION
+020400             THRU 1100-EXIT
+020450         OPEN EXTEND CONDTN-EXC
+020500         OPEN EXTEND CONDTN-CKPT
+020600     ELSE
+020650         OPEN OUTPUT CONDTN-EXC
+020700         OPEN OUTPUT CONDTN-CKPT
+020800     END-IF.
+020900     OPEN EXTEND BATCH-CKPT.
+020910     IF WS-CKPT-NOTFND
+020920         OPEN OUTPUT BATCH-CKPT
+020930     END-IF.
+021000     OPEN EXTEND BATCH-EXCP.
+021010     IF WS-EXCP-NOTFND
+021020         OPEN OUTPUT BATCH-EXCP
+021030     END-IF.
+021100     OPEN EXTEND BATCH-AUDIT.
+021110     IF WS-AUDIT-NOTFND
+021120         OPEN OUTPUT BATCH-AUDIT
+021130     END-IF.
+021200     OPEN I-O SOME-MASTER.
+021210     IF WS-MASTER-FILE-NOTFND
+021220         OPEN OUTPUT SOME-MASTER
+021230         CLOSE SOME-MASTER
+021240         OPEN I-O SOME-MASTER
+021250     END-IF.
+021300     PERFORM 1200-WRITE-RUN-START-MARKER
+021400         THRU 1200-EXIT.
+021500     PERFORM 1250-WRITE-AUDIT-HEADER
+021600         THRU 1250-EXIT.
+021700     READ CONDTN-IN
+021800         AT END
+021900             SET WS-END-OF-FILE TO TRUE.
+022000 1000-EXIT.
+022100     EXIT.
+022200*****************************************************************
+022300*  1200-WRITE-RUN-START-MARKER -- FIRST ENTRY CONDTN WRITES TO   *
+022400*      THE SHARED BATCH-CKPT FILE FOR THIS RUN.                  *
+022500*****************************************************************
+022600 1200-WRITE-RUN-START-MARKER.
+022700     ACCEPT WS-CURRENT-TIME FROM TIME.
+022800     MOVE 'CONDTN'           TO CK-STEP-NAME.
+022900     MOVE WS-READ-COUNT      TO CK-CHECKPOINT-COUNT.
+023000     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+023100     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+023200     SET CK-STEP-IN-PROGRESS TO TRUE.
+023300     WRITE BC-CHECKPOINT-RECORD.
+023400 1200-EXIT.
+023500     EXIT.
+023600*****************************************************************
+023700*  1250-WRITE-AUDIT-HEADER -- RUN-HEADER RECORD FOR THE SHARED   *
+023800*      BATCH-AUDIT FILE                                          *
+023900*****************************************************************
+024000 1250-WRITE-AUDIT-HEADER.
+024100     MOVE 'CONDTN'           TO AR-STEP-NAME.
+024200     MOVE WS-AUDIT-USER-ID   TO AR-USER-ID.
+024300     MOVE WS-AUDIT-JOB-NAME  TO AR-JOB-NAME.
+024400     MOVE WS-CURRENT-DATE    TO AR-START-DATE.
+024500     MOVE WS-CURRENT-TIME    TO AR-START-TIME.
+024600     WRITE AR-AUDIT-RECORD.
+024700 1250-EXIT.
+024800     EXIT.
+024900*****************************************************************
+025000*  1050-LOAD-VALID-COMBINATION -- BUILD THE COMBINATION TABLE    *
+025100*      FROM CONDTN-CTL AND SELECT THE ROW EFFECTIVE AS OF TODAY  *
+025200*****************************************************************
+025300 1050-LOAD-VALID-COMBINATION.
+025400     OPEN INPUT CONDTN-CTL.
+025500     MOVE 'N' TO WS-EOF-SW.
+025600     READ CONDTN-CTL
+025700         AT END
+025800             SET WS-END-OF-FILE TO TRUE.
+025900     PERFORM 1060-LOAD-CONTROL-ENTRY
+026000         THRU 1060-EXIT
+026100         UNTIL WS-END-OF-FILE.
+026200     CLOSE CONDTN-CTL.
+026300     PERFORM 1070-SELECT-ACTIVE-ROW
+026400         THRU 1070-EXIT
+026500         VARYING WS-CTL-IDX FROM 1 BY 1
+026600         UNTIL WS-CTL-IDX > WS-CTL-COUNT.
+026700 1050-EXIT.
+026800     EXIT.
+026900*****************************************************************
+027000*  1070-SELECT-ACTIVE-ROW -- LAST ROW EFFECTIVE AS OF TODAY WINS *
+027100*****************************************************************
+027200 1070-SELECT-ACTIVE-ROW.
+027300     IF WS-CTL-EFF-DATE (WS-CTL-IDX) <= WS-CURRENT-DATE
+027400         MOVE WS-CTL-VALUE-1 (WS-CTL-IDX) TO WS-VALID-VALUE-1
+027500         MOVE WS-CTL-VALUE-2 (WS-CTL-IDX) TO WS-VALID-VALUE-2
+027600     END-IF.
+027700 1070-EXIT.
+027800     EXIT.
+027900*****************************************************************
+028000*  1060-LOAD-CONTROL-ENTRY                                       *
+028100*****************************************************************
+028200 1060-LOAD-CONTROL-ENTRY.
+028210     IF WS-CTL-COUNT < 50
+028220         ADD 1 TO WS-CTL-COUNT
+028230         MOVE CL-EFFECTIVE-DATE TO WS-CTL-EFF-DATE (WS-CTL-COUNT)
+028240         MOVE CL-VALID-VALUE-1  TO WS-CTL-VALUE-1  (WS-CTL-COUNT)
+028250         MOVE CL-VALID-VALUE-2  TO WS-CTL-VALUE-2  (WS-CTL-COUNT)
+028260     ELSE
+028270         DISPLAY 'CONDTN - CONTROL TABLE FULL (MAX 50), ROW '
+028280             'DROPPED'
+028290     END-IF.
+028700     READ CONDTN-CTL
+028800         AT END
+028900             SET WS-END-OF-FILE TO TRUE.
+029000 1060-EXIT.
+029100     EXIT.
+029200*****************************************************************
+029300*  1100-RESTART-REPOSITION -- RESUME PAST THE LAST CHECKPOINT    *
+029400*****************************************************************
+029500 1100-RESTART-REPOSITION.
+029600     OPEN INPUT CONDTN-CKPT.
+029700     PERFORM 1120-READ-CHECKPOINT
+029800         THRU 1120-EXIT
+029900         UNTIL WS-EOF-SW = 'C'.
+030000     CLOSE CONDTN-CKPT.
+030100     MOVE 'N' TO WS-EOF-SW.
+030200     IF WS-RESTART-COUNT > ZERO
+030300         PERFORM 1150-SKIP-RECORD
+030400             THRU 1150-EXIT
+030500             VARYING WS-SKIP-INDEX FROM 1 BY 1
+030600             UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+030700     END-IF.
+030800 1100-EXIT.
+030900     EXIT.
+031000*****************************************************************
+031100*  1120-READ-CHECKPOINT -- KEEP THE LAST CHECKPOINT READ         *
+031200*****************************************************************
+031300 1120-READ-CHECKPOINT.
+031400     READ CONDTN-CKPT
+031500         AT END
+031600             MOVE 'C' TO WS-EOF-SW
+031700         NOT AT END
+031800             MOVE CK-READ-COUNT   TO WS-READ-COUNT
+031900             MOVE CK-ACCEPT-COUNT TO WS-ACCEPT-COUNT
+032000             MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+032100             MOVE CK-READ-COUNT   TO WS-RESTART-COUNT.
+032200 1120-EXIT.
+032300     EXIT.
+032400*****************************************************************
+032500*  1150-SKIP-RECORD -- REPOSITION CONDTN-IN PAST THE CHECKPOINT  *
+032600*****************************************************************
+032700 1150-SKIP-RECORD.
+032800     READ CONDTN-IN
+032900         AT END
+033000             SET WS-END-OF-FILE TO TRUE.
+033100 1150-EXIT.
+033200     EXIT.
+033300*****************************************************************
+033400*  2000-PROCESS-RECORD                                          *
+033500*****************************************************************
+033600 2000-PROCESS-RECORD.
+033700     ADD 1 TO WS-READ-COUNT.
+033800     IF SOME-DATA IN SOME-OTHER-DATA NOT = WS-VALID-VALUE-1
+033900        AND SOME-DATA IN SOME-OTHER-DATA
+034000            NOT = WS-VALID-VALUE-2
+034100         PERFORM 2100-WRITE-EXCEPTION
+034200             THRU 2100-EXIT
+034300     ELSE
+034400         ADD 1 TO WS-ACCEPT-COUNT
+034500     END-IF.
+034600     PERFORM 2050-UPDATE-SOME-MASTER
+034700         THRU 2050-EXIT.
+034800     DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+034900         GIVING WS-SKIP-INDEX
+035000         REMAINDER WS-CHECKPOINT-REMAIN.
+035100     IF WS-CHECKPOINT-REMAIN = ZERO
+035200         PERFORM 2200-WRITE-CHECKPOINT
+035300             THRU 2200-EXIT
+035400     END-IF.
+035500     READ CONDTN-IN
+035600         AT END
+035700             SET WS-END-OF-FILE TO TRUE.
+035800 2000-EXIT.
+035900     EXIT.
+036000*****************************************************************
+036100*  2050-UPDATE-SOME-MASTER -- GIVE SOME-DATA/SOME-OTHER-DATA A   *
+036200*      DURABLE HOME ON THE SHARED INDEXED MASTER, KEYED BY THE   *
+036300*      INPUT RECORD KEY.                                         *
+036400*****************************************************************
+036500 2050-UPDATE-SOME-MASTER.
+036550     MOVE 'C'                TO MD-KEY-SOURCE.
+036560     MOVE CT-RECORD-KEY      TO MD-KEY-VALUE.
+036700     READ SOME-MASTER
+036800         INVALID KEY
+036900             MOVE SOME-DATA IN SOME-OTHER-DATA
+037000                                 TO MD-SOME-DATA
+037100             MOVE SOME-OTHER-DATA TO MD-SOME-OTHER-DATA
+037200             WRITE MD-MASTER-RECORD
+037300         NOT INVALID KEY
+037400             MOVE SOME-DATA IN SOME-OTHER-DATA
+037500                                 TO MD-SOME-DATA
+037600             MOVE SOME-OTHER-DATA TO MD-SOME-OTHER-DATA
+037700             REWRITE MD-MASTER-RECORD
+037800     END-READ.
+037900 2050-EXIT.
+038000     EXIT.
+038100*****************************************************************
+038200*  2100-WRITE-EXCEPTION -- LOG THE BAD RECORD AND KEEP GOING     *
+038300*****************************************************************
+038400 2100-WRITE-EXCEPTION.
+038500     ADD 1 TO WS-REJECT-COUNT.
+038600     MOVE CT-RECORD-KEY      TO CE-RECORD-KEY.
+038700     MOVE SOME-DATA IN SOME-OTHER-DATA
+038800                             TO CE-SOME-DATA.
+038900     MOVE SOME-OTHER-DATA    TO CE-SOME-OTHER-DATA.
+039000     MOVE 'SOME-DATA NOT IN VALID COMBINATION'
+039100                             TO CE-REASON.
+039200     WRITE CE-EXCEPTION-RECORD.
+039300     ACCEPT WS-CURRENT-TIME FROM TIME.
+039400     MOVE 'CONDTN'           TO EH-STEP-NAME.
+039500     SET EH-SEV-ERROR        TO TRUE.
+039600     MOVE CT-RECORD-KEY      TO EH-RECORD-KEY.
+039700     MOVE 'SOME-DATA NOT IN VALID COMBINATION'
+039800                             TO EH-REASON.
+039900     MOVE WS-CURRENT-DATE    TO EH-EXCEPTION-DATE.
+040000     MOVE WS-CURRENT-TIME    TO EH-EXCEPTION-TIME.
+040100     WRITE EH-EXCEPTION-RECORD.
+040200 2100-EXIT.
+040300     EXIT.
+040400*****************************************************************
+040500*  2200-WRITE-CHECKPOINT -- PERIODIC RESTART MARKER              *
+040600*****************************************************************
+040700 2200-WRITE-CHECKPOINT.
+040800     MOVE WS-READ-COUNT      TO CK-READ-COUNT.
+040900     MOVE WS-ACCEPT-COUNT    TO CK-ACCEPT-COUNT.
+041000     MOVE WS-REJECT-COUNT    TO CK-REJECT-COUNT.
+041100     MOVE CT-RECORD-KEY      TO CK-LAST-KEY.
+041200     WRITE CK-CHECKPOINT-RECORD.
+041300     ACCEPT WS-CURRENT-TIME FROM TIME.
+041400     MOVE 'CONDTN'           TO CK-STEP-NAME.
+041500     MOVE WS-READ-COUNT      TO CK-CHECKPOINT-COUNT.
+041600     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+041700     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+041800     SET CK-STEP-IN-PROGRESS TO TRUE.
+041900     WRITE BC-CHECKPOINT-RECORD.
+042000 2200-EXIT.
+042100     EXIT.
+042200*****************************************************************
+042300*  9000-TERMINATE -- WRITE THE END-OF-RUN SUMMARY                *
+042400*****************************************************************
+042500 9000-TERMINATE.
+042600     DISPLAY 'CONDTN - RECORDS READ      : ' WS-READ-COUNT.
+042700     DISPLAY 'CONDTN - RECORDS ACCEPTED  : ' WS-ACCEPT-COUNT.
+042800     DISPLAY 'CONDTN - RECORDS REJECTED  : ' WS-REJECT-COUNT.
+042900     ACCEPT WS-CURRENT-TIME FROM TIME.
+043000     MOVE 'CONDTN'           TO CK-STEP-NAME.
+043100     MOVE WS-READ-COUNT      TO CK-CHECKPOINT-COUNT.
+043200     MOVE WS-CURRENT-DATE    TO CK-CHECKPOINT-DATE.
+043300     MOVE WS-CURRENT-TIME    TO CK-CHECKPOINT-TIME.
+043400     MOVE WS-READ-COUNT      TO CK-RECON-IN-COUNT.
+043500     MOVE WS-ACCEPT-COUNT    TO CK-RECON-OUT-COUNT.
+043600     MOVE WS-REJECT-COUNT    TO CK-RECON-REJECT-COUNT.
+043700     SET CK-STEP-COMPLETE TO TRUE.
+043800     WRITE BC-CHECKPOINT-RECORD.
+043900     CLOSE CONDTN-IN
+044000           CONDTN-EXC
+044100           CONDTN-CKPT
+044200           BATCH-CKPT
+044300           BATCH-EXCP
+044400           BATCH-AUDIT
+044500           SOME-MASTER.
+044600 9000-EXIT.
+044700     EXIT.
